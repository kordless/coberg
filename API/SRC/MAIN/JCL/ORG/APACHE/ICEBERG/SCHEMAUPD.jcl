@@ -0,0 +1,41 @@
+//SCHEMAUP JOB (ACCTNO),'CATALOG SVCS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* SCHEMAUPD - multi-table Iceberg schema synchronisation sweep. *
+//*                                                                *
+//* Reads TABLE-LIST.DAT for the tables to process and replays    *
+//* each table's group of CHANGE-REQUESTS.DAT entries through     *
+//* UPDATE-SCHEMA, committing one table at a time.  Every commit  *
+//* is checkpointed to SCHUCKPT; a resubmission of this same job  *
+//* (no operator action needed beyond RESTART=STEP010 if the step *
+//* itself abends) skips every table already checkpointed and     *
+//* continues with the next table in TABLE-LIST.DAT, so a failure *
+//* partway through the catalog sweep never reprocesses tables    *
+//* that already committed cleanly.                               *
+//*                                                                *
+//* SCHUCKPT is DISP=MOD so it accumulates across runs; do not    *
+//* change it to DISP=OLD/NEW or the restart logic loses history. *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SCHEMAUPD
+//STEPLIB  DD   DSN=PROD.ICEBERG.LOADLIB,DISP=SHR
+//TABLIST  DD   DSN=PROD.ICEBERG.TABLIST,DISP=SHR
+//CHGREQ   DD   DSN=PROD.ICEBERG.CHGREQ,DISP=SHR
+//SCHUCKPT DD   DSN=PROD.ICEBERG.SCHUCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SCHSNAP  DD   DSN=PROD.ICEBERG.SCHSNAP,DISP=SHR
+//SCHPRIOR DD   DSN=PROD.ICEBERG.SCHPRIOR,DISP=SHR
+//SCHHIST  DD   DSN=PROD.ICEBERG.SCHHIST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SCHERRLG DD   DSN=PROD.ICEBERG.SCHERRLG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//UNIONCFL DD   DSN=PROD.ICEBERG.UNIONCFL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TBLKEYS  DD   DSN=PROD.ICEBERG.TBLKEYS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
