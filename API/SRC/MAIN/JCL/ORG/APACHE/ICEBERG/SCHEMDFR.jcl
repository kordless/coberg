@@ -0,0 +1,22 @@
+//SCHEMDFR JOB (ACCTNO),'DIFF REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* SCHEMA-DIFF-RPT - before/after change-control diff report.    *
+//*                                                                *
+//* Compares SCHEMA-SNAPSHOT-FILE (the current, just-committed     *
+//* schema) against SCHEMA-PRIOR-FILE (the schema as it stood      *
+//* immediately before the most recent COMMIT-SCHEMA) and writes   *
+//* one SCHEMA-DIFF-RECORD per table or column difference to       *
+//* DIFFRPT for sign-off review.  Run this after SCHEMAUPD.        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SCHEMADIFFRPT
+//STEPLIB  DD   DSN=PROD.ICEBERG.LOADLIB,DISP=SHR
+//SCHSNAP  DD   DSN=PROD.ICEBERG.SCHSNAP,DISP=SHR
+//SCHPRIOR DD   DSN=PROD.ICEBERG.SCHPRIOR,DISP=SHR
+//DIFFRPT  DD   DSN=PROD.ICEBERG.DIFFRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=190,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
