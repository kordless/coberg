@@ -0,0 +1,46 @@
+000010******************************************************************
+000020* ICEBERG-TYPES.cpy
+000030*
+000040* Iceberg primitive type codes and the safe-promotion matrix
+000050* used when a column's type is widened (UPDATE-COLUMN) or when
+000060* an incoming feed schema is merged into the live table schema
+000070* (UNION-BY-NAME-WITH).  Mirrors the promotion rules enforced by
+000080* the Iceberg Java UpdateSchema implementation: INT->LONG,
+000090* FLOAT->DOUBLE, DECIMAL(P,S)->DECIMAL(P2,S) where P2 > P, and
+000100* any type to itself.
+000110*
+000120* Maintenance history
+000130*   2024-02-11 RLW  Original.
+000140*   2026-08-09 JKH  Added promotion table for UPDATE-COLUMN /
+000150*                   UNION-BY-NAME-WITH type-compatibility checks.
+000160******************************************************************
+000170 01  IT-VALID-TYPE-DATA.
+000180     05  FILLER                      PIC X(10) VALUE 'BOOLEAN'.
+000190     05  FILLER                      PIC X(10) VALUE 'INT'.
+000200     05  FILLER                      PIC X(10) VALUE 'LONG'.
+000210     05  FILLER                      PIC X(10) VALUE 'FLOAT'.
+000220     05  FILLER                      PIC X(10) VALUE 'DOUBLE'.
+000230     05  FILLER                      PIC X(10) VALUE 'DECIMAL'.
+000240     05  FILLER                      PIC X(10) VALUE 'DATE'.
+000250     05  FILLER                      PIC X(10) VALUE 'TIME'.
+000260     05  FILLER                      PIC X(10) VALUE 'TIMESTAMP'.
+000270     05  FILLER                      PIC X(10) VALUE 'STRING'.
+000280     05  FILLER                      PIC X(10) VALUE 'BINARY'.
+000290     05  FILLER                      PIC X(10) VALUE 'UUID'.
+000300     05  FILLER                      PIC X(10) VALUE 'FIXED'.
+
+000320 01  IT-VALID-TYPE-TABLE REDEFINES IT-VALID-TYPE-DATA.
+000330     05  IT-VALID-TYPE-ENTRY         PIC X(10)
+000340                                      OCCURS 13 TIMES
+000350                                      INDEXED BY IT-VALID-IDX.
+
+000370 01  IT-PROMOTION-DATA.
+000380     05  FILLER            PIC X(20) VALUE 'INT       LONG      '.
+000390     05  FILLER            PIC X(20) VALUE 'FLOAT     DOUBLE    '.
+000400     05  FILLER            PIC X(20) VALUE 'DECIMAL   DECIMAL   '.
+
+000420 01  IT-PROMOTION-TABLE REDEFINES IT-PROMOTION-DATA.
+000430     05  IT-PROMOTION-ENTRY          OCCURS 3 TIMES
+000440                                      INDEXED BY IT-PROMO-IDX.
+000450         10  IT-PROMOTE-FROM         PIC X(10).
+000460         10  IT-PROMOTE-TO           PIC X(10).
