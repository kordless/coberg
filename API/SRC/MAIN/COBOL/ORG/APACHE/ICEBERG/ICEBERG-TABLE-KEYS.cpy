@@ -0,0 +1,18 @@
+000010******************************************************************
+000020* ICEBERG-TABLE-KEYS.cpy
+000030*
+000040* Layout of ICEBERG-TABLE-KEYS.DAT, one record per table, written
+000050* by SET-IDENTIFIER-FIELDS at commit time.  This is the single
+000060* place the identifier (primary-key) column list for a table
+000070* lives; the CDC capture job and the merge-into-target job both
+000080* COPY this member and read the dataset at start-up instead of
+000090* hardcoding key columns in their own JCL parms.
+000100*
+000110* Maintenance history
+000120*   2026-08-09 JKH  Original.
+000130******************************************************************
+000140 01  TABLE-KEYS-RECORD.
+000150     05  TK-TABLE-NAME                   PIC X(30).
+000160     05  TK-KEY-FIELD-COUNT              PIC 9(02).
+000170     05  TK-KEY-FIELD                    PIC X(30)
+000180                       OCCURS 10 TIMES INDEXED BY TK-KEY-IDX.
