@@ -0,0 +1,452 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SCHEMAUPD.
+000030 AUTHOR.        J. HARTLEY.
+000040 INSTALLATION.  DATA ENGINEERING - CATALOG SERVICES.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+
+000070****************************************************************
+000080* MODIFICATION HISTORY
+000090****************************************************************
+000100*
+000110* DATE        INIT  DESCRIPTION
+000120* ----------  ----  ------------------------------------------
+000130* 2026-08-09  JKH   Original.  Sweeps TABLE-LIST.DAT, replays each
+000140*                   table's group of CHANGE-REQUESTS.DAT entries
+000150*                   into UPDATE-SCHEMA, issues COMMIT-SCHEMA, and
+000160*                   checkpoints the result so a rerun restarts
+000170*                   from the next table instead of the first.
+000180*
+
+000190****************************************************************
+000200* ENVIRONMENT DIVISION
+000210****************************************************************
+000220 ENVIRONMENT DIVISION.
+
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT TABLE-LIST-FILE ASSIGN TO "TABLIST"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS WS-TABLIST-FILE-STATUS.
+
+000280     SELECT CHANGE-REQUEST-FILE ASSIGN TO "CHGREQ"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS WS-CHGREQ-FILE-STATUS.
+
+000310     SELECT CHECKPOINT-FILE ASSIGN TO "SCHUCKPT"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+000331     SELECT SCHEMA-ERROR-FILE ASSIGN TO "SCHERRLG"
+000332         ORGANIZATION IS LINE SEQUENTIAL
+000333         FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+
+000340****************************************************************
+000350* DATA DIVISION
+000360****************************************************************
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  TABLE-LIST-FILE.
+000400     COPY "ICEBERG-TABLE-LIST-REC.cpy".
+
+000410 FD  CHANGE-REQUEST-FILE.
+000420     COPY "ICEBERG-CHANGE-REQUEST.cpy".
+
+000430 FD  CHECKPOINT-FILE.
+000440     COPY "ICEBERG-CHECKPOINT-REC.cpy".
+
+000441 FD  SCHEMA-ERROR-FILE.
+000442     COPY "ICEBERG-ERROR-REC.cpy".
+
+000450 WORKING-STORAGE SECTION.
+000460****************************************************************
+000470* FILE STATUS AND CONTROL SWITCHES
+000480****************************************************************
+000490 01  WS-FILE-STATUSES.
+000500     05  WS-TABLIST-FILE-STATUS          PIC X(02).
+000510         88  WS-TABLIST-OK               VALUE '00'.
+000520         88  WS-TABLIST-EOF              VALUE '10'.
+000530     05  WS-CHGREQ-FILE-STATUS           PIC X(02).
+000540         88  WS-CHGREQ-OK                VALUE '00'.
+000550         88  WS-CHGREQ-EOF               VALUE '10'.
+000560     05  WS-CKPT-FILE-STATUS             PIC X(02).
+000570         88  WS-CKPT-OK                  VALUE '00'.
+000580         88  WS-CKPT-EOF                 VALUE '10'.
+000581     05  WS-ERRLOG-FILE-STATUS           PIC X(02).
+
+000590 01  WS-SWITCHES.
+000600     05  WS-TABLIST-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000610         88  WS-TABLE-LIST-IS-EOF        VALUE 'Y'.
+000620     05  WS-CHGREQ-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000630         88  WS-CHANGE-REQUEST-IS-EOF    VALUE 'Y'.
+000640     05  WS-ALREADY-DONE-SWITCH          PIC X(01) VALUE 'N'.
+000650         88  WS-TABLE-IS-ALREADY-DONE    VALUE 'Y'.
+000651     05  WS-RUN-CONSISTENT-SWITCH        PIC X(01) VALUE 'Y'.
+000652         88  WS-RUN-IS-CONSISTENT        VALUE 'Y'.
+000653     05  WS-REJECTED-REQUEST-SWITCH      PIC X(01) VALUE 'N'.
+000654         88  WS-TABLE-HAD-REJECTED-REQ   VALUE 'Y'.
+
+000660 77  WS-TABLES-PROCESSED-COUNT           PIC 9(04) COMP VALUE 0.
+000670 77  WS-TABLES-SKIPPED-COUNT             PIC 9(04) COMP VALUE 0.
+000680 77  WS-TABLES-FAILED-COUNT              PIC 9(04) COMP VALUE 0.
+
+000690 01  WS-CURRENT-TABLE-NAME               PIC X(30) VALUE SPACES.
+000700 01  WS-RUN-TIMESTAMP                    PIC X(26) VALUE SPACES.
+000710 01  WS-TODAY-DATE                       PIC 9(08) VALUE 0.
+000720 01  WS-NOW-TIME                         PIC 9(08) VALUE 0.
+000730 01  WS-RETURN-CODE-DISPLAY              PIC ZZZ9.
+000740 01  WS-PROCESSED-COUNT-DISPLAY          PIC ZZZ9.
+000750 01  WS-SKIPPED-COUNT-DISPLAY            PIC ZZZ9.
+000760 01  WS-FAILED-COUNT-DISPLAY             PIC ZZZ9.
+
+000770****************************************************************
+000780* TABLES ALREADY CHECKPOINTED BY A PRIOR RUN
+000790****************************************************************
+000800 01  WS-DONE-TABLE-LIST.
+000810     05  WS-DONE-TABLE-COUNT             PIC 9(04) COMP VALUE 0.
+000820     05  WS-DONE-TABLE-ENTRY
+000830                         OCCURS 0 TO 999 TIMES
+000840                         DEPENDING ON WS-DONE-TABLE-COUNT
+000850                         INDEXED BY DN-IDX.
+000860         10  WS-DONE-TABLE-NAME          PIC X(30).
+
+000861****************************************************************
+000862* CHECKPOINTS EARNED THIS RUN, HELD BACK UNTIL THE WHOLE SWEEP
+000863* IS CONFIRMED CONSISTENT - SEE 2350-FLUSH-CHECKPOINTS
+000864****************************************************************
+000865 01  WS-PENDING-CHECKPOINT-LIST.
+000866     05  WS-PENDING-CHECKPOINT-COUNT     PIC 9(04) COMP VALUE 0.
+000867     05  WS-PENDING-CHECKPOINT-ENTRY
+000868                         OCCURS 0 TO 999 TIMES
+000869                         DEPENDING ON WS-PENDING-CHECKPOINT-COUNT
+000870                         INDEXED BY PK-IDX.
+000871         10  WS-PEND-CKPT-TABLE-NAME      PIC X(30).
+000872         10  WS-PEND-CKPT-TIMESTAMP       PIC X(26).
+000873         10  WS-PEND-CKPT-RETURN-CODE     PIC 9(04).
+000874         10  WS-PEND-CKPT-COMPLETE-SWITCH PIC X(01).
+000875             88  WS-PEND-CKPT-IS-COMPLETE VALUE 'Y'.
+
+000870****************************************************************
+000880* ONE REQUEST PASSED TO THE UPDATE-SCHEMA DISPATCHER
+000890****************************************************************
+000900 COPY "ICEBERG-SCHEMA-REQUEST.cpy".
+
+000910 PROCEDURE DIVISION.
+000920*---------------------------------------------------------------
+000930* 0000-MAINLINE - sweep TABLE-LIST.DAT, restarting at checkpoint
+000940*---------------------------------------------------------------
+000950 0000-MAINLINE.
+000960     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000970     PERFORM 2000-PROCESS-ONE-TABLE THRU 2000-EXIT
+000980         UNTIL WS-TABLE-LIST-IS-EOF
+000990     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001000     STOP RUN.
+001010 0000-EXIT.
+001020     EXIT.
+
+001030*---------------------------------------------------------------
+001040* 1000-INITIALIZE - load checkpoints, open files, prime reads
+001050*---------------------------------------------------------------
+001060 1000-INITIALIZE.
+001070     PERFORM 1050-STAMP-RUN-TIMESTAMP THRU 1050-EXIT
+001080     PERFORM 1010-LOAD-CHECKPOINT-FILE THRU 1010-EXIT
+001090     OPEN INPUT TABLE-LIST-FILE
+001100     OPEN INPUT CHANGE-REQUEST-FILE
+001110     OPEN EXTEND CHECKPOINT-FILE
+001120     PERFORM 1200-READ-TABLE-LIST THRU 1200-EXIT
+001130     PERFORM 1300-READ-CHANGE-REQUEST THRU 1300-EXIT.
+001140 1000-EXIT.
+001150     EXIT.
+
+001160*---------------------------------------------------------------
+001170* 1010-LOAD-CHECKPOINT-FILE - read what a prior run finished
+001180*---------------------------------------------------------------
+001190 1010-LOAD-CHECKPOINT-FILE.
+001200     OPEN INPUT CHECKPOINT-FILE
+001210     IF WS-CKPT-OK
+001220         PERFORM 1020-LOAD-CHECKPOINT-STEP THRU 1020-EXIT
+001230             UNTIL WS-CKPT-EOF
+001240         CLOSE CHECKPOINT-FILE
+001250     END-IF.
+001260 1010-EXIT.
+001270     EXIT.
+
+001280*---------------------------------------------------------------
+001290* 1020-LOAD-CHECKPOINT-STEP - copy one checkpoint into done list
+001300*---------------------------------------------------------------
+001310 1020-LOAD-CHECKPOINT-STEP.
+001320     READ CHECKPOINT-FILE
+001330         AT END
+001340             SET WS-CKPT-EOF TO TRUE
+001350         NOT AT END
+001360             IF CK-STATUS-COMPLETE
+001370                  AND WS-DONE-TABLE-COUNT < 999
+001380                 ADD 1 TO WS-DONE-TABLE-COUNT
+001390                 MOVE CK-TABLE-NAME
+001400                     TO WS-DONE-TABLE-NAME (WS-DONE-TABLE-COUNT)
+001410             END-IF
+001420     END-READ.
+001430 1020-EXIT.
+001440     EXIT.
+
+001450*---------------------------------------------------------------
+001460* 1050-STAMP-RUN-TIMESTAMP - mark the moment this sweep started
+001470*---------------------------------------------------------------
+001480 1050-STAMP-RUN-TIMESTAMP.
+001490     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+001500     ACCEPT WS-NOW-TIME FROM TIME
+001510     MOVE SPACES TO WS-RUN-TIMESTAMP
+001520     STRING WS-TODAY-DATE DELIMITED BY SIZE
+001530            '-' DELIMITED BY SIZE
+001540            WS-NOW-TIME DELIMITED BY SIZE
+001550         INTO WS-RUN-TIMESTAMP.
+001560 1050-EXIT.
+001570     EXIT.
+
+001580*---------------------------------------------------------------
+001590* 1200-READ-TABLE-LIST - bring in the next table to synchronise
+001600*---------------------------------------------------------------
+001610 1200-READ-TABLE-LIST.
+001620     READ TABLE-LIST-FILE
+001630         AT END
+001640             SET WS-TABLE-LIST-IS-EOF TO TRUE
+001650     END-READ.
+001660 1200-EXIT.
+001670     EXIT.
+
+001680*---------------------------------------------------------------
+001690* 1300-READ-CHANGE-REQUEST - bring in the next request record
+001700*---------------------------------------------------------------
+001710 1300-READ-CHANGE-REQUEST.
+001720     READ CHANGE-REQUEST-FILE
+001730         AT END
+001740             SET WS-CHANGE-REQUEST-IS-EOF TO TRUE
+001750     END-READ.
+001760 1300-EXIT.
+001770     EXIT.
+
+001780*---------------------------------------------------------------
+001790* 2000-PROCESS-ONE-TABLE - sync or skip one TABLE-LIST entry
+001800*---------------------------------------------------------------
+001810 2000-PROCESS-ONE-TABLE.
+001820     MOVE TL-TABLE-NAME TO WS-CURRENT-TABLE-NAME
+001830     PERFORM 2010-CHECK-ALREADY-DONE THRU 2010-EXIT
+001840     IF WS-TABLE-IS-ALREADY-DONE
+001850         ADD 1 TO WS-TABLES-SKIPPED-COUNT
+001860         PERFORM 2100-SKIP-CHANGE-REQUESTS THRU 2100-EXIT
+001870     ELSE
+001880         PERFORM 2200-RUN-ONE-TABLE THRU 2200-EXIT
+001890     END-IF
+001900     PERFORM 1200-READ-TABLE-LIST THRU 1200-EXIT.
+001910 2000-EXIT.
+001920     EXIT.
+
+001930*---------------------------------------------------------------
+001940* 2010-CHECK-ALREADY-DONE - was this table already checkpointed
+001950*---------------------------------------------------------------
+001960 2010-CHECK-ALREADY-DONE.
+001970     MOVE 'N' TO WS-ALREADY-DONE-SWITCH
+001980     IF WS-DONE-TABLE-COUNT > 0
+001990         PERFORM 2020-CHECK-ONE-DONE-ENTRY THRU 2020-EXIT
+002000             VARYING DN-IDX FROM 1 BY 1
+002010             UNTIL DN-IDX > WS-DONE-TABLE-COUNT
+002020                OR WS-TABLE-IS-ALREADY-DONE
+002030     END-IF.
+002040 2010-EXIT.
+002050     EXIT.
+
+002060*---------------------------------------------------------------
+002070* 2020-CHECK-ONE-DONE-ENTRY - compare one checkpointed table name
+002080*---------------------------------------------------------------
+002090 2020-CHECK-ONE-DONE-ENTRY.
+002100     IF WS-DONE-TABLE-NAME (DN-IDX) = WS-CURRENT-TABLE-NAME
+002110         SET WS-TABLE-IS-ALREADY-DONE TO TRUE
+002120     END-IF.
+002130 2020-EXIT.
+002140     EXIT.
+
+002150*---------------------------------------------------------------
+002160* 2100-SKIP-CHANGE-REQUESTS - advance past a done table's group
+002170*---------------------------------------------------------------
+002180 2100-SKIP-CHANGE-REQUESTS.
+002190     PERFORM 1300-READ-CHANGE-REQUEST THRU 1300-EXIT
+002200         UNTIL WS-CHANGE-REQUEST-IS-EOF
+002210            OR CR-TABLE-NAME NOT = WS-CURRENT-TABLE-NAME.
+002220 2100-EXIT.
+002230     EXIT.
+
+002240*---------------------------------------------------------------
+002250* 2200-RUN-ONE-TABLE - replay one table's requests and commit
+002260*---------------------------------------------------------------
+002270 2200-RUN-ONE-TABLE.
+002275     MOVE 'N' TO WS-REJECTED-REQUEST-SWITCH
+002280     MOVE 'START-TABLE' TO SR-REQUEST-CODE
+002290     MOVE WS-CURRENT-TABLE-NAME TO SR-TABLE-NAME
+002300     CALL 'UPDATE-SCHEMA' USING SCHEMA-REQUEST-AREA
+002310     PERFORM 2210-APPLY-ONE-REQUEST THRU 2210-EXIT
+002320         UNTIL WS-CHANGE-REQUEST-IS-EOF
+002330            OR CR-TABLE-NAME NOT = WS-CURRENT-TABLE-NAME
+002340     MOVE 'COMMIT-SCHEMA' TO SR-REQUEST-CODE
+002350     CALL 'UPDATE-SCHEMA' USING SCHEMA-REQUEST-AREA
+002360     PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT.
+002370 2200-EXIT.
+002380     EXIT.
+
+002390*---------------------------------------------------------------
+002400* 2210-APPLY-ONE-REQUEST - replay one CHANGE-REQUESTS.DAT record
+002410*---------------------------------------------------------------
+002420 2210-APPLY-ONE-REQUEST.
+002421     IF CR-REQUEST-CODE = 'SET-IDENT-KEYS'
+002422          OR CR-REQUEST-CODE = 'UNION-BY-NAME'
+002422          OR CR-REQUEST-CODE = 'CASE-SENSITIVE'
+002423         PERFORM 9020-REJECT-UNSUPPORTED-REQ THRU 9020-EXIT
+002424     ELSE
+002430         MOVE CR-REQUEST-CODE    TO SR-REQUEST-CODE
+002440         MOVE CR-FIELD-NAME      TO SR-FIELD-NAME
+002450         MOVE CR-NEW-NAME        TO SR-NEW-NAME
+002460         MOVE CR-REFERENCE-FIELD TO SR-REFERENCE-FIELD
+002470         MOVE CR-FIELD-TYPE      TO SR-FIELD-TYPE
+002480         MOVE CR-REQUIRED-FLAG   TO SR-REQUIRED-FLAG
+002490         MOVE CR-DOC-TEXT        TO SR-DOC-TEXT
+002500         MOVE CR-DEFAULT-VALUE   TO SR-DEFAULT-VALUE
+002505         CALL 'UPDATE-SCHEMA' USING SCHEMA-REQUEST-AREA
+002507         IF SR-RETURN-CODE NOT = 0
+002508             SET WS-TABLE-HAD-REJECTED-REQ TO TRUE
+002509         END-IF
+002506     END-IF
+002520     PERFORM 1300-READ-CHANGE-REQUEST THRU 1300-EXIT.
+002530 2210-EXIT.
+002540     EXIT.
+
+002550*---------------------------------------------------------------
+002560* 2300-WRITE-CHECKPOINT - stage this table's commit result; the
+002570*                 record itself is not written to CHECKPOINT-FILE
+002580*                 until 2350-FLUSH-CHECKPOINTS confirms the whole
+002590*                 run was consistent (see 9000-CHECK-FOR-LEFTOVER)
+002591*---------------------------------------------------------------
+002580 2300-WRITE-CHECKPOINT.
+002590     ADD 1 TO WS-PENDING-CHECKPOINT-COUNT
+002591     MOVE WS-CURRENT-TABLE-NAME
+002592         TO WS-PEND-CKPT-TABLE-NAME (WS-PENDING-CHECKPOINT-COUNT)
+002593     MOVE WS-RUN-TIMESTAMP
+002594         TO WS-PEND-CKPT-TIMESTAMP (WS-PENDING-CHECKPOINT-COUNT)
+002595     MOVE SR-RETURN-CODE
+002596         TO WS-PEND-CKPT-RETURN-CODE (WS-PENDING-CHECKPOINT-COUNT)
+002620     IF SR-RETURN-CODE = 0
+002621          AND NOT WS-TABLE-HAD-REJECTED-REQ
+002630         SET WS-PEND-CKPT-IS-COMPLETE
+002631             (WS-PENDING-CHECKPOINT-COUNT) TO TRUE
+002640         ADD 1 TO WS-TABLES-PROCESSED-COUNT
+002650     ELSE
+002660         MOVE 'N'
+002661             TO WS-PEND-CKPT-COMPLETE-SWITCH
+002662                 (WS-PENDING-CHECKPOINT-COUNT)
+002670         ADD 1 TO WS-TABLES-FAILED-COUNT
+002680     END-IF.
+002700 2300-EXIT.
+002710     EXIT.
+
+002711*---------------------------------------------------------------
+002712* 2350-FLUSH-CHECKPOINTS - write every staged checkpoint now that
+002713*                 9000-CHECK-FOR-LEFTOVER-REQUESTS has run
+002714*---------------------------------------------------------------
+002715 2350-FLUSH-CHECKPOINTS.
+002716     PERFORM 2360-WRITE-ONE-CHECKPOINT THRU 2360-EXIT
+002717         VARYING PK-IDX FROM 1 BY 1
+002718         UNTIL PK-IDX > WS-PENDING-CHECKPOINT-COUNT.
+002719 2350-EXIT.
+002720     EXIT.
+
+002721*---------------------------------------------------------------
+002722* 2360-WRITE-ONE-CHECKPOINT - append one staged checkpoint record;
+002723*                 a staged COMPLETE is downgraded to FAILED if the
+002724*                 run as a whole turned out to be inconsistent, so
+002725*                 a resubmission never skips a falsely-completed
+002726*                 table
+002727*---------------------------------------------------------------
+002728 2360-WRITE-ONE-CHECKPOINT.
+002729     MOVE WS-PEND-CKPT-TABLE-NAME (PK-IDX) TO CK-TABLE-NAME
+002730     MOVE WS-PEND-CKPT-TIMESTAMP (PK-IDX) TO CK-TIMESTAMP
+002731     MOVE WS-PEND-CKPT-RETURN-CODE (PK-IDX) TO CK-RETURN-CODE
+002732     IF WS-PEND-CKPT-IS-COMPLETE (PK-IDX)
+002733          AND WS-RUN-IS-CONSISTENT
+002734         SET CK-STATUS-COMPLETE TO TRUE
+002735     ELSE
+002736         SET CK-STATUS-FAILED TO TRUE
+002737     END-IF
+002738     WRITE CHECKPOINT-RECORD.
+002739 2360-EXIT.
+002740     EXIT.
+
+002720*---------------------------------------------------------------
+002730* 8000-TERMINATE - close files and display the sweep totals
+002740*---------------------------------------------------------------
+002750 8000-TERMINATE.
+002751     PERFORM 9000-CHECK-FOR-LEFTOVER-REQUESTS THRU 9000-EXIT
+002752     PERFORM 2350-FLUSH-CHECKPOINTS THRU 2350-EXIT
+002760     CLOSE TABLE-LIST-FILE
+002770     CLOSE CHANGE-REQUEST-FILE
+002780     CLOSE CHECKPOINT-FILE
+002790     MOVE WS-TABLES-PROCESSED-COUNT TO WS-PROCESSED-COUNT-DISPLAY
+002800     MOVE WS-TABLES-SKIPPED-COUNT   TO WS-SKIPPED-COUNT-DISPLAY
+002810     MOVE WS-TABLES-FAILED-COUNT    TO WS-FAILED-COUNT-DISPLAY
+002820     DISPLAY 'SCHEMAUPD COMPLETE - COMMITTED: '
+002830         WS-PROCESSED-COUNT-DISPLAY
+002840         '  SKIPPED: ' WS-SKIPPED-COUNT-DISPLAY
+002850         '  FAILED: ' WS-FAILED-COUNT-DISPLAY.
+002860 8000-EXIT.
+002870     EXIT.
+
+002871*---------------------------------------------------------------
+002872* 9000-CHECK-FOR-LEFTOVER-REQUESTS - the two input files must
+002873*                 exhaust together; a change-request group left
+002874*                 unread means CHANGE-REQUESTS.DAT and
+002875*                 TABLE-LIST.DAT disagreed on table order
+002876*---------------------------------------------------------------
+002877 9000-CHECK-FOR-LEFTOVER-REQUESTS.
+002878     IF NOT WS-CHANGE-REQUEST-IS-EOF
+002879         PERFORM 9010-LOG-LEFTOVER-REQUEST THRU 9010-EXIT
+002879     END-IF.
+002880 9000-EXIT.
+002881     EXIT.
+
+002882*---------------------------------------------------------------
+002883* 9010-LOG-LEFTOVER-REQUEST - record the mismatch and fail the run
+002884*---------------------------------------------------------------
+002885 9010-LOG-LEFTOVER-REQUEST.
+002885     MOVE 'N' TO WS-RUN-CONSISTENT-SWITCH
+002886     MOVE CR-TABLE-NAME TO SE-TABLE-NAME
+002887     MOVE '8000-TERMINATE' TO SE-PARAGRAPH-NAME
+002888     MOVE 'CHANGE-REQUESTS.DAT/TABLE-LIST.DAT TABLE ORDER'
+002889         TO SE-EXCEPTION-TEXT
+002890     MOVE WS-RUN-TIMESTAMP TO SE-TIMESTAMP
+002892     MOVE 16 TO SE-RETURN-CODE
+002893     OPEN EXTEND SCHEMA-ERROR-FILE
+002894     WRITE SCHEMA-ERROR-RECORD
+002895     CLOSE SCHEMA-ERROR-FILE
+002896     MOVE 16 TO RETURN-CODE
+002897     ADD 1 TO WS-TABLES-FAILED-COUNT.
+002898 9010-EXIT.
+002899     EXIT.
+
+002900*---------------------------------------------------------------
+002901* 9020-REJECT-UNSUPPORTED-REQ - CHANGE-REQUEST-RECORD has no
+002902*                 field to carry SET-IDENT-KEYS/UNION-BY-NAME's
+002903*                 repeating field lists, or CASE-SENSITIVE's flag;
+002904*                 log and skip rather than forward a stale or
+002905*                 half-populated SCHEMA-REQUEST-AREA
+002905*---------------------------------------------------------------
+002906 9020-REJECT-UNSUPPORTED-REQ.
+002907     SET WS-TABLE-HAD-REJECTED-REQ TO TRUE
+002908     MOVE CR-TABLE-NAME TO SE-TABLE-NAME
+002909     MOVE '2210-APPLY-ONE-REQUEST' TO SE-PARAGRAPH-NAME
+002910     MOVE 'CHANGE-REQUESTS.DAT cannot carry this request code'
+002911         TO SE-EXCEPTION-TEXT
+002912     MOVE WS-RUN-TIMESTAMP TO SE-TIMESTAMP
+002913     MOVE 16 TO SE-RETURN-CODE
+002914     OPEN EXTEND SCHEMA-ERROR-FILE
+002915     WRITE SCHEMA-ERROR-RECORD
+002916     CLOSE SCHEMA-ERROR-FILE.
+002917 9020-EXIT.
+002918     EXIT.
+
