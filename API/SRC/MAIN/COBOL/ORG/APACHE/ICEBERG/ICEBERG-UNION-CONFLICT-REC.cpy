@@ -0,0 +1,18 @@
+000010******************************************************************
+000020* ICEBERG-UNION-CONFLICT-REC.cpy
+000030*
+000040* One row of SCHEMA-UNION-CONFLICT.DAT, written by
+000050* UNION-BY-NAME-WITH for every incoming field whose type cannot
+000060* be safely promoted into the current column's type.  Fields that
+000070* match cleanly are merged into the pending-change queue without
+000080* any manual review; only genuine conflicts land here.
+000090*
+000100* Maintenance history
+000110*   2026-08-09 JKH  Original.
+000120******************************************************************
+000130 01  UNION-CONFLICT-RECORD.
+000140     05  UC-TABLE-NAME                   PIC X(30).
+000150     05  UC-FIELD-NAME                   PIC X(30).
+000160     05  UC-CURRENT-TYPE                 PIC X(10).
+000170     05  UC-INCOMING-TYPE                PIC X(10).
+000180     05  UC-TIMESTAMP                    PIC X(26).
