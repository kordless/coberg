@@ -0,0 +1,22 @@
+000010******************************************************************
+000020* ICEBERG-CHANGE-REQUEST.cpy
+000030*
+000040* Layout of CHANGE-REQUESTS.DAT, the input control file read by
+000050* SCHEMAUPD.  Records are grouped by CR-TABLE-NAME (one group per
+000060* table, in the same order as TABLE-LIST.DAT); SCHEMAUPD replays
+000070* each table's group of requests into UPDATE-SCHEMA and then
+000080* issues COMMIT-SCHEMA for that table.
+000090*
+000100* Maintenance history
+000110*   2026-08-09 JKH  Original, written for the SCHEMAUPD driver.
+000120******************************************************************
+000130 01  CHANGE-REQUEST-RECORD.
+000140     05  CR-TABLE-NAME                   PIC X(30).
+000150     05  CR-REQUEST-CODE                 PIC X(14).
+000160     05  CR-FIELD-NAME                   PIC X(30).
+000170     05  CR-NEW-NAME                     PIC X(30).
+000180     05  CR-REFERENCE-FIELD              PIC X(30).
+000190     05  CR-FIELD-TYPE                   PIC X(10).
+000200     05  CR-REQUIRED-FLAG                PIC X(01).
+000210     05  CR-DOC-TEXT                     PIC X(60).
+000220     05  CR-DEFAULT-VALUE                PIC X(30).
