@@ -0,0 +1,23 @@
+000010******************************************************************
+000020* ICEBERG-EXCEPTIONS.cpy
+000030*
+000040* Common exception / error reporting fields shared by the
+000050* Iceberg schema-maintenance programs.  Populated by
+000060* COPY-EXCEPTION-MESSAGE style paragraphs and written to the
+000070* per-table error log (SCHEMA-ERROR-LOG).
+000080*
+000090* Maintenance history
+000100*   2024-02-11 RLW  Original.
+000110*   2026-08-09 JKH  Added table/paragraph/timestamp fields so
+000120*                   failures can be logged per table instead of
+000130*                   stopping the run (see SCHEMA-ERROR-LOG).
+000140******************************************************************
+000150 01  EXCEPTION-MESSAGE                      PIC X(80).
+
+000170 01  EXCEPTION-TABLE-NAME                   PIC X(30).
+
+000190 01  EXCEPTION-PARAGRAPH-NAME               PIC X(30).
+
+000210 01  EXCEPTION-TIMESTAMP                    PIC X(26).
+
+000230 01  EXCEPTION-RETURN-CODE                  PIC 9(04) COMP.
