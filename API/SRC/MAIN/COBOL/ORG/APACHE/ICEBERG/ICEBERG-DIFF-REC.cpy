@@ -0,0 +1,29 @@
+000010******************************************************************
+000020* ICEBERG-DIFF-REC.cpy
+000030*
+000040* One row of SCHEMA-DIFF-RPT.DAT, written by SCHEMA-DIFF-RPT for
+000050* every table or column difference it finds between the current
+000060* snapshot (SCHEMA-SNAPSHOT-FILE) and the snapshot as it stood
+000070* immediately before the most recent COMMIT-SCHEMA
+000080* (SCHEMA-PRIOR-FILE).  One record per fact, for change-control
+000090* sign-off review.
+000100*
+000110* Maintenance history
+000120*   2026-08-09 JKH  Original.
+000130******************************************************************
+000140 01  SCHEMA-DIFF-RECORD.
+000150     05  DR-TABLE-NAME                   PIC X(30).
+000160     05  DR-CHANGE-TYPE                   PIC X(14).
+000170         88  DR-TABLE-ADDED              VALUE 'TABLE-ADDED'.
+000180         88  DR-TABLE-REMOVED            VALUE 'TABLE-REMOVED'.
+000190         88  DR-COLUMN-ADDED             VALUE 'COLUMN-ADDED'.
+000200         88  DR-COLUMN-REMOVED           VALUE 'COLUMN-REMOVED'.
+000210         88  DR-COLUMN-CHANGED           VALUE 'COLUMN-CHANGED'.
+000211         88  DR-COLUMN-RENAMED           VALUE 'COLUMN-RENAMED'.
+000212         88  DR-IDENT-ADDED              VALUE 'IDENT-ADDED'.
+000213         88  DR-IDENT-REMOVED            VALUE 'IDENT-REMOVED'.
+000220     05  DR-FIELD-NAME                    PIC X(30).
+000230     05  DR-ATTRIBUTE                     PIC X(10).
+000240     05  DR-OLD-VALUE                     PIC X(40).
+000250     05  DR-NEW-VALUE                     PIC X(40).
+000260     05  DR-RUN-TIMESTAMP                 PIC X(26).
