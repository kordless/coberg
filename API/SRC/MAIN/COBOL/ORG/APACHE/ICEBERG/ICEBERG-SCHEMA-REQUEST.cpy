@@ -0,0 +1,46 @@
+000010******************************************************************
+000020* ICEBERG-SCHEMA-REQUEST.cpy
+000030*
+000040* LINKAGE parameter for every UPDATE-SCHEMA call.  UPDATE-SCHEMA
+000050* is a single dispatcher: the caller fills in SR-REQUEST-CODE and
+000060* whichever fields that request needs, CALLs 'UPDATE-SCHEMA', and
+000070* checks SR-RETURN-CODE / SR-MESSAGE.  Because WORKING-STORAGE is
+000080* preserved across CALLs to the same program within a run unit,
+000090* a sequence of calls (START-TABLE, ADD-COLUMN, RENAME-COLUMN,
+000100* ..., COMMIT-SCHEMA) builds up one table's pending change queue
+000110* the same way Iceberg's Java UpdateSchema builder chains calls
+000120* against a single object before commit() is invoked.
+000130*
+000140* Valid SR-REQUEST-CODE values:
+000150*   START-TABLE      ALLOW-INCOMPAT   ADD-COLUMN
+000160*   ADD-REQUIRED     RENAME-COLUMN    UPDATE-COLUMN
+000170*   UPDATE-DOC       UPDATE-DEFAULT   MAKE-OPTIONAL
+000180*   REQUIRE-COLUMN   DELETE-COLUMN    MOVE-FIRST
+000190*   MOVE-BEFORE      MOVE-AFTER       UNION-BY-NAME
+000200*   SET-IDENT-KEYS   CASE-SENSITIVE   COMMIT-SCHEMA
+000210*
+000220* Maintenance history
+000230*   2026-08-09 JKH  Original, written to replace the one-shot
+000240*                   STUB-IMPLEMENTATION/STOP RUN design with a
+000250*                   batched request/commit dispatcher.
+000260******************************************************************
+000270 01  SCHEMA-REQUEST-AREA.
+000280     05  SR-REQUEST-CODE                 PIC X(14).
+000290     05  SR-TABLE-NAME                   PIC X(30).
+000300     05  SR-FIELD-NAME                   PIC X(30).
+000310     05  SR-NEW-NAME                     PIC X(30).
+000320     05  SR-REFERENCE-FIELD              PIC X(30).
+000330     05  SR-FIELD-TYPE                   PIC X(10).
+000340     05  SR-REQUIRED-FLAG                PIC X(01).
+000350     05  SR-DOC-TEXT                     PIC X(60).
+000360     05  SR-DEFAULT-VALUE                PIC X(30).
+000370     05  SR-CASE-SENSITIVE-FLAG          PIC X(01).
+000380     05  SR-IDENT-FIELD-COUNT            PIC 9(02).
+000390     05  SR-IDENT-FIELD                  PIC X(30)
+000400                         OCCURS 10 TIMES INDEXED BY SR-IDENT-IDX.
+000410     05  SR-UNION-FIELD-COUNT            PIC 9(03).
+000420     05  SR-UNION-FIELD OCCURS 50 TIMES
+000430                         INDEXED BY SR-UNION-IDX.
+000440         COPY ICEBERG-UNION-FIELDS.
+000450     05  SR-RETURN-CODE                  PIC 9(04).
+000460     05  SR-MESSAGE                      PIC X(80).
