@@ -0,0 +1,16 @@
+000010******************************************************************
+000020* ICEBERG-UNION-FIELDS.cpy
+000030*
+000040* One column of an incoming source-feed schema, as passed to
+000050* UNION-BY-NAME-WITH for comparison against the live table
+000060* schema.  COPYed inside the SR-UNION-FIELD OCCURS table in
+000070* ICEBERG-SCHEMA-REQUEST.cpy.
+000080*
+000090* Maintenance history
+000100*   2026-08-09 JKH  Original.
+000110******************************************************************
+000120     10  UF-FIELD-NAME                   PIC X(30).
+000130     10  UF-FIELD-TYPE                   PIC X(10).
+000140     10  UF-NULLABLE-FLAG                PIC X(01).
+000150         88  UF-IS-OPTIONAL              VALUE 'Y'.
+000160         88  UF-IS-REQUIRED              VALUE 'N'.
