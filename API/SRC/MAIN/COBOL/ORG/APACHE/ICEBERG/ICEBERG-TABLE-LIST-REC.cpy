@@ -0,0 +1,12 @@
+000010******************************************************************
+000020* ICEBERG-TABLE-LIST-REC.cpy
+000030*
+000040* Layout of TABLE-LIST.DAT, the catalog sweep list read by
+000050* SCHEMAUPD: one record per Iceberg table to be synchronised,
+000060* in the order the driver should process them.
+000070*
+000080* Maintenance history
+000090*   2026-08-09 JKH  Original.
+000100******************************************************************
+000110 01  TABLE-LIST-RECORD.
+000120     05  TL-TABLE-NAME                   PIC X(30).
