@@ -1,106 +1,1766 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. UPDATE-SCHEMA.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-COPY "ICEBERG-EXCEPTIONS.cpy".
-COPY "ICEBERG-EXPRESSIONS.cpy".
-COPY "ICEBERG-TYPES.cpy".
-
-PROCEDURE DIVISION.
-
-    DEFINE-METHOD. ALLOW-INCOMPATIBLE-CHANGES.
-        * Implement allowIncompatibleChanges method
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. ADD-COLUMN.
-        * Implement addColumn methods
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. ADD-REQUIRED-COLUMN.
-        * Implement addRequiredColumn methods
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. RENAME-COLUMN.
-        * Implement renameColumn method
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. UPDATE-COLUMN.
-        * Implement updateColumn methods
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. UPDATE-COLUMN-DOC.
-        * Implement updateColumnDoc method
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. UPDATE-COLUMN-DEFAULT.
-        * Implement updateColumnDefault method
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. MAKE-COLUMN-OPTIONAL.
-        * Implement makeColumnOptional method
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. REQUIRE-COLUMN.
-        * Implement requireColumn method
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. DELETE-COLUMN.
-        * Implement deleteColumn method
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. MOVE-FIRST.
-        * Implement moveFirst method
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. MOVE-BEFORE.
-        * Implement moveBefore method
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. MOVE-AFTER.
-        * Implement moveAfter method
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. UNION-BY-NAME-WITH.
-        * Implement unionByNameWith method
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. SET-IDENTIFIER-FIELDS.
-        * Implement setIdentifierFields methods
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    DEFINE-METHOD. CASE-SENSITIVE.
-        * Implement caseSensitive method
-        PERFORM STUB-IMPLEMENTATION.
-        RETURN SELF.
-
-    STUB-IMPLEMENTATION.
-        * Throw UnsupportedOperationException for all methods
-        PERFORM ERROR-ROUTINE.
-
-    ERROR-ROUTINE.
-        PERFORM COPY-EXCEPTION-MESSAGE.
-        DISPLAY EXCEPTION-MESSAGE.
-        STOP RUN.
-
-    COPY-EXCEPTION-MESSAGE.
-        * Copy exception message to EXCEPTION-MESSAGE data item
-        MOVE FUNCTION EXCEPTION-LOCATION() TO EXCEPTION-MESSAGE.
-
-END PROGRAM UPDATE-SCHEMA.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    UPDATE-SCHEMA.
+000030 AUTHOR.        J. HARTLEY.
+000040 INSTALLATION.  DATA ENGINEERING - CATALOG SERVICES.
+000050 DATE-WRITTEN.  2024-02-11.
+000060 DATE-COMPILED.
+
+000080****************************************************************
+000090* MODIFICATION HISTORY
+000100****************************************************************
+000110*
+000120* DATE        INIT  DESCRIPTION
+000130* ----------  ----  ------------------------------------------
+000140* 2024-02-11  RLW   Original - method skeletons only, every
+000150*                   call fell through to STOP RUN.
+000160* 2026-08-09  JKH   Reworked as a single request/commit
+000170*                   dispatcher.  ADD-COLUMN, RENAME-COLUMN,
+000180*                   DELETE-COLUMN and the other column edits
+000190*                   now queue a pending change instead of
+000200*                   applying immediately; COMMIT-SCHEMA
+000210*                   validates the queue and applies it in one
+000220*                   pass.  See ICEBERG-SCHEMA-REQUEST.cpy for
+000230*                   the calling convention.
+000240* 2026-08-09  JKH   COMMIT-SCHEMA now writes one
+000250*                   SCHEMA-HISTORY.DAT record per applied
+000260*                   change for audit/rollback.
+000270* 2026-08-09  JKH   Added VALIDATE-PENDING-CHANGES so
+000280*                   contradictory edits (e.g. rename then
+000290*                   delete the same column) are rejected with
+000300*                   a reason instead of corrupting the table.
+000310* 2026-08-09  JKH   ERROR-ROUTINE no longer does STOP RUN - it
+000320*                   logs to SCHEMA-ERROR-LOG and returns a
+000330*                   non-zero SR-RETURN-CODE so a multi-table
+000340*                   sweep can move on to the next table.
+000350* 2026-08-09  JKH   CASE-SENSITIVE now sets a real comparison
+000360*                   flag (defaulted from ICEBERG-SHOP-CONFIG)
+000370*                   honoured by the column name lookup used by
+000380*                   RENAME-COLUMN, UPDATE-COLUMN and
+000390*                   DELETE-COLUMN.
+000400* 2026-08-09  JKH   SET-IDENTIFIER-FIELDS now persists the key
+000410*                   column list to ICEBERG-TABLE-KEYS.DAT for
+000420*                   the CDC and merge jobs to read.
+000430* 2026-08-09  JKH   UNION-BY-NAME-WITH performs a real
+000440*                   field-by-field merge against the incoming
+000450*                   schema, auto-queuing clean matches and
+000460*                   reporting genuine type conflicts.
+000470* 2026-08-09  JKH   A column-move commit now regenerates the
+000480*                   table's legacy flat-file extract copybook.
+000490*
+
+000510 ENVIRONMENT DIVISION.
+
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT SCHEMA-SNAPSHOT-FILE ASSIGN TO "SCHSNAP"
+000560         ORGANIZATION IS INDEXED
+000570         ACCESS MODE IS DYNAMIC
+000580         RECORD KEY IS SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+000590         FILE STATUS IS WS-SNAP-FILE-STATUS.
+
+000610     SELECT SCHEMA-PRIOR-FILE ASSIGN TO "SCHPRIOR"
+000620         ORGANIZATION IS INDEXED
+000630         ACCESS MODE IS DYNAMIC
+000640         RECORD KEY IS SS-TABLE-NAME OF FD-PRIOR-SNAPSHOT-REC
+000650         FILE STATUS IS WS-PRIOR-FILE-STATUS.
+
+000670     SELECT SCHEMA-HISTORY-FILE ASSIGN TO "SCHHIST"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-HIST-FILE-STATUS.
+
+000710     SELECT SCHEMA-ERROR-FILE ASSIGN TO "SCHERRLG"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+
+000750     SELECT SCHEMA-UNION-CONFLICT-FILE ASSIGN TO "UNIONCFL"
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-UNIONCFL-FILE-STATUS.
+
+000790     SELECT TABLE-KEYS-FILE ASSIGN TO "TBLKEYS"
+000800         ORGANIZATION IS INDEXED
+000810         ACCESS MODE IS DYNAMIC
+000820         RECORD KEY IS TK-TABLE-NAME
+000830         FILE STATUS IS WS-TBLKEYS-FILE-STATUS.
+
+000850     SELECT EXTRACT-COPYBOOK-FILE ASSIGN TO WS-EXTRACT-FILENAME
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910 FD  SCHEMA-SNAPSHOT-FILE.
+000920     COPY "ICEBERG-SNAPSHOT-REC.cpy"
+000930         REPLACING ==SCHEMA-SNAPSHOT-RECORD== BY
+000940                   ==FD-CURR-SNAPSHOT-REC==.
+
+000960 FD  SCHEMA-PRIOR-FILE.
+000970     COPY "ICEBERG-SNAPSHOT-REC.cpy"
+000980         REPLACING ==SCHEMA-SNAPSHOT-RECORD== BY
+000990                   ==FD-PRIOR-SNAPSHOT-REC==.
+
+001010 FD  SCHEMA-HISTORY-FILE.
+001020     COPY "ICEBERG-HIST-REC.cpy".
+
+001040 FD  SCHEMA-ERROR-FILE.
+001050     COPY "ICEBERG-ERROR-REC.cpy".
+
+001070 FD  SCHEMA-UNION-CONFLICT-FILE.
+001080     COPY "ICEBERG-UNION-CONFLICT-REC.cpy".
+
+001100 FD  TABLE-KEYS-FILE.
+001110     COPY "ICEBERG-TABLE-KEYS.cpy".
+
+001130 FD  EXTRACT-COPYBOOK-FILE.
+001140 01  EXTRACT-LINE-RECORD                 PIC X(72).
+
+001160 WORKING-STORAGE SECTION.
+001170****************************************************************
+001180* SHARED COPYBOOKS
+001190****************************************************************
+001200 COPY "ICEBERG-EXCEPTIONS.cpy".
+001210 COPY "ICEBERG-EXPRESSIONS.cpy".
+001220 COPY "ICEBERG-TYPES.cpy".
+001230 COPY "ICEBERG-SHOP-CONFIG.cpy".
+
+001250****************************************************************
+001260* FILE STATUS AND CONTROL SWITCHES
+001270****************************************************************
+001280 01  WS-FILE-STATUSES.
+001290     05  WS-SNAP-FILE-STATUS             PIC X(02).
+001300         88  WS-SNAP-OK                  VALUE '00'.
+001310         88  WS-SNAP-NOT-FOUND           VALUE '23'.
+001320     05  WS-PRIOR-FILE-STATUS            PIC X(02).
+001330         88  WS-PRIOR-OK                 VALUE '00'.
+001340         88  WS-PRIOR-NOT-FOUND          VALUE '23'.
+001350     05  WS-HIST-FILE-STATUS             PIC X(02).
+001360     05  WS-ERRLOG-FILE-STATUS           PIC X(02).
+001370     05  WS-UNIONCFL-FILE-STATUS         PIC X(02).
+001380     05  WS-TBLKEYS-FILE-STATUS          PIC X(02).
+001390         88  WS-TBLKEYS-OK               VALUE '00'.
+001400         88  WS-TBLKEYS-NOT-FOUND        VALUE '23'.
+001410     05  WS-EXTRACT-FILE-STATUS          PIC X(02).
+
+001430 01  WS-SWITCHES.
+001440     05  WS-TABLE-ACTIVE-SWITCH          PIC X(01) VALUE 'N'.
+001450         88  WS-TABLE-IS-ACTIVE          VALUE 'Y'.
+001460     05  WS-ALLOW-INCOMPAT-SWITCH        PIC X(01) VALUE 'N'.
+001470         88  WS-INCOMPAT-ALLOWED         VALUE 'Y'.
+001480     05  WS-CASE-SENSITIVE-SWITCH        PIC X(01).
+001490         88  WS-MATCH-CASE-SENSITIVE     VALUE 'Y'.
+001500         88  WS-MATCH-CASE-BLIND         VALUE 'N'.
+001510     05  WS-COMMIT-VALID-SWITCH          PIC X(01) VALUE 'Y'.
+001520         88  WS-COMMIT-IS-VALID          VALUE 'Y'.
+001530         88  WS-COMMIT-IS-INVALID        VALUE 'N'.
+001540     05  WS-FOUND-SWITCH                 PIC X(01) VALUE 'N'.
+001550         88  WS-ENTRY-FOUND              VALUE 'Y'.
+001560         88  WS-ENTRY-NOT-FOUND          VALUE 'N'.
+001570     05  WS-REORDER-SWITCH               PIC X(01) VALUE 'N'.
+001580         88  WS-SCHEMA-WAS-REORDERED     VALUE 'Y'.
+001590     05  WS-QUEUE-FULL-SWITCH            PIC X(01) VALUE 'N'.
+001600         88  WS-QUEUE-IS-FULL            VALUE 'Y'.
+001601     05  WS-IDENT-FIELD-BAD-SWITCH       PIC X(01) VALUE 'N'.
+001602         88  WS-IDENT-FIELD-IS-BAD       VALUE 'Y'.
+
+001620 77  WS-FOUND-COLUMN-INDEX               PIC 9(04) COMP VALUE 0.
+001630 77  WS-REFERENCE-COLUMN-INDEX           PIC 9(04) COMP VALUE 0.
+001640 77  WS-WORK-INDEX                       PIC 9(04) COMP VALUE 0.
+001650 77  WS-WORK-INDEX-2                     PIC 9(04) COMP VALUE 0.
+001660 77  WS-VALIDATION-ERROR-COUNT           PIC 9(04) COMP VALUE 0.
+001670 77  WS-APPLIED-CHANGE-COUNT             PIC 9(04) COMP VALUE 0.
+001680 77  WS-TARGET-COLUMN-INDEX              PIC 9(04) COMP VALUE 0.
+
+001700 01  WS-CURRENT-TABLE-NAME               PIC X(30) VALUE SPACES.
+001710 01  WS-RUN-TIMESTAMP                    PIC X(26) VALUE SPACES.
+001720 01  WS-TODAY-DATE                       PIC 9(08) VALUE 0.
+001730 01  WS-NOW-TIME                         PIC 9(08) VALUE 0.
+001740 01  WS-EXTRACT-FILENAME                 PIC X(64) VALUE SPACES.
+001741 01  WS-EXTRACT-PIC-CLAUSE               PIC X(16) VALUE SPACES.
+001750 01  WS-VALIDATION-REASON                PIC X(80) VALUE SPACES.
+001760 01  WS-LOOKUP-NAME                      PIC X(30) VALUE SPACES.
+001770 01  WS-APPLIED-COUNT-DISPLAY            PIC ZZZ9.
+
+001790****************************************************************
+001800* NAME AND TYPE COMPARISON WORK AREAS
+001810****************************************************************
+001820 01  WS-NAME-COMPARE-AREA.
+001830     05  WS-COMPARE-NAME-1               PIC X(30).
+001840     05  WS-COMPARE-NAME-2               PIC X(30).
+001850     05  WS-NAMES-MATCH-FLAG             PIC X(01).
+001860         88  WS-NAMES-DO-MATCH           VALUE 'Y'.
+001870         88  WS-NAMES-DO-NOT-MATCH       VALUE 'N'.
+
+001890 01  WS-CASE-FOLD-AREA.
+001900     05  WS-FOLD-NAME-1                  PIC X(30).
+001910     05  WS-FOLD-NAME-2                  PIC X(30).
+
+001930 01  WS-LOWER-ALPHABET   PIC X(26) VALUE
+001940         'abcdefghijklmnopqrstuvwxyz'.
+001950 01  WS-UPPER-ALPHABET   PIC X(26) VALUE
+001960         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+001980 01  WS-TYPE-COMPARE-AREA.
+001990     05  WS-COMPARE-OLD-TYPE             PIC X(10).
+002000     05  WS-COMPARE-NEW-TYPE             PIC X(10).
+002010     05  WS-TYPES-COMPATIBLE-SWITCH      PIC X(01).
+002020         88  WS-TYPES-ARE-COMPATIBLE     VALUE 'Y'.
+002030         88  WS-TYPES-ARE-INCOMPATIBLE   VALUE 'N'.
+
+002050****************************************************************
+002060* IN-MEMORY COPY OF THE TABLE BEING EDITED
+002070****************************************************************
+002080 COPY "ICEBERG-SNAPSHOT-REC.cpy"
+002090     REPLACING ==SCHEMA-SNAPSHOT-RECORD== BY
+002100               ==WS-SCHEMA-BODY==.
+
+002120****************************************************************
+002130* ONE-ENTRY WORK AREA FOR COLUMN REORDER PARAGRAPHS
+002140****************************************************************
+002150 01  WS-SAVED-COLUMN-ENTRY.
+002160     COPY "ICEBERG-COLUMN-FIELDS.cpy".
+
+002180****************************************************************
+002190* PENDING SCHEMA EDITS - QUEUED UNTIL COMMIT-SCHEMA
+002200****************************************************************
+002210 01  WS-PENDING-CHANGE-TABLE.
+002220     05  PENDING-CHANGE-COUNT            PIC 9(04) COMP VALUE 0.
+002230     05  PENDING-CHANGE-ENTRY
+002240                         OCCURS 0 TO 500 TIMES
+002250                         DEPENDING ON PENDING-CHANGE-COUNT
+002260                         INDEXED BY PC-IDX.
+002270         COPY "ICEBERG-PENDING-FIELDS.cpy".
+
+002290****************************************************************
+002300* UNION-BY-NAME-WITH CONFLICT WORK AREA
+002310****************************************************************
+002320 01  WS-UNION-CONFLICT-TABLE.
+002330     05  UNION-CONFLICT-COUNT            PIC 9(04) COMP VALUE 0.
+002340     05  UNION-CONFLICT-ENTRY
+002350                         OCCURS 0 TO 100 TIMES
+002360                         DEPENDING ON UNION-CONFLICT-COUNT
+002370                         INDEXED BY UC-IDX.
+002380         10  UC-WORK-FIELD-NAME          PIC X(30).
+002390         10  UC-WORK-CURRENT-TYPE        PIC X(10).
+002400         10  UC-WORK-INCOMING-TYPE       PIC X(10).
+
+002420 LINKAGE SECTION.
+002430 COPY "ICEBERG-SCHEMA-REQUEST.cpy".
+
+002450 PROCEDURE DIVISION USING SCHEMA-REQUEST-AREA.
+002460*---------------------------------------------------------------
+002470* 0000-MAINLINE - dispatch one UPDATE-SCHEMA request
+002480*---------------------------------------------------------------
+002490 0000-MAINLINE.
+002500     MOVE 0 TO SR-RETURN-CODE
+002510     MOVE SPACES TO SR-MESSAGE
+002520     PERFORM 1500-DISPATCH-REQUEST THRU 1500-EXIT
+002530     GOBACK.
+002540 0000-EXIT.
+002550     EXIT.
+
+002570*---------------------------------------------------------------
+002580* 1500-DISPATCH-REQUEST - route on SR-REQUEST-CODE
+002590*---------------------------------------------------------------
+002600 1500-DISPATCH-REQUEST.
+002610     IF SR-REQUEST-CODE NOT = 'START-TABLE'
+002620             AND NOT WS-TABLE-IS-ACTIVE
+002630         PERFORM 9210-NO-ACTIVE-TABLE THRU 9210-EXIT
+002640         GO TO 1500-EXIT
+002650     END-IF
+002660     EVALUATE TRUE
+002670         WHEN SR-REQUEST-CODE = 'START-TABLE'
+002680             PERFORM 1000-START-SCHEMA-UPDATE
+002690                 THRU 1000-EXIT
+002700         WHEN SR-REQUEST-CODE = 'ALLOW-INCOMPAT'
+002710             PERFORM 2000-ALLOW-INCOMPATIBLE-CHANGES
+002720                 THRU 2000-EXIT
+002730         WHEN SR-REQUEST-CODE = 'CASE-SENSITIVE'
+002740             PERFORM 2800-CASE-SENSITIVE THRU 2800-EXIT
+002750         WHEN SR-REQUEST-CODE = 'ADD-COLUMN'
+002760             PERFORM 2100-ADD-COLUMN THRU 2100-EXIT
+002770         WHEN SR-REQUEST-CODE = 'ADD-REQUIRED'
+002780             PERFORM 2110-ADD-REQUIRED-COLUMN
+002790                 THRU 2110-EXIT
+002800         WHEN SR-REQUEST-CODE = 'RENAME-COLUMN'
+002810             PERFORM 2200-RENAME-COLUMN THRU 2200-EXIT
+002820         WHEN SR-REQUEST-CODE = 'UPDATE-COLUMN'
+002830             PERFORM 2300-UPDATE-COLUMN THRU 2300-EXIT
+002840         WHEN SR-REQUEST-CODE = 'UPDATE-DOC'
+002850             PERFORM 2310-UPDATE-COLUMN-DOC
+002860                 THRU 2310-EXIT
+002870         WHEN SR-REQUEST-CODE = 'UPDATE-DEFAULT'
+002880             PERFORM 2320-UPDATE-COLUMN-DEFAULT
+002890                 THRU 2320-EXIT
+002900         WHEN SR-REQUEST-CODE = 'MAKE-OPTIONAL'
+002910             PERFORM 2330-MAKE-COLUMN-OPTIONAL
+002920                 THRU 2330-EXIT
+002930         WHEN SR-REQUEST-CODE = 'REQUIRE-COLUMN'
+002940             PERFORM 2340-REQUIRE-COLUMN THRU 2340-EXIT
+002950         WHEN SR-REQUEST-CODE = 'DELETE-COLUMN'
+002960             PERFORM 2400-DELETE-COLUMN THRU 2400-EXIT
+002970         WHEN SR-REQUEST-CODE = 'MOVE-FIRST'
+002980             PERFORM 2500-MOVE-FIRST THRU 2500-EXIT
+002990         WHEN SR-REQUEST-CODE = 'MOVE-BEFORE'
+003000             PERFORM 2510-MOVE-BEFORE THRU 2510-EXIT
+003010         WHEN SR-REQUEST-CODE = 'MOVE-AFTER'
+003020             PERFORM 2520-MOVE-AFTER THRU 2520-EXIT
+003030         WHEN SR-REQUEST-CODE = 'UNION-BY-NAME'
+003040             PERFORM 2600-UNION-BY-NAME-WITH
+003050                 THRU 2600-EXIT
+003060         WHEN SR-REQUEST-CODE = 'SET-IDENT-KEYS'
+003070             PERFORM 2700-SET-IDENTIFIER-FIELDS
+003080                 THRU 2700-EXIT
+003090         WHEN SR-REQUEST-CODE = 'COMMIT-SCHEMA'
+003100             PERFORM 4000-COMMIT-SCHEMA THRU 4000-EXIT
+003110         WHEN OTHER
+003120             PERFORM 9200-UNKNOWN-REQUEST THRU 9200-EXIT
+003130     END-EVALUATE.
+003140 1500-EXIT.
+003150     EXIT.
+
+003170*---------------------------------------------------------------
+003180* 1000-START-SCHEMA-UPDATE - open a session against one table
+003190*---------------------------------------------------------------
+003200 1000-START-SCHEMA-UPDATE.
+003210     MOVE SR-TABLE-NAME TO WS-CURRENT-TABLE-NAME
+003220     SET WS-TABLE-IS-ACTIVE TO TRUE
+003230     MOVE 'N' TO WS-ALLOW-INCOMPAT-SWITCH
+003240     IF SHOP-DEFAULT-CASE-SENSITIVE
+003250         SET WS-MATCH-CASE-SENSITIVE TO TRUE
+003260     ELSE
+003270         SET WS-MATCH-CASE-BLIND TO TRUE
+003280     END-IF
+003290     MOVE 0 TO PENDING-CHANGE-COUNT
+003300     MOVE 0 TO UNION-CONFLICT-COUNT
+003310     MOVE 'N' TO WS-REORDER-SWITCH
+003320     PERFORM 1100-LOAD-CURRENT-SCHEMA THRU 1100-EXIT
+003330     MOVE 0 TO SR-RETURN-CODE
+003340     STRING 'Session started for table ' DELIMITED BY SIZE
+003350            WS-CURRENT-TABLE-NAME DELIMITED BY SPACE
+003360         INTO SR-MESSAGE.
+003370 1000-EXIT.
+003380     EXIT.
+
+003400*---------------------------------------------------------------
+003410* 1100-LOAD-CURRENT-SCHEMA - read the last committed layout
+003420*---------------------------------------------------------------
+003430 1100-LOAD-CURRENT-SCHEMA.
+003440     MOVE WS-CURRENT-TABLE-NAME TO SS-TABLE-NAME
+003450                                    OF FD-CURR-SNAPSHOT-REC
+003460     OPEN I-O SCHEMA-SNAPSHOT-FILE
+003470     READ SCHEMA-SNAPSHOT-FILE
+003480         KEY IS SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+003490     END-READ
+003500     IF WS-SNAP-OK
+003510         MOVE FD-CURR-SNAPSHOT-REC TO WS-SCHEMA-BODY
+003520     ELSE
+003530         PERFORM 1110-INITIALIZE-EMPTY-SCHEMA THRU 1110-EXIT
+003540     END-IF
+003550     CLOSE SCHEMA-SNAPSHOT-FILE.
+003560 1100-EXIT.
+003570     EXIT.
+
+003590*---------------------------------------------------------------
+003600* 1110-INITIALIZE-EMPTY-SCHEMA - brand new table, no prior columns
+003610*---------------------------------------------------------------
+003620 1110-INITIALIZE-EMPTY-SCHEMA.
+003630     MOVE WS-CURRENT-TABLE-NAME TO SS-TABLE-NAME OF WS-SCHEMA-BODY
+003640     MOVE 0 TO SS-COLUMN-COUNT OF WS-SCHEMA-BODY
+003650     MOVE 0 TO SS-IDENT-FIELD-COUNT OF WS-SCHEMA-BODY.
+003660 1110-EXIT.
+003670     EXIT.
+
+003690*---------------------------------------------------------------
+003700* 2000-ALLOW-INCOMPATIBLE-CHANGES - honour this session's override
+003710*---------------------------------------------------------------
+003720 2000-ALLOW-INCOMPATIBLE-CHANGES.
+003730     SET WS-INCOMPAT-ALLOWED TO TRUE
+003740     MOVE 0 TO SR-RETURN-CODE
+003750     MOVE 'Incompatible changes allowed for this session'
+003760         TO SR-MESSAGE.
+003770 2000-EXIT.
+003780     EXIT.
+
+003800*---------------------------------------------------------------
+003810* 2800-CASE-SENSITIVE - set this session's name-matching rule
+003820*---------------------------------------------------------------
+003830 2800-CASE-SENSITIVE.
+003840     IF SR-CASE-SENSITIVE-FLAG = 'Y'
+003850         SET WS-MATCH-CASE-SENSITIVE TO TRUE
+003860     ELSE
+003870         SET WS-MATCH-CASE-BLIND TO TRUE
+003880     END-IF
+003890     MOVE 0 TO SR-RETURN-CODE
+003900     MOVE 'Name matching mode set for this session' TO SR-MESSAGE.
+003910 2800-EXIT.
+003920     EXIT.
+
+003940*---------------------------------------------------------------
+003950* 2100-ADD-COLUMN - queue the edit for COMMIT-SCHEMA
+003960*---------------------------------------------------------------
+003970 2100-ADD-COLUMN.
+003980     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+003990     IF NOT WS-QUEUE-IS-FULL
+004000         SET PC-OP-ADD-COLUMN (PENDING-CHANGE-COUNT)
+004010             TO TRUE
+004020         MOVE SR-FIELD-NAME
+004030             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+004040         MOVE SR-FIELD-TYPE
+004050             TO PC-NEW-TYPE (PENDING-CHANGE-COUNT)
+004060         MOVE 'N'
+004070             TO PC-REQUIRED-FLAG (PENDING-CHANGE-COUNT)
+004080         MOVE SR-DOC-TEXT
+004090             TO PC-DOC-TEXT (PENDING-CHANGE-COUNT)
+004100         MOVE SR-DEFAULT-VALUE
+004110             TO PC-DEFAULT-VALUE (PENDING-CHANGE-COUNT)
+004120         SET PC-FROM-CALLER (PENDING-CHANGE-COUNT)
+004130             TO TRUE
+004140         MOVE 0 TO SR-RETURN-CODE
+004150         STRING 'Queued ADD-COLUMN for '
+004160                 DELIMITED BY SIZE
+004170                SR-FIELD-NAME DELIMITED BY SPACE
+004180             INTO SR-MESSAGE
+004190     ELSE
+004200         PERFORM 9230-QUEUE-FULL THRU 9230-EXIT
+004210     END-IF.
+004220 2100-EXIT.
+004230     EXIT.
+
+004250*---------------------------------------------------------------
+004260* 2110-ADD-REQUIRED-COLUMN - queue the edit for COMMIT-SCHEMA
+004270*---------------------------------------------------------------
+004280 2110-ADD-REQUIRED-COLUMN.
+004290     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+004300     IF NOT WS-QUEUE-IS-FULL
+004310         SET PC-OP-ADD-REQUIRED (PENDING-CHANGE-COUNT)
+004320             TO TRUE
+004330         MOVE SR-FIELD-NAME
+004340             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+004350         MOVE SR-FIELD-TYPE
+004360             TO PC-NEW-TYPE (PENDING-CHANGE-COUNT)
+004370         MOVE 'Y'
+004380             TO PC-REQUIRED-FLAG (PENDING-CHANGE-COUNT)
+004390         MOVE SR-DOC-TEXT
+004400             TO PC-DOC-TEXT (PENDING-CHANGE-COUNT)
+004410         MOVE SR-DEFAULT-VALUE
+004420             TO PC-DEFAULT-VALUE (PENDING-CHANGE-COUNT)
+004430         SET PC-FROM-CALLER (PENDING-CHANGE-COUNT)
+004440             TO TRUE
+004450         MOVE 0 TO SR-RETURN-CODE
+004460         STRING 'Queued ADD-REQUIRED-COLUMN for '
+004470                 DELIMITED BY SIZE
+004480                SR-FIELD-NAME DELIMITED BY SPACE
+004490             INTO SR-MESSAGE
+004500     ELSE
+004510         PERFORM 9230-QUEUE-FULL THRU 9230-EXIT
+004520     END-IF.
+004530 2110-EXIT.
+004540     EXIT.
+
+004560*---------------------------------------------------------------
+004570* 2200-RENAME-COLUMN - queue the edit for COMMIT-SCHEMA
+004580*---------------------------------------------------------------
+004590 2200-RENAME-COLUMN.
+004600     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+004610     IF NOT WS-QUEUE-IS-FULL
+004620         SET PC-OP-RENAME-COLUMN (PENDING-CHANGE-COUNT)
+004630             TO TRUE
+004640         MOVE SR-FIELD-NAME
+004650             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+004660         MOVE SR-NEW-NAME
+004670             TO PC-NEW-NAME (PENDING-CHANGE-COUNT)
+004680         SET PC-FROM-CALLER (PENDING-CHANGE-COUNT)
+004690             TO TRUE
+004700         MOVE 0 TO SR-RETURN-CODE
+004710         STRING 'Queued RENAME-COLUMN for '
+004720                 DELIMITED BY SIZE
+004730                SR-FIELD-NAME DELIMITED BY SPACE
+004740             INTO SR-MESSAGE
+004750     ELSE
+004760         PERFORM 9230-QUEUE-FULL THRU 9230-EXIT
+004770     END-IF.
+004780 2200-EXIT.
+004790     EXIT.
+
+004810*---------------------------------------------------------------
+004820* 2300-UPDATE-COLUMN - queue the edit for COMMIT-SCHEMA
+004830*---------------------------------------------------------------
+004840 2300-UPDATE-COLUMN.
+004850     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+004860     IF NOT WS-QUEUE-IS-FULL
+004870         SET PC-OP-UPDATE-COLUMN (PENDING-CHANGE-COUNT)
+004880             TO TRUE
+004890         MOVE SR-FIELD-NAME
+004900             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+004901         MOVE SR-FIELD-NAME TO WS-LOOKUP-NAME
+004902         PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+004903         IF WS-ENTRY-FOUND
+004904             MOVE COL-FIELD-TYPE OF WS-SCHEMA-BODY
+004905                     (WS-FOUND-COLUMN-INDEX)
+004906                 TO PC-OLD-TYPE (PENDING-CHANGE-COUNT)
+004907         END-IF
+004910         MOVE SR-FIELD-TYPE
+004920             TO PC-NEW-TYPE (PENDING-CHANGE-COUNT)
+004930         SET PC-FROM-CALLER (PENDING-CHANGE-COUNT)
+004940             TO TRUE
+004950         MOVE 0 TO SR-RETURN-CODE
+004960         STRING 'Queued UPDATE-COLUMN for '
+004970                 DELIMITED BY SIZE
+004980                SR-FIELD-NAME DELIMITED BY SPACE
+004990             INTO SR-MESSAGE
+005000     ELSE
+005010         PERFORM 9230-QUEUE-FULL THRU 9230-EXIT
+005020     END-IF.
+005030 2300-EXIT.
+005040     EXIT.
+
+005060*---------------------------------------------------------------
+005070* 2310-UPDATE-COLUMN-DOC - queue the edit for COMMIT-SCHEMA
+005080*---------------------------------------------------------------
+005090 2310-UPDATE-COLUMN-DOC.
+005100     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+005110     IF NOT WS-QUEUE-IS-FULL
+005120         SET PC-OP-UPDATE-DOC (PENDING-CHANGE-COUNT)
+005130             TO TRUE
+005140         MOVE SR-FIELD-NAME
+005150             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+005160         MOVE SR-DOC-TEXT
+005170             TO PC-DOC-TEXT (PENDING-CHANGE-COUNT)
+005180         SET PC-FROM-CALLER (PENDING-CHANGE-COUNT)
+005190             TO TRUE
+005200         MOVE 0 TO SR-RETURN-CODE
+005210         STRING 'Queued UPDATE-COLUMN-DOC for '
+005220                 DELIMITED BY SIZE
+005230                SR-FIELD-NAME DELIMITED BY SPACE
+005240             INTO SR-MESSAGE
+005250     ELSE
+005260         PERFORM 9230-QUEUE-FULL THRU 9230-EXIT
+005270     END-IF.
+005280 2310-EXIT.
+005290     EXIT.
+
+005310*---------------------------------------------------------------
+005320* 2320-UPDATE-COLUMN-DEFAULT - queue the edit for COMMIT-SCHEMA
+005330*---------------------------------------------------------------
+005340 2320-UPDATE-COLUMN-DEFAULT.
+005350     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+005360     IF NOT WS-QUEUE-IS-FULL
+005370         SET PC-OP-UPDATE-DEFAULT (PENDING-CHANGE-COUNT)
+005380             TO TRUE
+005390         MOVE SR-FIELD-NAME
+005400             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+005410         MOVE SR-DEFAULT-VALUE
+005420             TO PC-DEFAULT-VALUE (PENDING-CHANGE-COUNT)
+005430         SET PC-FROM-CALLER (PENDING-CHANGE-COUNT)
+005440             TO TRUE
+005450         MOVE 0 TO SR-RETURN-CODE
+005460         STRING 'Queued UPDATE-COLUMN-DEFAULT for '
+005470                 DELIMITED BY SIZE
+005480                SR-FIELD-NAME DELIMITED BY SPACE
+005490             INTO SR-MESSAGE
+005500     ELSE
+005510         PERFORM 9230-QUEUE-FULL THRU 9230-EXIT
+005520     END-IF.
+005530 2320-EXIT.
+005540     EXIT.
+
+005560*---------------------------------------------------------------
+005570* 2330-MAKE-COLUMN-OPTIONAL - queue the edit for COMMIT-SCHEMA
+005580*---------------------------------------------------------------
+005590 2330-MAKE-COLUMN-OPTIONAL.
+005600     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+005610     IF NOT WS-QUEUE-IS-FULL
+005620         SET PC-OP-MAKE-OPTIONAL (PENDING-CHANGE-COUNT)
+005630             TO TRUE
+005640         MOVE SR-FIELD-NAME
+005650             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+005660         SET PC-FROM-CALLER (PENDING-CHANGE-COUNT)
+005670             TO TRUE
+005680         MOVE 0 TO SR-RETURN-CODE
+005690         STRING 'Queued MAKE-COLUMN-OPTIONAL for '
+005700                 DELIMITED BY SIZE
+005710                SR-FIELD-NAME DELIMITED BY SPACE
+005720             INTO SR-MESSAGE
+005730     ELSE
+005740         PERFORM 9230-QUEUE-FULL THRU 9230-EXIT
+005750     END-IF.
+005760 2330-EXIT.
+005770     EXIT.
+
+005790*---------------------------------------------------------------
+005800* 2340-REQUIRE-COLUMN - queue the edit for COMMIT-SCHEMA
+005810*---------------------------------------------------------------
+005820 2340-REQUIRE-COLUMN.
+005830     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+005840     IF NOT WS-QUEUE-IS-FULL
+005850         SET PC-OP-REQUIRE-COLUMN (PENDING-CHANGE-COUNT)
+005860             TO TRUE
+005870         MOVE SR-FIELD-NAME
+005880             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+005890         SET PC-FROM-CALLER (PENDING-CHANGE-COUNT)
+005900             TO TRUE
+005910         MOVE 0 TO SR-RETURN-CODE
+005920         STRING 'Queued REQUIRE-COLUMN for '
+005930                 DELIMITED BY SIZE
+005940                SR-FIELD-NAME DELIMITED BY SPACE
+005950             INTO SR-MESSAGE
+005960     ELSE
+005970         PERFORM 9230-QUEUE-FULL THRU 9230-EXIT
+005980     END-IF.
+005990 2340-EXIT.
+006000     EXIT.
+
+006020*---------------------------------------------------------------
+006030* 2400-DELETE-COLUMN - queue the edit for COMMIT-SCHEMA
+006040*---------------------------------------------------------------
+006050 2400-DELETE-COLUMN.
+006060     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+006070     IF NOT WS-QUEUE-IS-FULL
+006080         SET PC-OP-DELETE-COLUMN (PENDING-CHANGE-COUNT)
+006090             TO TRUE
+006100         MOVE SR-FIELD-NAME
+006110             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+006111         MOVE SR-FIELD-NAME TO WS-LOOKUP-NAME
+006112         PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+006113         IF WS-ENTRY-FOUND
+006114             MOVE COL-FIELD-TYPE OF WS-SCHEMA-BODY
+006115                     (WS-FOUND-COLUMN-INDEX)
+006116                 TO PC-OLD-TYPE (PENDING-CHANGE-COUNT)
+006117         END-IF
+006120         SET PC-FROM-CALLER (PENDING-CHANGE-COUNT)
+006130             TO TRUE
+006140         MOVE 0 TO SR-RETURN-CODE
+006150         STRING 'Queued DELETE-COLUMN for '
+006160                 DELIMITED BY SIZE
+006170                SR-FIELD-NAME DELIMITED BY SPACE
+006180             INTO SR-MESSAGE
+006190     ELSE
+006200         PERFORM 9230-QUEUE-FULL THRU 9230-EXIT
+006210     END-IF.
+006220 2400-EXIT.
+006230     EXIT.
+
+006250*---------------------------------------------------------------
+006260* 2500-MOVE-FIRST - queue the edit for COMMIT-SCHEMA
+006270*---------------------------------------------------------------
+006280 2500-MOVE-FIRST.
+006290     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+006300     IF NOT WS-QUEUE-IS-FULL
+006310         SET PC-OP-MOVE-FIRST (PENDING-CHANGE-COUNT)
+006320             TO TRUE
+006330         MOVE SR-FIELD-NAME
+006340             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+006350         SET PC-FROM-CALLER (PENDING-CHANGE-COUNT)
+006360             TO TRUE
+006370         MOVE 0 TO SR-RETURN-CODE
+006380         STRING 'Queued MOVE-FIRST for '
+006390                 DELIMITED BY SIZE
+006400                SR-FIELD-NAME DELIMITED BY SPACE
+006410             INTO SR-MESSAGE
+006420     ELSE
+006430         PERFORM 9230-QUEUE-FULL THRU 9230-EXIT
+006440     END-IF.
+006450 2500-EXIT.
+006460     EXIT.
+
+006480*---------------------------------------------------------------
+006490* 2510-MOVE-BEFORE - queue the edit for COMMIT-SCHEMA
+006500*---------------------------------------------------------------
+006510 2510-MOVE-BEFORE.
+006520     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+006530     IF NOT WS-QUEUE-IS-FULL
+006540         SET PC-OP-MOVE-BEFORE (PENDING-CHANGE-COUNT)
+006550             TO TRUE
+006560         MOVE SR-FIELD-NAME
+006570             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+006580         MOVE SR-REFERENCE-FIELD
+006590             TO PC-REFERENCE-FIELD (PENDING-CHANGE-COUNT)
+006600         SET PC-FROM-CALLER (PENDING-CHANGE-COUNT)
+006610             TO TRUE
+006620         MOVE 0 TO SR-RETURN-CODE
+006630         STRING 'Queued MOVE-BEFORE for '
+006640                 DELIMITED BY SIZE
+006650                SR-FIELD-NAME DELIMITED BY SPACE
+006660             INTO SR-MESSAGE
+006670     ELSE
+006680         PERFORM 9230-QUEUE-FULL THRU 9230-EXIT
+006690     END-IF.
+006700 2510-EXIT.
+006710     EXIT.
+
+006730*---------------------------------------------------------------
+006740* 2520-MOVE-AFTER - queue the edit for COMMIT-SCHEMA
+006750*---------------------------------------------------------------
+006760 2520-MOVE-AFTER.
+006770     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+006780     IF NOT WS-QUEUE-IS-FULL
+006790         SET PC-OP-MOVE-AFTER (PENDING-CHANGE-COUNT)
+006800             TO TRUE
+006810         MOVE SR-FIELD-NAME
+006820             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+006830         MOVE SR-REFERENCE-FIELD
+006840             TO PC-REFERENCE-FIELD (PENDING-CHANGE-COUNT)
+006850         SET PC-FROM-CALLER (PENDING-CHANGE-COUNT)
+006860             TO TRUE
+006870         MOVE 0 TO SR-RETURN-CODE
+006880         STRING 'Queued MOVE-AFTER for '
+006890                 DELIMITED BY SIZE
+006900                SR-FIELD-NAME DELIMITED BY SPACE
+006910             INTO SR-MESSAGE
+006920     ELSE
+006930         PERFORM 9230-QUEUE-FULL THRU 9230-EXIT
+006940     END-IF.
+006950 2520-EXIT.
+006960     EXIT.
+
+006980*---------------------------------------------------------------
+006990* 2600-UNION-BY-NAME-WITH - merge an incoming feed schema
+007000*---------------------------------------------------------------
+007010 2600-UNION-BY-NAME-WITH.
+007020*    Walk the incoming field list the caller loaded into
+007030*    SR-UNION-FIELD.  A name that matches an existing column is
+007040*    left alone if the type is identical, queued as an
+007050*    UPDATE-COLUMN if the type is a safe promotion, or reported
+007060*    as a conflict otherwise.  A name with no existing column is
+007070*    queued as a new ADD-COLUMN so the union only has to be
+007080*    reviewed for the genuine conflicts.
+007081     IF SR-UNION-FIELD-COUNT > 50
+007082         PERFORM 9250-TOO-MANY-UNION-FIELDS THRU 9250-EXIT
+007083     ELSE
+007090         PERFORM 2610-UNION-ONE-FIELD THRU 2610-EXIT
+007100             VARYING SR-UNION-IDX FROM 1 BY 1
+007110             UNTIL SR-UNION-IDX > SR-UNION-FIELD-COUNT
+007120         MOVE 0 TO SR-RETURN-CODE
+007130         IF UNION-CONFLICT-COUNT > 0
+007140             MOVE
+007145             'Union complete with type conflicts pending review'
+007150                 TO SR-MESSAGE
+007160         ELSE
+007170             MOVE 'Union complete, no conflicts' TO SR-MESSAGE
+007175         END-IF
+007176     END-IF.
+007190 2600-EXIT.
+007200     EXIT.
+
+007220*---------------------------------------------------------------
+007230* 2610-UNION-ONE-FIELD - merge a single incoming field
+007240*---------------------------------------------------------------
+007250 2610-UNION-ONE-FIELD.
+007260     MOVE UF-FIELD-NAME (SR-UNION-IDX) TO WS-LOOKUP-NAME
+007270     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+007280     IF WS-ENTRY-NOT-FOUND
+007290         PERFORM 2612-QUEUE-UNION-ADD THRU 2612-EXIT
+007300     ELSE
+007310         MOVE COL-FIELD-TYPE OF WS-SCHEMA-BODY
+007320                 (WS-FOUND-COLUMN-INDEX) TO WS-COMPARE-OLD-TYPE
+007330         MOVE UF-FIELD-TYPE (SR-UNION-IDX) TO WS-COMPARE-NEW-TYPE
+007340         IF WS-COMPARE-OLD-TYPE = WS-COMPARE-NEW-TYPE
+007350             CONTINUE
+007360         ELSE
+007370         PERFORM 3300-TYPES-COMPATIBLE THRU 3300-EXIT
+007380             IF WS-TYPES-ARE-COMPATIBLE
+007390                 PERFORM 2614-QUEUE-UNION-PROMOTE THRU 2614-EXIT
+007400             ELSE
+007410                 PERFORM 2620-QUEUE-UNION-CONFLICT THRU 2620-EXIT
+007420             END-IF
+007430         END-IF
+007440     END-IF.
+007450 2610-EXIT.
+007460     EXIT.
+
+007480*---------------------------------------------------------------
+007490* 2612-QUEUE-UNION-ADD - incoming field has no matching column
+007500*---------------------------------------------------------------
+007510 2612-QUEUE-UNION-ADD.
+007520     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+007530     IF NOT WS-QUEUE-IS-FULL
+007540         SET PC-OP-ADD-COLUMN (PENDING-CHANGE-COUNT) TO TRUE
+007550         MOVE UF-FIELD-NAME (SR-UNION-IDX)
+007560             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+007570         MOVE UF-FIELD-TYPE (SR-UNION-IDX)
+007580             TO PC-NEW-TYPE (PENDING-CHANGE-COUNT)
+007590         IF UF-IS-OPTIONAL (SR-UNION-IDX)
+007591             MOVE 'N' TO PC-REQUIRED-FLAG (PENDING-CHANGE-COUNT)
+007592         ELSE
+007593             MOVE 'Y' TO PC-REQUIRED-FLAG (PENDING-CHANGE-COUNT)
+007594         END-IF
+007610         SET PC-FROM-UNION (PENDING-CHANGE-COUNT) TO TRUE
+007620     END-IF.
+007630 2612-EXIT.
+007640     EXIT.
+
+007660*---------------------------------------------------------------
+007670* 2614-QUEUE-UNION-PROMOTE - incoming type is a safe widening
+007680*---------------------------------------------------------------
+007690 2614-QUEUE-UNION-PROMOTE.
+007700     PERFORM 3000-NEXT-PENDING-SLOT THRU 3000-EXIT
+007710     IF NOT WS-QUEUE-IS-FULL
+007720         SET PC-OP-UPDATE-COLUMN (PENDING-CHANGE-COUNT) TO TRUE
+007730         MOVE UF-FIELD-NAME (SR-UNION-IDX)
+007740             TO PC-FIELD-NAME (PENDING-CHANGE-COUNT)
+007741         MOVE WS-COMPARE-OLD-TYPE
+007742             TO PC-OLD-TYPE (PENDING-CHANGE-COUNT)
+007750         MOVE WS-COMPARE-NEW-TYPE
+007760             TO PC-NEW-TYPE (PENDING-CHANGE-COUNT)
+007770         SET PC-FROM-UNION (PENDING-CHANGE-COUNT) TO TRUE
+007780     END-IF.
+007790 2614-EXIT.
+007800     EXIT.
+
+007820*---------------------------------------------------------------
+007830* 2620-QUEUE-UNION-CONFLICT - type cannot be safely promoted
+007840*---------------------------------------------------------------
+007850 2620-QUEUE-UNION-CONFLICT.
+007860     IF UNION-CONFLICT-COUNT < 100
+007870         ADD 1 TO UNION-CONFLICT-COUNT
+007880         MOVE UF-FIELD-NAME (SR-UNION-IDX)
+007890             TO UC-WORK-FIELD-NAME (UNION-CONFLICT-COUNT)
+007900         MOVE WS-COMPARE-OLD-TYPE
+007910             TO UC-WORK-CURRENT-TYPE (UNION-CONFLICT-COUNT)
+007920         MOVE WS-COMPARE-NEW-TYPE
+007930             TO UC-WORK-INCOMING-TYPE (UNION-CONFLICT-COUNT)
+007940     END-IF.
+007950 2620-EXIT.
+007960     EXIT.
+
+007980*---------------------------------------------------------------
+007990* 2700-SET-IDENTIFIER-FIELDS - record this table's key columns
+008000*---------------------------------------------------------------
+008010 2700-SET-IDENTIFIER-FIELDS.
+008011     IF SR-IDENT-FIELD-COUNT > 10
+008012         PERFORM 9240-TOO-MANY-IDENT-FIELDS THRU 9240-EXIT
+008013     ELSE
+008014         MOVE 'N' TO WS-IDENT-FIELD-BAD-SWITCH
+008015         PERFORM 2705-VALIDATE-ONE-IDENT-FIELD THRU 2705-EXIT
+008015             VARYING SR-IDENT-IDX FROM 1 BY 1
+008015             UNTIL SR-IDENT-IDX > SR-IDENT-FIELD-COUNT
+008015                OR WS-IDENT-FIELD-IS-BAD
+008016         IF WS-IDENT-FIELD-IS-BAD
+008016             PERFORM 9260-IDENT-FIELD-NOT-FOUND THRU 9260-EXIT
+008016         ELSE
+008014             MOVE SR-IDENT-FIELD-COUNT TO SS-IDENT-FIELD-COUNT
+008015                                           OF WS-SCHEMA-BODY
+008016             PERFORM 2708-CLEAR-IDENTIFIER-FLAG THRU 2708-EXIT
+008016                 VARYING WS-WORK-INDEX FROM 1 BY 1
+008016                 UNTIL WS-WORK-INDEX >
+008016                         SS-COLUMN-COUNT OF WS-SCHEMA-BODY
+008016             PERFORM 2710-COPY-ONE-IDENT-FIELD THRU 2710-EXIT
+008017                 VARYING SR-IDENT-IDX FROM 1 BY 1
+008018                 UNTIL SR-IDENT-IDX > SR-IDENT-FIELD-COUNT
+008019             MOVE 0 TO SR-RETURN-CODE
+008020             MOVE 'Identifier fields set for this session'
+008021                 TO SR-MESSAGE
+008016         END-IF
+008022     END-IF.
+008090 2700-EXIT.
+008100     EXIT.
+
+008110*---------------------------------------------------------------
+008111* 2705-VALIDATE-ONE-IDENT-FIELD - confirm the caller's key
+008112*                 column name is an actual column in this
+008113*                 table's schema before it is trusted
+008114*---------------------------------------------------------------
+008115 2705-VALIDATE-ONE-IDENT-FIELD.
+008116     MOVE SR-IDENT-FIELD (SR-IDENT-IDX) TO WS-LOOKUP-NAME
+008117     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+008118     IF WS-ENTRY-NOT-FOUND
+008119         SET WS-IDENT-FIELD-IS-BAD TO TRUE
+008120     END-IF.
+008121 2705-EXIT.
+008122     EXIT.
+
+008123*---------------------------------------------------------------
+008124* 2708-CLEAR-IDENTIFIER-FLAG - drop COL-IDENTIFIER-FLAG on one
+008125*                 column before the new key list is applied
+008126*---------------------------------------------------------------
+008127 2708-CLEAR-IDENTIFIER-FLAG.
+008128     MOVE 'N'
+008129         TO COL-IDENTIFIER-FLAG OF WS-SCHEMA-BODY (WS-WORK-INDEX).
+008130 2708-EXIT.
+008131     EXIT.
+
+008120*---------------------------------------------------------------
+008130* 2710-COPY-ONE-IDENT-FIELD - stage one key column name
+008140*---------------------------------------------------------------
+008150 2710-COPY-ONE-IDENT-FIELD.
+008160     MOVE SR-IDENT-FIELD (SR-IDENT-IDX)
+008170         TO SS-IDENT-FIELD OF WS-SCHEMA-BODY (SR-IDENT-IDX)
+008171     MOVE SR-IDENT-FIELD (SR-IDENT-IDX) TO WS-LOOKUP-NAME
+008172     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+008173     IF WS-ENTRY-FOUND
+008174         SET COL-IS-IDENTIFIER OF WS-SCHEMA-BODY
+008175                 (WS-FOUND-COLUMN-INDEX) TO TRUE
+008176     END-IF.
+008180 2710-EXIT.
+008190     EXIT.
+
+008210*---------------------------------------------------------------
+008220* 3000-NEXT-PENDING-SLOT - reserve the next queue entry
+008230*---------------------------------------------------------------
+008240 3000-NEXT-PENDING-SLOT.
+008250     IF PENDING-CHANGE-COUNT OF WS-PENDING-CHANGE-TABLE < 500
+008260         ADD 1 TO PENDING-CHANGE-COUNT OF WS-PENDING-CHANGE-TABLE
+008261         MOVE SPACES TO PC-OLD-TYPE (PENDING-CHANGE-COUNT)
+008262         MOVE SPACES TO PC-NEW-TYPE (PENDING-CHANGE-COUNT)
+008263         MOVE SPACES TO PC-DEFAULT-VALUE (PENDING-CHANGE-COUNT)
+008270         SET WS-ENTRY-FOUND TO TRUE
+008280         MOVE 'N' TO WS-QUEUE-FULL-SWITCH
+008290     ELSE
+008300         SET WS-QUEUE-IS-FULL TO TRUE
+008310     END-IF.
+008320 3000-EXIT.
+008330     EXIT.
+
+008350*---------------------------------------------------------------
+008360* 3100-FIND-COLUMN - locate WS-LOOKUP-NAME in the live schema
+008370*---------------------------------------------------------------
+008380 3100-FIND-COLUMN.
+008390     SET WS-ENTRY-NOT-FOUND TO TRUE
+008400     MOVE 0 TO WS-FOUND-COLUMN-INDEX
+008410     IF SS-COLUMN-COUNT OF WS-SCHEMA-BODY > 0
+008420         PERFORM 3110-FIND-COLUMN-STEP THRU 3110-EXIT
+008430             VARYING SS-COL-IDX OF WS-SCHEMA-BODY FROM 1 BY 1
+008440             UNTIL SS-COL-IDX OF WS-SCHEMA-BODY
+008450                            > SS-COLUMN-COUNT OF WS-SCHEMA-BODY
+008460                OR WS-ENTRY-FOUND
+008470     END-IF.
+008480 3100-EXIT.
+008490     EXIT.
+
+008510*---------------------------------------------------------------
+008520* 3110-FIND-COLUMN-STEP - test one column entry for a name match
+008530*---------------------------------------------------------------
+008540 3110-FIND-COLUMN-STEP.
+008550     MOVE WS-LOOKUP-NAME TO WS-COMPARE-NAME-1
+008560     MOVE COL-FIELD-NAME OF WS-SCHEMA-BODY
+008570                   (SS-COL-IDX OF WS-SCHEMA-BODY)
+008580         TO WS-COMPARE-NAME-2
+008590     PERFORM 3200-NAMES-MATCH THRU 3200-EXIT
+008600     IF WS-NAMES-DO-MATCH
+008610         SET WS-ENTRY-FOUND TO TRUE
+008620         MOVE SS-COL-IDX OF WS-SCHEMA-BODY
+008630             TO WS-FOUND-COLUMN-INDEX
+008640     END-IF.
+008650 3110-EXIT.
+008660     EXIT.
+
+008680*---------------------------------------------------------------
+008690* 3200-NAMES-MATCH - compare two names honouring CASE-SENSITIVE
+008700*---------------------------------------------------------------
+008710 3200-NAMES-MATCH.
+008720     SET WS-NAMES-DO-NOT-MATCH TO TRUE
+008730     IF WS-MATCH-CASE-SENSITIVE
+008740         IF WS-COMPARE-NAME-1 = WS-COMPARE-NAME-2
+008750             SET WS-NAMES-DO-MATCH TO TRUE
+008760         END-IF
+008770     ELSE
+008780         MOVE WS-COMPARE-NAME-1 TO WS-FOLD-NAME-1
+008790         MOVE WS-COMPARE-NAME-2 TO WS-FOLD-NAME-2
+008800         INSPECT WS-FOLD-NAME-1
+008810             CONVERTING WS-LOWER-ALPHABET TO WS-UPPER-ALPHABET
+008820         INSPECT WS-FOLD-NAME-2
+008830             CONVERTING WS-LOWER-ALPHABET TO WS-UPPER-ALPHABET
+008840         IF WS-FOLD-NAME-1 = WS-FOLD-NAME-2
+008850             SET WS-NAMES-DO-MATCH TO TRUE
+008860         END-IF
+008870     END-IF.
+008880 3200-EXIT.
+008890     EXIT.
+
+008910*---------------------------------------------------------------
+008920* 3300-TYPES-COMPATIBLE - is NEW-TYPE a safe promotion of OLD-TYPE
+008930*---------------------------------------------------------------
+008940 3300-TYPES-COMPATIBLE.
+008950     IF WS-COMPARE-OLD-TYPE = WS-COMPARE-NEW-TYPE
+008960         SET WS-TYPES-ARE-COMPATIBLE TO TRUE
+008970     ELSE
+008980         SET WS-TYPES-ARE-INCOMPATIBLE TO TRUE
+008990         PERFORM 3310-CHECK-PROMOTION-STEP THRU 3310-EXIT
+009000             VARYING IT-PROMO-IDX FROM 1 BY 1
+009010             UNTIL IT-PROMO-IDX > 3
+009020                OR WS-TYPES-ARE-COMPATIBLE
+009030     END-IF.
+009040 3300-EXIT.
+009050     EXIT.
+
+009070*---------------------------------------------------------------
+009080* 3310-CHECK-PROMOTION-STEP - test one promotion-matrix entry
+009090*---------------------------------------------------------------
+009100 3310-CHECK-PROMOTION-STEP.
+009110     IF IT-PROMOTE-FROM (IT-PROMO-IDX) = WS-COMPARE-OLD-TYPE
+009120         AND IT-PROMOTE-TO (IT-PROMO-IDX) = WS-COMPARE-NEW-TYPE
+009130         SET WS-TYPES-ARE-COMPATIBLE TO TRUE
+009140     END-IF.
+009150 3310-EXIT.
+009160     EXIT.
+
+009180*---------------------------------------------------------------
+009190* 4000-COMMIT-SCHEMA - validate and apply the pending change queue
+009200*---------------------------------------------------------------
+009210 4000-COMMIT-SCHEMA.
+009220     PERFORM 4050-STAMP-RUN-TIMESTAMP THRU 4050-EXIT
+009230     PERFORM 4100-VALIDATE-PENDING-CHANGES THRU 4100-EXIT
+009240     IF WS-COMMIT-IS-INVALID
+009250         PERFORM 9220-VALIDATION-FAILED THRU 9220-EXIT
+009260     ELSE
+009270         PERFORM 4700-SAVE-PRIOR-SNAPSHOT THRU 4700-EXIT
+009280         MOVE 0 TO WS-APPLIED-CHANGE-COUNT
+009290         PERFORM 4200-APPLY-ONE-CHANGE THRU 4200-EXIT
+009300             VARYING PC-IDX FROM 1 BY 1
+009310             UNTIL PC-IDX > PENDING-CHANGE-COUNT
+009320         PERFORM 4710-SAVE-CURRENT-SNAPSHOT THRU 4710-EXIT
+009330         PERFORM 4600-SAVE-TABLE-KEYS THRU 4600-EXIT
+009340         IF WS-SCHEMA-WAS-REORDERED
+009350             PERFORM 4500-REGENERATE-EXTRACT-COPYBOOK
+009360                 THRU 4500-EXIT
+009370         END-IF
+009380         IF UNION-CONFLICT-COUNT > 0
+009390             PERFORM 4800-WRITE-UNION-CONFLICTS THRU 4800-EXIT
+009400         END-IF
+009410         MOVE 0 TO PENDING-CHANGE-COUNT
+009420         MOVE 0 TO UNION-CONFLICT-COUNT
+009430         MOVE 'N' TO WS-REORDER-SWITCH
+009440         MOVE 0 TO SR-RETURN-CODE
+009450         MOVE WS-APPLIED-CHANGE-COUNT TO WS-APPLIED-COUNT-DISPLAY
+009460         STRING 'Commit applied ' DELIMITED BY SIZE
+009470                WS-APPLIED-COUNT-DISPLAY DELIMITED BY SIZE
+009480                ' change(s)' DELIMITED BY SIZE
+009490             INTO SR-MESSAGE
+009500     END-IF.
+009510 4000-EXIT.
+009520     EXIT.
+
+009540*---------------------------------------------------------------
+009550* 4050-STAMP-RUN-TIMESTAMP - mark the moment this commit is made
+009560*---------------------------------------------------------------
+009570 4050-STAMP-RUN-TIMESTAMP.
+009580     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+009590     ACCEPT WS-NOW-TIME FROM TIME
+009600     MOVE SPACES TO WS-RUN-TIMESTAMP
+009610     STRING WS-TODAY-DATE DELIMITED BY SIZE
+009620            '-' DELIMITED BY SIZE
+009630            WS-NOW-TIME DELIMITED BY SIZE
+009640         INTO WS-RUN-TIMESTAMP.
+009650 4050-EXIT.
+009660     EXIT.
+
+009680*---------------------------------------------------------------
+009690* 4100-VALIDATE-PENDING-CHANGES - reject contradictory edits
+009700*---------------------------------------------------------------
+009710 4100-VALIDATE-PENDING-CHANGES.
+009720     SET WS-COMMIT-IS-VALID TO TRUE
+009730     MOVE SPACES TO WS-VALIDATION-REASON
+009740     PERFORM 4110-CHECK-REQUIRED-WITHOUT-ALLOW THRU 4110-EXIT
+009750         VARYING PC-IDX FROM 1 BY 1
+009760         UNTIL PC-IDX > PENDING-CHANGE-COUNT
+009770            OR WS-COMMIT-IS-INVALID
+009780     IF WS-COMMIT-IS-VALID
+009790         PERFORM 4120-CHECK-EDIT-AFTER-DELETE THRU 4120-EXIT
+009800             VARYING PC-IDX FROM 1 BY 1
+009810             UNTIL PC-IDX > PENDING-CHANGE-COUNT
+009820                OR WS-COMMIT-IS-INVALID
+009830     END-IF
+009840     IF WS-COMMIT-IS-VALID
+009850         PERFORM 4130-CHECK-DUPLICATE-RENAME THRU 4130-EXIT
+009860             VARYING PC-IDX FROM 1 BY 1
+009870             UNTIL PC-IDX > PENDING-CHANGE-COUNT
+009880                OR WS-COMMIT-IS-INVALID
+009890     END-IF
+009891     IF WS-COMMIT-IS-VALID
+009892         PERFORM 4140-CHECK-IDENT-FIELD-EDIT THRU 4140-EXIT
+009893             VARYING PC-IDX FROM 1 BY 1
+009894             UNTIL PC-IDX > PENDING-CHANGE-COUNT
+009895                OR WS-COMMIT-IS-INVALID
+009896     END-IF.
+009900 4100-EXIT.
+009910     EXIT.
+
+009930*---------------------------------------------------------------
+009940* 4110-CHECK-REQUIRED-WITHOUT-ALLOW - required edit needs override
+009950*---------------------------------------------------------------
+009960 4110-CHECK-REQUIRED-WITHOUT-ALLOW.
+009970     IF (PC-OP-ADD-REQUIRED (PC-IDX)
+009980             OR PC-OP-REQUIRE-COLUMN (PC-IDX))
+009990             AND NOT WS-INCOMPAT-ALLOWED
+010000         SET WS-COMMIT-IS-INVALID TO TRUE
+010010         MOVE 'Required column change needs ALLOW-INCOMPATIBLE'
+010020             TO WS-VALIDATION-REASON
+010030     END-IF.
+010040 4110-EXIT.
+010050     EXIT.
+
+010070*---------------------------------------------------------------
+010080* 4120-CHECK-EDIT-AFTER-DELETE - a deleted column stays deleted
+010090*---------------------------------------------------------------
+010100 4120-CHECK-EDIT-AFTER-DELETE.
+010110     IF PC-OP-DELETE-COLUMN (PC-IDX)
+010120         MOVE PC-FIELD-NAME (PC-IDX) TO WS-COMPARE-NAME-1
+010130         MOVE PC-IDX TO WS-REFERENCE-COLUMN-INDEX
+010140         PERFORM 4121-SCAN-FOR-EDIT-OF-DELETED THRU 4121-EXIT
+010150             VARYING WS-WORK-INDEX-2 FROM 1 BY 1
+010160             UNTIL WS-WORK-INDEX-2 > PENDING-CHANGE-COUNT
+010170                OR WS-COMMIT-IS-INVALID
+010180     END-IF.
+010190 4120-EXIT.
+010200     EXIT.
+
+010220*---------------------------------------------------------------
+010230* 4121-SCAN-FOR-EDIT-OF-DELETED - find other edits of same field
+010240*---------------------------------------------------------------
+010250 4121-SCAN-FOR-EDIT-OF-DELETED.
+010260     IF WS-WORK-INDEX-2 NOT = WS-REFERENCE-COLUMN-INDEX
+010270         MOVE PC-FIELD-NAME (WS-WORK-INDEX-2) TO WS-COMPARE-NAME-2
+010271         PERFORM 3200-NAMES-MATCH THRU 3200-EXIT
+010280         IF WS-NAMES-DO-MATCH
+010290             SET WS-COMMIT-IS-INVALID TO TRUE
+010300             MOVE 'Column has a delete and another edit pending'
+010310                 TO WS-VALIDATION-REASON
+010320         END-IF
+010330     END-IF.
+010340 4121-EXIT.
+010350     EXIT.
+
+010370*---------------------------------------------------------------
+010380* 4130-CHECK-DUPLICATE-RENAME - two renames can not collide
+010390*---------------------------------------------------------------
+010400 4130-CHECK-DUPLICATE-RENAME.
+010410     IF PC-OP-RENAME-COLUMN (PC-IDX)
+010420         MOVE PC-NEW-NAME (PC-IDX) TO WS-COMPARE-NAME-1
+010430         MOVE PC-IDX TO WS-REFERENCE-COLUMN-INDEX
+010440         PERFORM 4131-SCAN-FOR-DUPLICATE-TARGET THRU 4131-EXIT
+010450             VARYING WS-WORK-INDEX-2 FROM 1 BY 1
+010460             UNTIL WS-WORK-INDEX-2 > PENDING-CHANGE-COUNT
+010470                OR WS-COMMIT-IS-INVALID
+010480     END-IF.
+010490 4130-EXIT.
+010500     EXIT.
+
+010520*---------------------------------------------------------------
+010530* 4131-SCAN-FOR-DUPLICATE-TARGET - find a colliding rename target
+010540*---------------------------------------------------------------
+010550 4131-SCAN-FOR-DUPLICATE-TARGET.
+010560     IF WS-WORK-INDEX-2 NOT = WS-REFERENCE-COLUMN-INDEX
+010570             AND PC-OP-RENAME-COLUMN (WS-WORK-INDEX-2)
+010580         MOVE PC-NEW-NAME (WS-WORK-INDEX-2) TO WS-COMPARE-NAME-2
+010581         PERFORM 3200-NAMES-MATCH THRU 3200-EXIT
+010590         IF WS-NAMES-DO-MATCH
+010600             SET WS-COMMIT-IS-INVALID TO TRUE
+010610             MOVE 'Two pending renames target the same name'
+010620                 TO WS-VALIDATION-REASON
+010630         END-IF
+010640     END-IF.
+010650 4131-EXIT.
+010660     EXIT.
+
+010662*---------------------------------------------------------------
+010664* 4140-CHECK-IDENT-FIELD-EDIT - a current identifier field can
+010666*                 not be renamed or deleted out from under
+010668*                 TABLE-KEYS-FILE
+010670*---------------------------------------------------------------
+010672 4140-CHECK-IDENT-FIELD-EDIT.
+010673     IF (PC-OP-RENAME-COLUMN (PC-IDX)
+010674             OR PC-OP-DELETE-COLUMN (PC-IDX))
+010676             AND SS-IDENT-FIELD-COUNT OF WS-SCHEMA-BODY > 0
+010678         MOVE PC-FIELD-NAME (PC-IDX) TO WS-COMPARE-NAME-1
+010680         PERFORM 4141-SCAN-IDENT-FIELD-FOR-MATCH THRU 4141-EXIT
+010682             VARYING SS-IDENT-IDX OF WS-SCHEMA-BODY FROM 1 BY 1
+010684             UNTIL SS-IDENT-IDX OF WS-SCHEMA-BODY >
+010685                     SS-IDENT-FIELD-COUNT OF WS-SCHEMA-BODY
+010686                OR WS-COMMIT-IS-INVALID
+010688     END-IF.
+010690 4140-EXIT.
+010692     EXIT.
+
+010694*---------------------------------------------------------------
+010696* 4141-SCAN-IDENT-FIELD-FOR-MATCH - compare one SS-IDENT-FIELD
+010698*                 entry against the column being renamed/deleted
+010700*---------------------------------------------------------------
+010702 4141-SCAN-IDENT-FIELD-FOR-MATCH.
+010704     MOVE SS-IDENT-FIELD OF WS-SCHEMA-BODY
+010706             (SS-IDENT-IDX OF WS-SCHEMA-BODY) TO WS-COMPARE-NAME-2
+010708     PERFORM 3200-NAMES-MATCH THRU 3200-EXIT
+010710     IF WS-NAMES-DO-MATCH
+010712         SET WS-COMMIT-IS-INVALID TO TRUE
+010714         MOVE 'Cannot rename or delete a current identifier field'
+010716             TO WS-VALIDATION-REASON
+010718     END-IF.
+010720 4141-EXIT.
+010722     EXIT.
+
+010680*---------------------------------------------------------------
+010690* 4200-APPLY-ONE-CHANGE - apply one queued edit, then log it
+010700*---------------------------------------------------------------
+010710 4200-APPLY-ONE-CHANGE.
+010720     EVALUATE TRUE
+010730         WHEN PC-OP-ADD-COLUMN (PC-IDX)
+010740             PERFORM 4210-APPLY-ADD-COLUMN THRU 4210-EXIT
+010750         WHEN PC-OP-ADD-REQUIRED (PC-IDX)
+010760             PERFORM 4210-APPLY-ADD-COLUMN THRU 4210-EXIT
+010770         WHEN PC-OP-RENAME-COLUMN (PC-IDX)
+010780             PERFORM 4220-APPLY-RENAME-COLUMN THRU 4220-EXIT
+010790         WHEN PC-OP-UPDATE-COLUMN (PC-IDX)
+010800             PERFORM 4230-APPLY-UPDATE-COLUMN THRU 4230-EXIT
+010810         WHEN PC-OP-UPDATE-DOC (PC-IDX)
+010820             PERFORM 4240-APPLY-UPDATE-DOC THRU 4240-EXIT
+010830         WHEN PC-OP-UPDATE-DEFAULT (PC-IDX)
+010840             PERFORM 4250-APPLY-UPDATE-DEFAULT THRU 4250-EXIT
+010850         WHEN PC-OP-MAKE-OPTIONAL (PC-IDX)
+010860             PERFORM 4260-APPLY-MAKE-OPTIONAL THRU 4260-EXIT
+010870         WHEN PC-OP-REQUIRE-COLUMN (PC-IDX)
+010880             PERFORM 4265-APPLY-REQUIRE-COLUMN THRU 4265-EXIT
+010890         WHEN PC-OP-DELETE-COLUMN (PC-IDX)
+010900             PERFORM 4270-APPLY-DELETE-COLUMN THRU 4270-EXIT
+010910         WHEN PC-OP-MOVE-FIRST (PC-IDX)
+010920             PERFORM 4280-APPLY-MOVE-FIRST THRU 4280-EXIT
+010930         WHEN PC-OP-MOVE-BEFORE (PC-IDX)
+010940             PERFORM 4285-APPLY-MOVE-BEFORE THRU 4285-EXIT
+010950         WHEN PC-OP-MOVE-AFTER (PC-IDX)
+010960             PERFORM 4290-APPLY-MOVE-AFTER THRU 4290-EXIT
+010970     END-EVALUATE
+010980     PERFORM 4300-WRITE-HISTORY-RECORD THRU 4300-EXIT
+010990     ADD 1 TO WS-APPLIED-CHANGE-COUNT.
+011000 4200-EXIT.
+011010     EXIT.
+
+011030*---------------------------------------------------------------
+011040* 4210-APPLY-ADD-COLUMN - append a new column to the live schema
+011050*---------------------------------------------------------------
+011060 4210-APPLY-ADD-COLUMN.
+011070     ADD 1 TO SS-COLUMN-COUNT OF WS-SCHEMA-BODY
+011080     MOVE SS-COLUMN-COUNT OF WS-SCHEMA-BODY TO WS-WORK-INDEX
+011090     MOVE PC-FIELD-NAME (PC-IDX)
+011100         TO COL-FIELD-NAME OF WS-SCHEMA-BODY (WS-WORK-INDEX)
+011110     MOVE PC-NEW-TYPE (PC-IDX)
+011120         TO COL-FIELD-TYPE OF WS-SCHEMA-BODY (WS-WORK-INDEX)
+011130     IF PC-REQUIRED-FLAG (PC-IDX) = 'Y'
+011140         MOVE 'N' TO COL-NULLABLE-FLAG OF WS-SCHEMA-BODY
+011150                                       (WS-WORK-INDEX)
+011160     ELSE
+011170         MOVE 'Y' TO COL-NULLABLE-FLAG OF WS-SCHEMA-BODY
+011180                                       (WS-WORK-INDEX)
+011190     END-IF
+011200     MOVE PC-DOC-TEXT (PC-IDX)
+011210         TO COL-DOC-TEXT OF WS-SCHEMA-BODY (WS-WORK-INDEX)
+011220     MOVE PC-DEFAULT-VALUE (PC-IDX)
+011230         TO COL-DEFAULT-VALUE OF WS-SCHEMA-BODY (WS-WORK-INDEX)
+011240     MOVE 'N'
+011250         TO COL-IDENTIFIER-FLAG OF WS-SCHEMA-BODY (WS-WORK-INDEX).
+011260 4210-EXIT.
+011270     EXIT.
+
+011290*---------------------------------------------------------------
+011300* 4220-APPLY-RENAME-COLUMN - change one column's stored name
+011310*---------------------------------------------------------------
+011320 4220-APPLY-RENAME-COLUMN.
+011330     MOVE PC-FIELD-NAME (PC-IDX) TO WS-LOOKUP-NAME
+011340     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+011350     IF WS-ENTRY-FOUND
+011360         MOVE PC-NEW-NAME (PC-IDX)
+011370             TO COL-FIELD-NAME OF WS-SCHEMA-BODY
+011380                               (WS-FOUND-COLUMN-INDEX)
+011390     END-IF.
+011400 4220-EXIT.
+011410     EXIT.
+
+011430*---------------------------------------------------------------
+011440* 4230-APPLY-UPDATE-COLUMN - widen one column's stored type
+011450*---------------------------------------------------------------
+011460 4230-APPLY-UPDATE-COLUMN.
+011470     MOVE PC-FIELD-NAME (PC-IDX) TO WS-LOOKUP-NAME
+011480     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+011490     IF WS-ENTRY-FOUND
+011500         MOVE PC-NEW-TYPE (PC-IDX)
+011510             TO COL-FIELD-TYPE OF WS-SCHEMA-BODY
+011520                               (WS-FOUND-COLUMN-INDEX)
+011530     END-IF.
+011540 4230-EXIT.
+011550     EXIT.
+
+011570*---------------------------------------------------------------
+011580* 4240-APPLY-UPDATE-DOC - change one column's doc text
+011590*---------------------------------------------------------------
+011600 4240-APPLY-UPDATE-DOC.
+011610     MOVE PC-FIELD-NAME (PC-IDX) TO WS-LOOKUP-NAME
+011620     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+011630     IF WS-ENTRY-FOUND
+011640         MOVE PC-DOC-TEXT (PC-IDX)
+011650             TO COL-DOC-TEXT OF WS-SCHEMA-BODY
+011660                               (WS-FOUND-COLUMN-INDEX)
+011670     END-IF.
+011680 4240-EXIT.
+011690     EXIT.
+
+011710*---------------------------------------------------------------
+011720* 4250-APPLY-UPDATE-DEFAULT - change one column's default value
+011730*---------------------------------------------------------------
+011740 4250-APPLY-UPDATE-DEFAULT.
+011750     MOVE PC-FIELD-NAME (PC-IDX) TO WS-LOOKUP-NAME
+011760     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+011770     IF WS-ENTRY-FOUND
+011780         MOVE PC-DEFAULT-VALUE (PC-IDX)
+011790             TO COL-DEFAULT-VALUE OF WS-SCHEMA-BODY
+011800                               (WS-FOUND-COLUMN-INDEX)
+011810     END-IF.
+011820 4250-EXIT.
+011830     EXIT.
+
+011850*---------------------------------------------------------------
+011860* 4260-APPLY-MAKE-OPTIONAL - drop the NOT NULL requirement
+011870*---------------------------------------------------------------
+011880 4260-APPLY-MAKE-OPTIONAL.
+011890     MOVE PC-FIELD-NAME (PC-IDX) TO WS-LOOKUP-NAME
+011900     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+011910     IF WS-ENTRY-FOUND
+011920         MOVE 'Y'
+011930             TO COL-NULLABLE-FLAG OF WS-SCHEMA-BODY
+011940                               (WS-FOUND-COLUMN-INDEX)
+011950     END-IF.
+011960 4260-EXIT.
+011970     EXIT.
+
+011990*---------------------------------------------------------------
+012000* 4265-APPLY-REQUIRE-COLUMN - impose the NOT NULL requirement
+012010*---------------------------------------------------------------
+012020 4265-APPLY-REQUIRE-COLUMN.
+012030     MOVE PC-FIELD-NAME (PC-IDX) TO WS-LOOKUP-NAME
+012040     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+012050     IF WS-ENTRY-FOUND
+012060         MOVE 'N'
+012070             TO COL-NULLABLE-FLAG OF WS-SCHEMA-BODY
+012080                               (WS-FOUND-COLUMN-INDEX)
+012090     END-IF.
+012100 4265-EXIT.
+012110     EXIT.
+
+012130*---------------------------------------------------------------
+012140* 4270-APPLY-DELETE-COLUMN - remove a column, closing the gap
+012150*---------------------------------------------------------------
+012160 4270-APPLY-DELETE-COLUMN.
+012170     MOVE PC-FIELD-NAME (PC-IDX) TO WS-LOOKUP-NAME
+012180     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+012190     IF WS-ENTRY-FOUND
+012200         MOVE WS-FOUND-COLUMN-INDEX TO WS-WORK-INDEX
+012210         PERFORM 4271-SHIFT-COLUMN-DOWN THRU 4271-EXIT
+012220             VARYING WS-WORK-INDEX FROM WS-WORK-INDEX BY 1
+012230             UNTIL WS-WORK-INDEX >=
+012240                   SS-COLUMN-COUNT OF WS-SCHEMA-BODY
+012250         SUBTRACT 1 FROM SS-COLUMN-COUNT OF WS-SCHEMA-BODY
+012260         SET WS-SCHEMA-WAS-REORDERED TO TRUE
+012270     END-IF.
+012280 4270-EXIT.
+012290     EXIT.
+
+012310*---------------------------------------------------------------
+012320* 4271-SHIFT-COLUMN-DOWN - move the next entry into this slot
+012330*---------------------------------------------------------------
+012340 4271-SHIFT-COLUMN-DOWN.
+012350     MOVE SS-COLUMN-ENTRY OF WS-SCHEMA-BODY (WS-WORK-INDEX + 1)
+012360         TO SS-COLUMN-ENTRY OF WS-SCHEMA-BODY (WS-WORK-INDEX).
+012370 4271-EXIT.
+012380     EXIT.
+
+012400*---------------------------------------------------------------
+012410* 4281-SHIFT-COLUMN-UP - move the prior entry into this slot
+012420*---------------------------------------------------------------
+012430 4281-SHIFT-COLUMN-UP.
+012440     MOVE SS-COLUMN-ENTRY OF WS-SCHEMA-BODY (WS-WORK-INDEX - 1)
+012450         TO SS-COLUMN-ENTRY OF WS-SCHEMA-BODY (WS-WORK-INDEX).
+012460 4281-EXIT.
+012470     EXIT.
+
+012490*---------------------------------------------------------------
+012500* 4280-APPLY-MOVE-FIRST - reposition a column to slot one
+012510*---------------------------------------------------------------
+012520 4280-APPLY-MOVE-FIRST.
+012530     MOVE PC-FIELD-NAME (PC-IDX) TO WS-LOOKUP-NAME
+012540     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+012550     IF WS-ENTRY-FOUND
+012560         MOVE WS-FOUND-COLUMN-INDEX TO WS-WORK-INDEX
+012570         MOVE 1 TO WS-TARGET-COLUMN-INDEX
+012580         PERFORM 4295-REPOSITION-COLUMN THRU 4295-EXIT
+012590         SET WS-SCHEMA-WAS-REORDERED TO TRUE
+012600     END-IF.
+012610 4280-EXIT.
+012620     EXIT.
+
+012640*---------------------------------------------------------------
+012650* 4285-APPLY-MOVE-BEFORE - reposition a column before another
+012660*---------------------------------------------------------------
+012670 4285-APPLY-MOVE-BEFORE.
+012680     MOVE PC-FIELD-NAME (PC-IDX) TO WS-LOOKUP-NAME
+012690     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+012700     IF WS-ENTRY-FOUND
+012710         MOVE WS-FOUND-COLUMN-INDEX TO WS-WORK-INDEX
+012720         MOVE PC-REFERENCE-FIELD (PC-IDX) TO WS-LOOKUP-NAME
+012730         PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+012740         IF WS-ENTRY-FOUND
+012750             MOVE WS-FOUND-COLUMN-INDEX
+012760                 TO WS-REFERENCE-COLUMN-INDEX
+012770             IF WS-WORK-INDEX < WS-REFERENCE-COLUMN-INDEX
+012780                 COMPUTE WS-TARGET-COLUMN-INDEX =
+012790                     WS-REFERENCE-COLUMN-INDEX - 1
+012800             ELSE
+012810                 MOVE WS-REFERENCE-COLUMN-INDEX
+012820                     TO WS-TARGET-COLUMN-INDEX
+012830             END-IF
+012840             PERFORM 4295-REPOSITION-COLUMN THRU 4295-EXIT
+012850             SET WS-SCHEMA-WAS-REORDERED TO TRUE
+012860         END-IF
+012870     END-IF.
+012880 4285-EXIT.
+012890     EXIT.
+
+012910*---------------------------------------------------------------
+012920* 4290-APPLY-MOVE-AFTER - reposition a column after another
+012930*---------------------------------------------------------------
+012940 4290-APPLY-MOVE-AFTER.
+012950     MOVE PC-FIELD-NAME (PC-IDX) TO WS-LOOKUP-NAME
+012960     PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+012970     IF WS-ENTRY-FOUND
+012980         MOVE WS-FOUND-COLUMN-INDEX TO WS-WORK-INDEX
+012990         MOVE PC-REFERENCE-FIELD (PC-IDX) TO WS-LOOKUP-NAME
+013000         PERFORM 3100-FIND-COLUMN THRU 3100-EXIT
+013010         IF WS-ENTRY-FOUND
+013020             MOVE WS-FOUND-COLUMN-INDEX
+013030                 TO WS-REFERENCE-COLUMN-INDEX
+013040             IF WS-WORK-INDEX < WS-REFERENCE-COLUMN-INDEX
+013050                 MOVE WS-REFERENCE-COLUMN-INDEX
+013060                     TO WS-TARGET-COLUMN-INDEX
+013070             ELSE
+013080                 COMPUTE WS-TARGET-COLUMN-INDEX =
+013090                     WS-REFERENCE-COLUMN-INDEX + 1
+013100             END-IF
+013110             PERFORM 4295-REPOSITION-COLUMN THRU 4295-EXIT
+013120             SET WS-SCHEMA-WAS-REORDERED TO TRUE
+013130         END-IF
+013140     END-IF.
+013150 4290-EXIT.
+013160     EXIT.
+
+013180*---------------------------------------------------------------
+013190* 4295-REPOSITION-COLUMN - move one entry to its new slot
+013200*---------------------------------------------------------------
+013210 4295-REPOSITION-COLUMN.
+013220     MOVE SS-COLUMN-ENTRY OF WS-SCHEMA-BODY (WS-WORK-INDEX)
+013230         TO WS-SAVED-COLUMN-ENTRY
+013240     IF WS-WORK-INDEX < WS-TARGET-COLUMN-INDEX
+013250         PERFORM 4271-SHIFT-COLUMN-DOWN THRU 4271-EXIT
+013260             VARYING WS-WORK-INDEX FROM WS-WORK-INDEX BY 1
+013270             UNTIL WS-WORK-INDEX >= WS-TARGET-COLUMN-INDEX
+013280     ELSE
+013290         IF WS-WORK-INDEX > WS-TARGET-COLUMN-INDEX
+013300             PERFORM 4281-SHIFT-COLUMN-UP THRU 4281-EXIT
+013310                 VARYING WS-WORK-INDEX FROM WS-WORK-INDEX BY -1
+013320                 UNTIL WS-WORK-INDEX <= WS-TARGET-COLUMN-INDEX
+013330         END-IF
+013340     END-IF
+013350     MOVE WS-SAVED-COLUMN-ENTRY
+013360         TO SS-COLUMN-ENTRY OF WS-SCHEMA-BODY
+013370                           (WS-TARGET-COLUMN-INDEX).
+013380 4295-EXIT.
+013390     EXIT.
+
+013410*---------------------------------------------------------------
+013420* 4300-WRITE-HISTORY-RECORD - audit one applied change
+013430*---------------------------------------------------------------
+013440 4300-WRITE-HISTORY-RECORD.
+013450     MOVE WS-CURRENT-TABLE-NAME TO SH-TABLE-NAME
+013460     MOVE WS-RUN-TIMESTAMP TO SH-RUN-TIMESTAMP
+013470     MOVE PC-OPERATION-CODE (PC-IDX) TO SH-OPERATION-CODE
+013480     MOVE PC-FIELD-NAME (PC-IDX) TO SH-FIELD-NAME
+013490     MOVE PC-OLD-TYPE (PC-IDX) TO SH-OLD-TYPE
+013500     MOVE PC-NEW-TYPE (PC-IDX) TO SH-NEW-TYPE
+013510     MOVE SPACES TO SH-OLD-VALUE
+013511     IF PC-OP-RENAME-COLUMN (PC-IDX)
+013512         MOVE PC-NEW-NAME (PC-IDX) TO SH-NEW-VALUE
+013513     ELSE
+013514         IF PC-OP-MOVE-BEFORE (PC-IDX)
+013514             OR PC-OP-MOVE-AFTER (PC-IDX)
+013514             MOVE PC-REFERENCE-FIELD (PC-IDX) TO SH-NEW-VALUE
+013514         ELSE
+013515             MOVE PC-DEFAULT-VALUE (PC-IDX) TO SH-NEW-VALUE
+013515         END-IF
+013515     END-IF
+013530     OPEN EXTEND SCHEMA-HISTORY-FILE
+013540     WRITE SCHEMA-HIST-RECORD
+013550     CLOSE SCHEMA-HISTORY-FILE.
+013560 4300-EXIT.
+013570     EXIT.
+
+013590*---------------------------------------------------------------
+013600* 4500-REGENERATE-EXTRACT-COPYBOOK - rebuild the flat extract
+013610*---------------------------------------------------------------
+013620 4500-REGENERATE-EXTRACT-COPYBOOK.
+013630     MOVE SPACES TO WS-EXTRACT-FILENAME
+013640     STRING WS-CURRENT-TABLE-NAME DELIMITED BY SPACE
+013650            '.cpy' DELIMITED BY SIZE
+013660         INTO WS-EXTRACT-FILENAME
+013670     OPEN OUTPUT EXTRACT-COPYBOOK-FILE
+013680     MOVE SPACES TO EXTRACT-LINE-RECORD
+013690     STRING '01  ' DELIMITED BY SIZE
+013700            WS-CURRENT-TABLE-NAME DELIMITED BY SPACE
+013710            '-EXTRACT-RECORD.' DELIMITED BY SIZE
+013720         INTO EXTRACT-LINE-RECORD
+013730     WRITE EXTRACT-LINE-RECORD
+013740     PERFORM 4510-WRITE-ONE-EXTRACT-FIELD THRU 4510-EXIT
+013750         VARYING WS-WORK-INDEX FROM 1 BY 1
+013760         UNTIL WS-WORK-INDEX > SS-COLUMN-COUNT OF WS-SCHEMA-BODY
+013770     CLOSE EXTRACT-COPYBOOK-FILE.
+013780 4500-EXIT.
+013790     EXIT.
+
+013810*---------------------------------------------------------------
+013820* 4510-WRITE-ONE-EXTRACT-FIELD - emit one flat-file FILLER line
+013830*---------------------------------------------------------------
+013840 4510-WRITE-ONE-EXTRACT-FIELD.
+013841     PERFORM 4505-SELECT-EXTRACT-PIC-CLAUSE THRU 4505-EXIT
+013850     MOVE SPACES TO EXTRACT-LINE-RECORD
+013860     STRING '    05  ' DELIMITED BY SIZE
+013870            COL-FIELD-NAME OF WS-SCHEMA-BODY (WS-WORK-INDEX)
+013880                DELIMITED BY SPACE
+013881            '  ' DELIMITED BY SIZE
+013882            WS-EXTRACT-PIC-CLAUSE DELIMITED BY SPACE
+013883            '.' DELIMITED BY SIZE
+013900         INTO EXTRACT-LINE-RECORD
+013910     WRITE EXTRACT-LINE-RECORD.
+013920 4510-EXIT.
+013930     EXIT.
+
+013931*---------------------------------------------------------------
+013932* 4505-SELECT-EXTRACT-PIC-CLAUSE - map an Iceberg type to a PIC
+013933*---------------------------------------------------------------
+013934 4505-SELECT-EXTRACT-PIC-CLAUSE.
+013935     EVALUATE COL-FIELD-TYPE OF WS-SCHEMA-BODY (WS-WORK-INDEX)
+013936         WHEN 'BOOLEAN'
+013937             MOVE 'PIC X(01)' TO WS-EXTRACT-PIC-CLAUSE
+013938         WHEN 'INT'
+013939             MOVE 'PIC S9(09)' TO WS-EXTRACT-PIC-CLAUSE
+013940         WHEN 'LONG'
+013941             MOVE 'PIC S9(18)' TO WS-EXTRACT-PIC-CLAUSE
+013942         WHEN 'FLOAT'
+013943             MOVE 'PIC S9(09)V9(06)' TO WS-EXTRACT-PIC-CLAUSE
+013944         WHEN 'DOUBLE'
+013945             MOVE 'PIC S9(09)V9(06)' TO WS-EXTRACT-PIC-CLAUSE
+013946         WHEN 'DECIMAL'
+013947             MOVE 'PIC S9(15)V9(02)' TO WS-EXTRACT-PIC-CLAUSE
+013948         WHEN 'DATE'
+013949             MOVE 'PIC X(10)' TO WS-EXTRACT-PIC-CLAUSE
+013950         WHEN 'TIME'
+013951             MOVE 'PIC X(08)' TO WS-EXTRACT-PIC-CLAUSE
+013952         WHEN 'TIMESTAMP'
+013953             MOVE 'PIC X(26)' TO WS-EXTRACT-PIC-CLAUSE
+013954         WHEN 'UUID'
+013955             MOVE 'PIC X(36)' TO WS-EXTRACT-PIC-CLAUSE
+013956         WHEN OTHER
+013957             MOVE 'PIC X(30)' TO WS-EXTRACT-PIC-CLAUSE
+013958     END-EVALUATE.
+013959 4505-EXIT.
+013960     EXIT.
+
+013950*---------------------------------------------------------------
+013960* 4600-SAVE-TABLE-KEYS - persist this table's identifier columns
+013970*---------------------------------------------------------------
+013980 4600-SAVE-TABLE-KEYS.
+013990     MOVE WS-CURRENT-TABLE-NAME TO TK-TABLE-NAME
+014000     OPEN I-O TABLE-KEYS-FILE
+014010     READ TABLE-KEYS-FILE
+014020         KEY IS TK-TABLE-NAME
+014030     END-READ
+014040     MOVE SS-IDENT-FIELD-COUNT OF WS-SCHEMA-BODY
+014050         TO TK-KEY-FIELD-COUNT
+014060     PERFORM 4610-COPY-ONE-KEY-FIELD THRU 4610-EXIT
+014070         VARYING WS-WORK-INDEX FROM 1 BY 1
+014080         UNTIL WS-WORK-INDEX > TK-KEY-FIELD-COUNT
+014090     IF WS-TBLKEYS-OK
+014100         REWRITE TABLE-KEYS-RECORD
+014110     ELSE
+014120         WRITE TABLE-KEYS-RECORD
+014130     END-IF
+014140     CLOSE TABLE-KEYS-FILE.
+014150 4600-EXIT.
+014160     EXIT.
+
+014180*---------------------------------------------------------------
+014190* 4610-COPY-ONE-KEY-FIELD - stage one key column into the record
+014200*---------------------------------------------------------------
+014210 4610-COPY-ONE-KEY-FIELD.
+014220     MOVE SS-IDENT-FIELD OF WS-SCHEMA-BODY (WS-WORK-INDEX)
+014230         TO TK-KEY-FIELD (WS-WORK-INDEX).
+014240 4610-EXIT.
+014250     EXIT.
+
+014270*---------------------------------------------------------------
+014280* 4700-SAVE-PRIOR-SNAPSHOT - preserve the before-commit layout
+014290*---------------------------------------------------------------
+014300 4700-SAVE-PRIOR-SNAPSHOT.
+014310     MOVE WS-CURRENT-TABLE-NAME
+014320         TO SS-TABLE-NAME OF FD-PRIOR-SNAPSHOT-REC
+014330     OPEN I-O SCHEMA-PRIOR-FILE
+014340     READ SCHEMA-PRIOR-FILE
+014350         KEY IS SS-TABLE-NAME OF FD-PRIOR-SNAPSHOT-REC
+014360     END-READ
+014370     MOVE WS-SCHEMA-BODY TO FD-PRIOR-SNAPSHOT-REC
+014380     IF WS-PRIOR-OK
+014390         REWRITE FD-PRIOR-SNAPSHOT-REC
+014400     ELSE
+014410         WRITE FD-PRIOR-SNAPSHOT-REC
+014420     END-IF
+014430     CLOSE SCHEMA-PRIOR-FILE.
+014440 4700-EXIT.
+014450     EXIT.
+
+014470*---------------------------------------------------------------
+014480* 4710-SAVE-CURRENT-SNAPSHOT - store the after-commit layout
+014490*---------------------------------------------------------------
+014500 4710-SAVE-CURRENT-SNAPSHOT.
+014510     MOVE WS-CURRENT-TABLE-NAME
+014520         TO SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+014530     OPEN I-O SCHEMA-SNAPSHOT-FILE
+014540     READ SCHEMA-SNAPSHOT-FILE
+014550         KEY IS SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+014560     END-READ
+014570     MOVE WS-SCHEMA-BODY TO FD-CURR-SNAPSHOT-REC
+014580     IF WS-SNAP-OK
+014590         REWRITE FD-CURR-SNAPSHOT-REC
+014600     ELSE
+014610         WRITE FD-CURR-SNAPSHOT-REC
+014620     END-IF
+014630     CLOSE SCHEMA-SNAPSHOT-FILE.
+014640 4710-EXIT.
+014650     EXIT.
+
+014670*---------------------------------------------------------------
+014680* 4800-WRITE-UNION-CONFLICTS - log this commit's merge conflicts
+014690*---------------------------------------------------------------
+014700 4800-WRITE-UNION-CONFLICTS.
+014710     OPEN EXTEND SCHEMA-UNION-CONFLICT-FILE
+014720     PERFORM 4810-WRITE-ONE-CONFLICT THRU 4810-EXIT
+014730         VARYING UC-IDX FROM 1 BY 1
+014740         UNTIL UC-IDX > UNION-CONFLICT-COUNT
+014750     CLOSE SCHEMA-UNION-CONFLICT-FILE.
+014760 4800-EXIT.
+014770     EXIT.
+
+014790*---------------------------------------------------------------
+014800* 4810-WRITE-ONE-CONFLICT - write one conflict row
+014810*---------------------------------------------------------------
+014820 4810-WRITE-ONE-CONFLICT.
+014830     MOVE WS-CURRENT-TABLE-NAME TO UC-TABLE-NAME
+014840     MOVE UC-WORK-FIELD-NAME (UC-IDX) TO UC-FIELD-NAME
+014850     MOVE UC-WORK-CURRENT-TYPE (UC-IDX) TO UC-CURRENT-TYPE
+014860     MOVE UC-WORK-INCOMING-TYPE (UC-IDX) TO UC-INCOMING-TYPE
+014870     MOVE WS-RUN-TIMESTAMP TO UC-TIMESTAMP
+014880     WRITE UNION-CONFLICT-RECORD.
+014890 4810-EXIT.
+014900     EXIT.
+
+014920*---------------------------------------------------------------
+014930* 9000-ERROR-ROUTINE - log a failure and set the return code
+014940*---------------------------------------------------------------
+014950 9000-ERROR-ROUTINE.
+014960     MOVE WS-CURRENT-TABLE-NAME TO EXCEPTION-TABLE-NAME
+014970     MOVE WS-RUN-TIMESTAMP TO EXCEPTION-TIMESTAMP
+014980     PERFORM 9100-WRITE-ERROR-LOG THRU 9100-EXIT
+014990     MOVE EXCEPTION-RETURN-CODE TO SR-RETURN-CODE
+015000     MOVE EXCEPTION-MESSAGE TO SR-MESSAGE.
+015010 9000-EXIT.
+015020     EXIT.
+
+015040*---------------------------------------------------------------
+015050* 9100-WRITE-ERROR-LOG - append one row to SCHEMA-ERROR-LOG
+015060*---------------------------------------------------------------
+015070 9100-WRITE-ERROR-LOG.
+015080     MOVE EXCEPTION-TABLE-NAME TO SE-TABLE-NAME
+015090     MOVE EXCEPTION-PARAGRAPH-NAME TO SE-PARAGRAPH-NAME
+015100     MOVE EXCEPTION-MESSAGE TO SE-EXCEPTION-TEXT
+015110     MOVE EXCEPTION-TIMESTAMP TO SE-TIMESTAMP
+015120     MOVE EXCEPTION-RETURN-CODE TO SE-RETURN-CODE
+015130     OPEN EXTEND SCHEMA-ERROR-FILE
+015140     WRITE SCHEMA-ERROR-RECORD
+015150     CLOSE SCHEMA-ERROR-FILE.
+015160 9100-EXIT.
+015170     EXIT.
+
+015190*---------------------------------------------------------------
+015200* 9200-UNKNOWN-REQUEST - caller sent an SR-REQUEST-CODE we lack
+015210*---------------------------------------------------------------
+015220 9200-UNKNOWN-REQUEST.
+015230     MOVE '9200-UNKNOWN-REQUEST' TO EXCEPTION-PARAGRAPH-NAME
+015240     MOVE 'Unknown SR-REQUEST-CODE' TO EXCEPTION-MESSAGE
+015250     MOVE 16 TO EXCEPTION-RETURN-CODE
+015260     PERFORM 9000-ERROR-ROUTINE THRU 9000-EXIT.
+015270 9200-EXIT.
+015280     EXIT.
+
+015300*---------------------------------------------------------------
+015310* 9210-NO-ACTIVE-TABLE - request arrived with no open session
+015320*---------------------------------------------------------------
+015330 9210-NO-ACTIVE-TABLE.
+015340     MOVE '9210-NO-ACTIVE-TABLE' TO EXCEPTION-PARAGRAPH-NAME
+015350     MOVE 'No START-TABLE session is active' TO EXCEPTION-MESSAGE
+015360     MOVE 12 TO EXCEPTION-RETURN-CODE
+015370     PERFORM 9000-ERROR-ROUTINE THRU 9000-EXIT.
+015380 9210-EXIT.
+015390     EXIT.
+
+015410*---------------------------------------------------------------
+015420* 9220-VALIDATION-FAILED - COMMIT-SCHEMA rejected the queue
+015430*---------------------------------------------------------------
+015440 9220-VALIDATION-FAILED.
+015450     MOVE '9220-VALIDATION-FAILED' TO EXCEPTION-PARAGRAPH-NAME
+015460     MOVE WS-VALIDATION-REASON TO EXCEPTION-MESSAGE
+015470     MOVE 8 TO EXCEPTION-RETURN-CODE
+015480     PERFORM 9000-ERROR-ROUTINE THRU 9000-EXIT.
+015490 9220-EXIT.
+015500     EXIT.
+
+015520*---------------------------------------------------------------
+015530* 9230-QUEUE-FULL - the pending change queue has no room left
+015540*---------------------------------------------------------------
+015550 9230-QUEUE-FULL.
+015560     MOVE '9230-QUEUE-FULL' TO EXCEPTION-PARAGRAPH-NAME
+015570     MOVE 'Pending change queue is full' TO EXCEPTION-MESSAGE
+015580     MOVE 16 TO EXCEPTION-RETURN-CODE
+015590     PERFORM 9000-ERROR-ROUTINE THRU 9000-EXIT.
+015600 9230-EXIT.
+015610     EXIT.
+
+015612*---------------------------------------------------------------
+015614* 9240-TOO-MANY-IDENT-FIELDS - caller's list exceeds the
+015615*                 10-entry SR-IDENT-FIELD table
+015616*---------------------------------------------------------------
+015618 9240-TOO-MANY-IDENT-FIELDS.
+015620     MOVE '9240-TOO-MANY-IDENT-FIELDS' TO EXCEPTION-PARAGRAPH-NAME
+015622     MOVE 'SR-IDENT-FIELD-COUNT exceeds the 10 field limit'
+015624         TO EXCEPTION-MESSAGE
+015626     MOVE 16 TO EXCEPTION-RETURN-CODE
+015628     PERFORM 9000-ERROR-ROUTINE THRU 9000-EXIT.
+015630 9240-EXIT.
+015632     EXIT.
+
+015634*---------------------------------------------------------------
+015636* 9250-TOO-MANY-UNION-FIELDS - caller's list exceeds the
+015637*                 50-entry SR-UNION-FIELD table
+015638*---------------------------------------------------------------
+015640 9250-TOO-MANY-UNION-FIELDS.
+015642     MOVE '9250-TOO-MANY-UNION-FIELDS' TO EXCEPTION-PARAGRAPH-NAME
+015644     MOVE 'SR-UNION-FIELD-COUNT exceeds the 50 field limit'
+015646         TO EXCEPTION-MESSAGE
+015648     MOVE 16 TO EXCEPTION-RETURN-CODE
+015650     PERFORM 9000-ERROR-ROUTINE THRU 9000-EXIT.
+015652 9250-EXIT.
+015654     EXIT.
+
+015656*---------------------------------------------------------------
+015658* 9260-IDENT-FIELD-NOT-FOUND - a caller-supplied identifier
+015659*                 field name does not match any column in the
+015660*                 live schema
+015661*---------------------------------------------------------------
+015662 9260-IDENT-FIELD-NOT-FOUND.
+015664     MOVE '9260-IDENT-FIELD-NOT-FOUND' TO EXCEPTION-PARAGRAPH-NAME
+015666     MOVE 'SR-IDENT-FIELD names a column that does not exist'
+015668         TO EXCEPTION-MESSAGE
+015670     MOVE 16 TO EXCEPTION-RETURN-CODE
+015672     PERFORM 9000-ERROR-ROUTINE THRU 9000-EXIT.
+015674 9260-EXIT.
+015676     EXIT.
+
