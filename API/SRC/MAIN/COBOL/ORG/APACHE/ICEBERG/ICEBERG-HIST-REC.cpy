@@ -0,0 +1,20 @@
+000010******************************************************************
+000020* ICEBERG-HIST-REC.cpy
+000030*
+000040* One row of SCHEMA-HISTORY.DAT, written by COMMIT-SCHEMA for
+000050* every pending change it applies.  Gives auditors and downstream
+000060* extract owners a record of what a table's column layout looked
+000070* like before and after a run, without having to replay the JCL.
+000080*
+000090* Maintenance history
+000100*   2026-08-09 JKH  Original.
+000110******************************************************************
+000120 01  SCHEMA-HIST-RECORD.
+000130     05  SH-TABLE-NAME                   PIC X(30).
+000140     05  SH-RUN-TIMESTAMP                PIC X(26).
+000150     05  SH-OPERATION-CODE               PIC X(14).
+000160     05  SH-FIELD-NAME                   PIC X(30).
+000170     05  SH-OLD-TYPE                     PIC X(10).
+000180     05  SH-NEW-TYPE                     PIC X(10).
+000190     05  SH-OLD-VALUE                    PIC X(40).
+000200     05  SH-NEW-VALUE                    PIC X(40).
