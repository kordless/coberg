@@ -0,0 +1,25 @@
+000010******************************************************************
+000020* ICEBERG-SNAPSHOT-REC.cpy
+000030*
+000040* One table's column layout as UPDATE-SCHEMA last left it.  Two
+000050* datasets share this layout: ICEBERG-SCHEMA-SNAPSHOT.DAT (the
+000060* current, just-committed schema) and ICEBERG-SCHEMA-PRIOR.DAT
+000070* (the schema as it stood immediately before the most recent
+000080* COMMIT-SCHEMA).  SCHEMA-DIFF-RPT reads both sides to print a
+000090* before/after change-control report.
+000100*
+000110* Maintenance history
+000120*   2026-08-09 JKH  Original.
+000130******************************************************************
+000140 01  SCHEMA-SNAPSHOT-RECORD.
+000150     05  SS-TABLE-NAME                   PIC X(30).
+000160     05  SS-COLUMN-COUNT                 PIC 9(04) COMP.
+000170     05  SS-IDENT-FIELD-COUNT            PIC 9(02).
+000180     05  SS-IDENT-FIELD                  PIC X(30)
+000190                         OCCURS 10 TIMES INDEXED BY SS-IDENT-IDX.
+000200     05  SS-COLUMN-ENTRY
+000210                         OCCURS 0 TO 200 TIMES
+000220                         DEPENDING ON SS-COLUMN-COUNT
+000221                                   OF SCHEMA-SNAPSHOT-RECORD
+000230                         INDEXED BY SS-COL-IDX.
+000240         COPY ICEBERG-COLUMN-FIELDS.
