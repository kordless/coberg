@@ -0,0 +1,24 @@
+000010******************************************************************
+000020* ICEBERG-CHECKPOINT-REC.cpy
+000030*
+000040* Layout of SCHEMAUPD-CKPT.DAT.  SCHEMAUPD stages one record here
+000050* per table as its COMMIT-SCHEMA finishes, then appends the
+000060* staged records once the whole sweep is confirmed to have
+000070* consumed CHANGE-REQUESTS.DAT and TABLE-LIST.DAT in step, so a
+000080* rerun of the driver can skip everything already checkpointed
+000081* and restart from the next table in TABLE-LIST.DAT instead of
+000082* resubmitting the whole catalog sweep.
+000090*
+000100* Maintenance history
+000110*   2026-08-09 JKH  Original.
+000115*   2026-08-09 JKH  Checkpoint writes deferred to end of run so
+000116*                   a table-order mismatch can't leave a false
+000117*                   COMPLETE record behind.
+000120******************************************************************
+000130 01  CHECKPOINT-RECORD.
+000140     05  CK-TABLE-NAME                   PIC X(30).
+000150     05  CK-STATUS                       PIC X(08).
+000160         88  CK-STATUS-COMPLETE          VALUE 'COMPLETE'.
+000170         88  CK-STATUS-FAILED            VALUE 'FAILED'.
+000180     05  CK-TIMESTAMP                    PIC X(26).
+000190     05  CK-RETURN-CODE                  PIC 9(04).
