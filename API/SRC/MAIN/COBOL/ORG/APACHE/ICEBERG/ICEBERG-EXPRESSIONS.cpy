@@ -0,0 +1,28 @@
+000010******************************************************************
+000020* ICEBERG-EXPRESSIONS.cpy
+000030*
+000040* Partition-transform codes recognised when a schema change also
+000050* touches a partition spec field.  Carried over from the original
+000060* schema-maintenance skeleton.  No partition spec is tracked in
+000070* the Iceberg schema body today, so this table is not yet read
+000080* by any move, delete, or identifier-field paragraph; it is kept
+000081* in place for the day a partition spec is added.
+000090*
+000100* Maintenance history
+000110*   2024-02-11 RLW  Original.
+000115*   2026-08-09 JKH  Corrected header - this table is not wired
+000116*                   into any paragraph yet.
+000120******************************************************************
+000130 01  IX-TRANSFORM-DATA.
+000140     05  FILLER                      PIC X(10) VALUE 'IDENTITY'.
+000150     05  FILLER                      PIC X(10) VALUE 'BUCKET'.
+000160     05  FILLER                      PIC X(10) VALUE 'TRUNCATE'.
+000170     05  FILLER                      PIC X(10) VALUE 'YEAR'.
+000180     05  FILLER                      PIC X(10) VALUE 'MONTH'.
+000190     05  FILLER                      PIC X(10) VALUE 'DAY'.
+000200     05  FILLER                      PIC X(10) VALUE 'HOUR'.
+
+000220 01  IX-TRANSFORM-TABLE REDEFINES IX-TRANSFORM-DATA.
+000230     05  IX-TRANSFORM-ENTRY          PIC X(10)
+000240                                      OCCURS 7 TIMES
+000250                                      INDEXED BY IX-TRANSFORM-IDX.
