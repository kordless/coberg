@@ -0,0 +1,23 @@
+000010******************************************************************
+000020* ICEBERG-COLUMN-FIELDS.cpy
+000030*
+000040* One column of a table's live Iceberg schema.  Meant to be
+000050* COPYed inside an OCCURS table, e.g.
+000060*
+000070*     05  SCHEMA-COLUMN-ENTRY OCCURS 200 TIMES
+000080*                             INDEXED BY COL-IDX.
+000090*         COPY ICEBERG-COLUMN-FIELDS.
+000100*
+000110* Maintenance history
+000120*   2026-08-09 JKH  Original, written for the pending-change
+000130*                   batching work (ADD-COLUMN/RENAME-COLUMN/...).
+000140******************************************************************
+000150     10  COL-FIELD-NAME                  PIC X(30).
+000160     10  COL-FIELD-TYPE                  PIC X(10).
+000170     10  COL-NULLABLE-FLAG               PIC X(01).
+000180         88  COL-IS-OPTIONAL             VALUE 'Y'.
+000190         88  COL-IS-REQUIRED             VALUE 'N'.
+000200     10  COL-DOC-TEXT                    PIC X(60).
+000210     10  COL-DEFAULT-VALUE               PIC X(30).
+000220     10  COL-IDENTIFIER-FLAG             PIC X(01).
+000230         88  COL-IS-IDENTIFIER           VALUE 'Y'.
