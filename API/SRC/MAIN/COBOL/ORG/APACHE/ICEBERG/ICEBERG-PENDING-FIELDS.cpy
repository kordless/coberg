@@ -0,0 +1,36 @@
+000010******************************************************************
+000020* ICEBERG-PENDING-FIELDS.cpy
+000030*
+000040* One queued-but-not-yet-applied schema edit.  COPYed inside the
+000050* PENDING-CHANGE-TABLE OCCURS DEPENDING ON clause in UPDATE-SCHEMA
+000060* so that ADD-COLUMN, RENAME-COLUMN, DELETE-COLUMN and the rest
+000070* can accumulate edits for a single COMMIT-SCHEMA call instead of
+000080* applying (or blowing up on) each one as it is requested.
+000090*
+000100* Maintenance history
+000110*   2026-08-09 JKH  Original.
+000120******************************************************************
+000130     10  PC-OPERATION-CODE               PIC X(14).
+000140         88  PC-OP-ADD-COLUMN            VALUE 'ADD-COLUMN'.
+000150         88  PC-OP-ADD-REQUIRED          VALUE 'ADD-REQUIRED'.
+000160         88  PC-OP-RENAME-COLUMN         VALUE 'RENAME-COLUMN'.
+000170         88  PC-OP-UPDATE-COLUMN         VALUE 'UPDATE-COLUMN'.
+000180         88  PC-OP-UPDATE-DOC            VALUE 'UPDATE-DOC'.
+000190         88  PC-OP-UPDATE-DEFAULT        VALUE 'UPDATE-DEFAULT'.
+000200         88  PC-OP-MAKE-OPTIONAL         VALUE 'MAKE-OPTIONAL'.
+000210         88  PC-OP-REQUIRE-COLUMN        VALUE 'REQUIRE-COLUMN'.
+000220         88  PC-OP-DELETE-COLUMN         VALUE 'DELETE-COLUMN'.
+000230         88  PC-OP-MOVE-FIRST            VALUE 'MOVE-FIRST'.
+000240         88  PC-OP-MOVE-BEFORE           VALUE 'MOVE-BEFORE'.
+000250         88  PC-OP-MOVE-AFTER            VALUE 'MOVE-AFTER'.
+000260     10  PC-FIELD-NAME                   PIC X(30).
+000270     10  PC-NEW-NAME                     PIC X(30).
+000280     10  PC-REFERENCE-FIELD              PIC X(30).
+000290     10  PC-OLD-TYPE                     PIC X(10).
+000300     10  PC-NEW-TYPE                     PIC X(10).
+000310     10  PC-REQUIRED-FLAG                PIC X(01).
+000320     10  PC-DOC-TEXT                     PIC X(60).
+000330     10  PC-DEFAULT-VALUE                PIC X(30).
+000340     10  PC-SOURCE-FLAG                  PIC X(01).
+000350         88  PC-FROM-UNION               VALUE 'U'.
+000360         88  PC-FROM-CALLER              VALUE 'C'.
