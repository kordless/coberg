@@ -0,0 +1,819 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SCHEMADIFFRPT.
+000030 AUTHOR.        J. HARTLEY.
+000040 INSTALLATION.  DATA ENGINEERING - CATALOG SERVICES.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+
+000070****************************************************************
+000080* MODIFICATION HISTORY
+000090****************************************************************
+000100*
+000110* DATE        INIT  DESCRIPTION
+000120* ----------  ----  ------------------------------------------
+000130* 2026-08-09  JKH   Original.  Compares SCHEMA-SNAPSHOT-FILE
+000140*                   against SCHEMA-PRIOR-FILE and writes one
+000150*                   SCHEMA-DIFF-RECORD per table or column
+000160*                   difference for change-control sign-off.
+000162* 2026-08-09  JKH   Renamed PROGRAM-ID to match the source file
+000164*                   and the JCL's EXEC PGM= (was SCHEMA-DIFF-RPT,
+000166*                   not a legal load-module name).
+000170*
+
+000180****************************************************************
+000190* ENVIRONMENT DIVISION
+000200****************************************************************
+000210 ENVIRONMENT DIVISION.
+
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT SCHEMA-SNAPSHOT-FILE ASSIGN TO "SCHSNAP"
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS SEQUENTIAL
+000270         RECORD KEY IS SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+000280         FILE STATUS IS WS-SNAP-FILE-STATUS.
+
+000290     SELECT SCHEMA-PRIOR-FILE ASSIGN TO "SCHPRIOR"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS SS-TABLE-NAME OF FD-PRIOR-SNAPSHOT-REC
+000330         FILE STATUS IS WS-PRIOR-FILE-STATUS.
+
+000340     SELECT SCHEMA-DIFF-RPT-FILE ASSIGN TO "DIFFRPT"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-DIFFRPT-FILE-STATUS.
+
+000370****************************************************************
+000380* DATA DIVISION
+000390****************************************************************
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  SCHEMA-SNAPSHOT-FILE.
+000430     COPY "ICEBERG-SNAPSHOT-REC.cpy"
+000440         REPLACING ==SCHEMA-SNAPSHOT-RECORD== BY
+000450                   ==FD-CURR-SNAPSHOT-REC==.
+
+000460 FD  SCHEMA-PRIOR-FILE.
+000470     COPY "ICEBERG-SNAPSHOT-REC.cpy"
+000480         REPLACING ==SCHEMA-SNAPSHOT-RECORD== BY
+000490                   ==FD-PRIOR-SNAPSHOT-REC==.
+
+000500 FD  SCHEMA-DIFF-RPT-FILE.
+000510     COPY "ICEBERG-DIFF-REC.cpy".
+
+000520 WORKING-STORAGE SECTION.
+000530****************************************************************
+000540* FILE STATUS AND CONTROL SWITCHES
+000550****************************************************************
+000560 01  WS-FILE-STATUSES.
+000570     05  WS-SNAP-FILE-STATUS             PIC X(02).
+000580         88  WS-SNAP-OK                  VALUE '00'.
+000590         88  WS-SNAP-EOF                 VALUE '10'.
+000600     05  WS-PRIOR-FILE-STATUS            PIC X(02).
+000610         88  WS-PRIOR-OK                 VALUE '00'.
+000620         88  WS-PRIOR-EOF                VALUE '10'.
+000630         88  WS-PRIOR-NOT-FOUND          VALUE '23'.
+000640     05  WS-DIFFRPT-FILE-STATUS          PIC X(02).
+
+000650 01  WS-SWITCHES.
+000660     05  WS-FOUND-SWITCH                 PIC X(01) VALUE 'N'.
+000670         88  WS-ENTRY-FOUND              VALUE 'Y'.
+000680         88  WS-ENTRY-NOT-FOUND          VALUE 'N'.
+
+000690 77  WS-FOUND-COLUMN-INDEX               PIC 9(04) COMP VALUE 0.
+000700 77  WS-TABLES-COMPARED-COUNT            PIC 9(04) COMP VALUE 0.
+000710 77  WS-DIFFS-WRITTEN-COUNT              PIC 9(04) COMP VALUE 0.
+
+000720 01  WS-RUN-TIMESTAMP                    PIC X(26) VALUE SPACES.
+000730 01  WS-TODAY-DATE                       PIC 9(08) VALUE 0.
+000740 01  WS-NOW-TIME                         PIC 9(08) VALUE 0.
+000750 01  WS-COMPARE-NAME                     PIC X(30) VALUE SPACES.
+000760 01  WS-DIFF-COUNT-DISPLAY               PIC ZZZ9.
+
+000770****************************************************************
+000780* TABLE NAMES SEEN IN THE CURRENT SNAPSHOT PASS
+000790****************************************************************
+000800 01  WS-CURRENT-TABLE-LIST.
+000810     05  WS-CUR-TABLE-COUNT              PIC 9(04) COMP VALUE 0.
+000820     05  WS-CUR-TABLE-ENTRY
+000830                         OCCURS 0 TO 500 TIMES
+000840                         DEPENDING ON WS-CUR-TABLE-COUNT
+000850                         INDEXED BY CT-IDX.
+000860         10  WS-CUR-TABLE-NAME           PIC X(30).
+
+000861****************************************************************
+000862* CURRENT-SIDE COLUMNS NOT YET MATCHED TO A PRIOR-SIDE COLUMN
+000863****************************************************************
+000864 01  WS-UNMATCHED-CURR-LIST.
+000865     05  WS-UNMATCHED-CURR-COUNT         PIC 9(04) COMP VALUE 0.
+000866     05  WS-UNMATCHED-CURR-ENTRY
+000867                         OCCURS 0 TO 200 TIMES
+000868                         DEPENDING ON WS-UNMATCHED-CURR-COUNT
+000869                         INDEXED BY UC2-IDX.
+000870         10  WS-UNMATCHED-CURR-COL-IDX   PIC 9(04) COMP.
+000871         10  WS-UNMATCHED-CURR-CLAIMED   PIC X(01) VALUE 'N'.
+000872             88  WS-UNMATCHED-CURR-IS-CLAIMED VALUE 'Y'.
+
+000873****************************************************************
+000874* PRIOR-SIDE COLUMNS NOT YET MATCHED TO A CURRENT-SIDE COLUMN
+000875****************************************************************
+000876 01  WS-UNMATCHED-PRIOR-LIST.
+000877     05  WS-UNMATCHED-PRIOR-COUNT        PIC 9(04) COMP VALUE 0.
+000878     05  WS-UNMATCHED-PRIOR-ENTRY
+000879                         OCCURS 0 TO 200 TIMES
+000880                         DEPENDING ON WS-UNMATCHED-PRIOR-COUNT
+000881                         INDEXED BY UP-IDX.
+000882         10  WS-UNMATCHED-PRIOR-COL-IDX  PIC 9(04) COMP.
+
+000883 77  WS-CURR-COL-INDEX-FOR-COMPARE       PIC 9(04) COMP VALUE 0.
+000884 77  WS-PRIOR-COL-INDEX-FOR-COMPARE      PIC 9(04) COMP VALUE 0.
+000885 77  WS-IDENT-SCAN-IDX                   PIC 9(02) COMP VALUE 0.
+000886 01  WS-POSITION-DISPLAY                 PIC 9(04) VALUE 0.
+000887 77  WS-RENAME-MATCH-CURR-IDX            PIC 9(04) COMP VALUE 0.
+000888 77  WS-AMBIGUOUS-MATCH-COUNT            PIC 9(04) COMP VALUE 0.
+
+000887 PROCEDURE DIVISION.
+000880*---------------------------------------------------------------
+000890* 0000-MAINLINE - diff the current schema against the prior one
+000900*---------------------------------------------------------------
+000910 0000-MAINLINE.
+000920     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000930     PERFORM 2000-COMPARE-ONE-TABLE THRU 2000-EXIT
+000940         UNTIL WS-SNAP-EOF
+000950     PERFORM 3000-FIND-DROPPED-TABLES THRU 3000-EXIT
+000960     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000970     STOP RUN.
+000980 0000-EXIT.
+000990     EXIT.
+
+001000*---------------------------------------------------------------
+001010* 1000-INITIALIZE - stamp the run, open files, prime the read
+001020*---------------------------------------------------------------
+001030 1000-INITIALIZE.
+001040     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+001050     ACCEPT WS-NOW-TIME FROM TIME
+001060     STRING WS-TODAY-DATE DELIMITED BY SIZE
+001070            '-' DELIMITED BY SIZE
+001080            WS-NOW-TIME DELIMITED BY SIZE
+001090         INTO WS-RUN-TIMESTAMP
+001100     OPEN INPUT SCHEMA-SNAPSHOT-FILE
+001110     OPEN INPUT SCHEMA-PRIOR-FILE
+001120     OPEN OUTPUT SCHEMA-DIFF-RPT-FILE
+001130     PERFORM 1200-READ-SNAPSHOT THRU 1200-EXIT.
+001140 1000-EXIT.
+001150     EXIT.
+
+001160*---------------------------------------------------------------
+001170* 1200-READ-SNAPSHOT - bring in the next current-schema table
+001180*---------------------------------------------------------------
+001190 1200-READ-SNAPSHOT.
+001200     READ SCHEMA-SNAPSHOT-FILE NEXT RECORD
+001210         AT END
+001220             SET WS-SNAP-EOF TO TRUE
+001230     END-READ.
+001240 1200-EXIT.
+001250     EXIT.
+
+001260*---------------------------------------------------------------
+001270* 2000-COMPARE-ONE-TABLE - diff one current table against prior
+001280*---------------------------------------------------------------
+001290 2000-COMPARE-ONE-TABLE.
+001300     ADD 1 TO WS-TABLES-COMPARED-COUNT
+001310     PERFORM 2050-REMEMBER-CURRENT-TABLE THRU 2050-EXIT
+001320     MOVE SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+001330         TO SS-TABLE-NAME OF FD-PRIOR-SNAPSHOT-REC
+001340     READ SCHEMA-PRIOR-FILE
+001350         KEY IS SS-TABLE-NAME OF FD-PRIOR-SNAPSHOT-REC
+001360         INVALID KEY
+001370             PERFORM 2100-REPORT-NEW-TABLE THRU 2100-EXIT
+001380         NOT INVALID KEY
+001390             PERFORM 2200-DIFF-COLUMNS THRU 2200-EXIT
+001400     END-READ
+001410     PERFORM 1200-READ-SNAPSHOT THRU 1200-EXIT.
+001420 2000-EXIT.
+001430     EXIT.
+
+001440*---------------------------------------------------------------
+001450* 2050-REMEMBER-CURRENT-TABLE - note this table for the drop pass
+001460*---------------------------------------------------------------
+001470 2050-REMEMBER-CURRENT-TABLE.
+001480     IF WS-CUR-TABLE-COUNT < 500
+001490         ADD 1 TO WS-CUR-TABLE-COUNT
+001500         MOVE SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+001510             TO WS-CUR-TABLE-NAME (WS-CUR-TABLE-COUNT)
+001520     END-IF.
+001530 2050-EXIT.
+001540     EXIT.
+
+001550*---------------------------------------------------------------
+001560* 2100-REPORT-NEW-TABLE - table has no prior snapshot at all
+001570*---------------------------------------------------------------
+001580 2100-REPORT-NEW-TABLE.
+001590     MOVE SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC TO DR-TABLE-NAME
+001600     SET DR-TABLE-ADDED TO TRUE
+001610     MOVE SPACES TO DR-FIELD-NAME
+001620     MOVE SPACES TO DR-ATTRIBUTE
+001630     MOVE SPACES TO DR-OLD-VALUE
+001640     MOVE SPACES TO DR-NEW-VALUE
+001650     PERFORM 2900-WRITE-DIFF-RECORD THRU 2900-EXIT.
+001660 2100-EXIT.
+001670     EXIT.
+
+001680*---------------------------------------------------------------
+001690* 2200-DIFF-COLUMNS - table exists on both sides, compare columns
+001700*---------------------------------------------------------------
+001710 2200-DIFF-COLUMNS.
+001711     MOVE 0 TO WS-UNMATCHED-CURR-COUNT
+001712     MOVE 0 TO WS-UNMATCHED-PRIOR-COUNT
+001720     IF SS-COLUMN-COUNT OF FD-CURR-SNAPSHOT-REC > 0
+001730         PERFORM 2210-DIFF-ONE-CURR-COLUMN THRU 2210-EXIT
+001740             VARYING SS-COL-IDX OF FD-CURR-SNAPSHOT-REC
+001750                 FROM 1 BY 1
+001760             UNTIL SS-COL-IDX OF FD-CURR-SNAPSHOT-REC
+001770                             > SS-COLUMN-COUNT
+001780                                   OF FD-CURR-SNAPSHOT-REC
+001790     END-IF
+001800     IF SS-COLUMN-COUNT OF FD-PRIOR-SNAPSHOT-REC > 0
+001810         PERFORM 2310-CHECK-ONE-PRIOR-COLUMN THRU 2310-EXIT
+001820             VARYING SS-COL-IDX OF FD-PRIOR-SNAPSHOT-REC
+001830                 FROM 1 BY 1
+001840             UNTIL SS-COL-IDX OF FD-PRIOR-SNAPSHOT-REC
+001850                            > SS-COLUMN-COUNT
+001860                                  OF FD-PRIOR-SNAPSHOT-REC
+001870     END-IF
+001871     IF WS-UNMATCHED-PRIOR-COUNT > 0
+001872         PERFORM 2710-CORRELATE-ONE-PRIOR-ENTRY THRU 2710-EXIT
+001873             VARYING UP-IDX FROM 1 BY 1
+001874             UNTIL UP-IDX > WS-UNMATCHED-PRIOR-COUNT
+001875     END-IF
+001876     IF WS-UNMATCHED-CURR-COUNT > 0
+001877         PERFORM 2750-REPORT-REMAINING-ADDS THRU 2750-EXIT
+001878             VARYING UC2-IDX FROM 1 BY 1
+001879             UNTIL UC2-IDX > WS-UNMATCHED-CURR-COUNT
+001880     END-IF
+001881     PERFORM 2770-COMPARE-IDENT-FIELDS THRU 2770-EXIT.
+001890 2200-EXIT.
+001891     EXIT.
+
+001900*---------------------------------------------------------------
+001910* 2210-DIFF-ONE-CURR-COLUMN - match one current column to prior
+001920*---------------------------------------------------------------
+001930 2210-DIFF-ONE-CURR-COLUMN.
+001940     MOVE COL-FIELD-NAME OF FD-CURR-SNAPSHOT-REC
+001950              (SS-COL-IDX OF FD-CURR-SNAPSHOT-REC)
+001960         TO WS-COMPARE-NAME
+001970     PERFORM 2400-FIND-IN-PRIOR THRU 2400-EXIT
+001980     IF WS-ENTRY-FOUND
+001990         PERFORM 2500-COMPARE-COLUMN-ATTRS THRU 2500-EXIT
+002000     ELSE
+002010         PERFORM 2215-REMEMBER-UNMATCHED-CURR THRU 2215-EXIT
+002020     END-IF.
+002030 2210-EXIT.
+002040     EXIT.
+
+002041*---------------------------------------------------------------
+002042* 2215-REMEMBER-UNMATCHED-CURR - stage a candidate added column
+002043*---------------------------------------------------------------
+002044 2215-REMEMBER-UNMATCHED-CURR.
+002045     IF WS-UNMATCHED-CURR-COUNT < 200
+002046         ADD 1 TO WS-UNMATCHED-CURR-COUNT
+002047         MOVE SS-COL-IDX OF FD-CURR-SNAPSHOT-REC
+002048             TO WS-UNMATCHED-CURR-COL-IDX
+002048                (WS-UNMATCHED-CURR-COUNT)
+002049         MOVE 'N' TO WS-UNMATCHED-CURR-CLAIMED
+002050                                   (WS-UNMATCHED-CURR-COUNT)
+002051     END-IF.
+002052 2215-EXIT.
+002053     EXIT.
+
+002050*---------------------------------------------------------------
+002060* 2400-FIND-IN-PRIOR - locate WS-COMPARE-NAME in the prior columns
+002070*---------------------------------------------------------------
+002080 2400-FIND-IN-PRIOR.
+002090     SET WS-ENTRY-NOT-FOUND TO TRUE
+002100     MOVE 0 TO WS-FOUND-COLUMN-INDEX
+002110     IF SS-COLUMN-COUNT OF FD-PRIOR-SNAPSHOT-REC > 0
+002120         PERFORM 2410-FIND-IN-PRIOR-STEP THRU 2410-EXIT
+002130             VARYING SS-COL-IDX OF FD-PRIOR-SNAPSHOT-REC
+002140                 FROM 1 BY 1
+002150             UNTIL SS-COL-IDX OF FD-PRIOR-SNAPSHOT-REC
+002160                            > SS-COLUMN-COUNT
+002170                                  OF FD-PRIOR-SNAPSHOT-REC
+002180                OR WS-ENTRY-FOUND
+002190     END-IF.
+002200 2400-EXIT.
+002210     EXIT.
+
+002220*---------------------------------------------------------------
+002230* 2410-FIND-IN-PRIOR-STEP - test one prior column for a name match
+002240*---------------------------------------------------------------
+002250 2410-FIND-IN-PRIOR-STEP.
+002260     IF COL-FIELD-NAME OF FD-PRIOR-SNAPSHOT-REC
+002270              (SS-COL-IDX OF FD-PRIOR-SNAPSHOT-REC)
+002280              = WS-COMPARE-NAME
+002290         SET WS-ENTRY-FOUND TO TRUE
+002300         MOVE SS-COL-IDX OF FD-PRIOR-SNAPSHOT-REC
+002310             TO WS-FOUND-COLUMN-INDEX
+002320     END-IF.
+002330 2410-EXIT.
+002340     EXIT.
+
+002350*---------------------------------------------------------------
+002360* 2500-COMPARE-COLUMN-ATTRS - report each attribute that changed
+002370*---------------------------------------------------------------
+002380 2500-COMPARE-COLUMN-ATTRS.
+002390     PERFORM 2510-COMPARE-TYPE THRU 2510-EXIT
+002400     PERFORM 2520-COMPARE-NULLABLE THRU 2520-EXIT
+002410     PERFORM 2530-COMPARE-DOC THRU 2530-EXIT
+002420     PERFORM 2540-COMPARE-DEFAULT THRU 2540-EXIT
+002421     MOVE SS-COL-IDX OF FD-CURR-SNAPSHOT-REC
+002422         TO WS-CURR-COL-INDEX-FOR-COMPARE
+002423     MOVE WS-FOUND-COLUMN-INDEX TO WS-PRIOR-COL-INDEX-FOR-COMPARE
+002424     PERFORM 2550-COMPARE-POSITION THRU 2550-EXIT.
+002430 2500-EXIT.
+002440     EXIT.
+
+002441*---------------------------------------------------------------
+002442* 2550-COMPARE-POSITION - report a column that changed ordinal
+002443*                         position within the table
+002444*---------------------------------------------------------------
+002445 2550-COMPARE-POSITION.
+002446     IF WS-CURR-COL-INDEX-FOR-COMPARE NOT =
+002447             WS-PRIOR-COL-INDEX-FOR-COMPARE
+002447         MOVE SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+002448             TO DR-TABLE-NAME
+002449         SET DR-COLUMN-CHANGED TO TRUE
+002450         MOVE WS-COMPARE-NAME TO DR-FIELD-NAME
+002451         MOVE 'POSITION' TO DR-ATTRIBUTE
+002452         MOVE WS-PRIOR-COL-INDEX-FOR-COMPARE
+002452            TO WS-POSITION-DISPLAY
+002453         MOVE WS-POSITION-DISPLAY TO DR-OLD-VALUE
+002454         MOVE WS-CURR-COL-INDEX-FOR-COMPARE
+002454            TO WS-POSITION-DISPLAY
+002455         MOVE WS-POSITION-DISPLAY TO DR-NEW-VALUE
+002456         PERFORM 2900-WRITE-DIFF-RECORD THRU 2900-EXIT
+002457     END-IF.
+002458 2550-EXIT.
+002459     EXIT.
+
+002450*---------------------------------------------------------------
+002460* 2510-COMPARE-TYPE - report a changed column data type
+002470*---------------------------------------------------------------
+002480 2510-COMPARE-TYPE.
+002490     IF COL-FIELD-TYPE OF FD-CURR-SNAPSHOT-REC
+002500              (SS-COL-IDX OF FD-CURR-SNAPSHOT-REC) NOT =
+002510        COL-FIELD-TYPE OF FD-PRIOR-SNAPSHOT-REC
+002520              (WS-FOUND-COLUMN-INDEX)
+002530         MOVE SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+002540             TO DR-TABLE-NAME
+002550         SET DR-COLUMN-CHANGED TO TRUE
+002560         MOVE WS-COMPARE-NAME TO DR-FIELD-NAME
+002570         MOVE 'TYPE' TO DR-ATTRIBUTE
+002580         MOVE COL-FIELD-TYPE OF FD-PRIOR-SNAPSHOT-REC
+002590                  (WS-FOUND-COLUMN-INDEX) TO DR-OLD-VALUE
+002600         MOVE COL-FIELD-TYPE OF FD-CURR-SNAPSHOT-REC
+002610                  (SS-COL-IDX OF FD-CURR-SNAPSHOT-REC)
+002620             TO DR-NEW-VALUE
+002630         PERFORM 2900-WRITE-DIFF-RECORD THRU 2900-EXIT
+002640     END-IF.
+002650 2510-EXIT.
+002660     EXIT.
+
+002670*---------------------------------------------------------------
+002680* 2520-COMPARE-NULLABLE - report a changed column nullability
+002690*---------------------------------------------------------------
+002700 2520-COMPARE-NULLABLE.
+002710     IF COL-NULLABLE-FLAG OF FD-CURR-SNAPSHOT-REC
+002720              (SS-COL-IDX OF FD-CURR-SNAPSHOT-REC) NOT =
+002730        COL-NULLABLE-FLAG OF FD-PRIOR-SNAPSHOT-REC
+002740              (WS-FOUND-COLUMN-INDEX)
+002750         MOVE SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+002760             TO DR-TABLE-NAME
+002770         SET DR-COLUMN-CHANGED TO TRUE
+002780         MOVE WS-COMPARE-NAME TO DR-FIELD-NAME
+002790         MOVE 'NULLABLE' TO DR-ATTRIBUTE
+002800         MOVE COL-NULLABLE-FLAG OF FD-PRIOR-SNAPSHOT-REC
+002810                  (WS-FOUND-COLUMN-INDEX) TO DR-OLD-VALUE
+002820         MOVE COL-NULLABLE-FLAG OF FD-CURR-SNAPSHOT-REC
+002830                  (SS-COL-IDX OF FD-CURR-SNAPSHOT-REC)
+002840             TO DR-NEW-VALUE
+002850         PERFORM 2900-WRITE-DIFF-RECORD THRU 2900-EXIT
+002860     END-IF.
+002870 2520-EXIT.
+002880     EXIT.
+
+002890*---------------------------------------------------------------
+002900* 2530-COMPARE-DOC - report changed column documentation text
+002910*---------------------------------------------------------------
+002920 2530-COMPARE-DOC.
+002930     IF COL-DOC-TEXT OF FD-CURR-SNAPSHOT-REC
+002940              (SS-COL-IDX OF FD-CURR-SNAPSHOT-REC) NOT =
+002950        COL-DOC-TEXT OF FD-PRIOR-SNAPSHOT-REC
+002960              (WS-FOUND-COLUMN-INDEX)
+002970         MOVE SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+002980             TO DR-TABLE-NAME
+002990         SET DR-COLUMN-CHANGED TO TRUE
+003000         MOVE WS-COMPARE-NAME TO DR-FIELD-NAME
+003010         MOVE 'DOC' TO DR-ATTRIBUTE
+003020         MOVE COL-DOC-TEXT OF FD-PRIOR-SNAPSHOT-REC
+003030                  (WS-FOUND-COLUMN-INDEX) TO DR-OLD-VALUE
+003040         MOVE COL-DOC-TEXT OF FD-CURR-SNAPSHOT-REC
+003050                  (SS-COL-IDX OF FD-CURR-SNAPSHOT-REC)
+003060             TO DR-NEW-VALUE
+003070         PERFORM 2900-WRITE-DIFF-RECORD THRU 2900-EXIT
+003080     END-IF.
+003090 2530-EXIT.
+003100     EXIT.
+
+003110*---------------------------------------------------------------
+003120* 2540-COMPARE-DEFAULT - report a changed column default value
+003130*---------------------------------------------------------------
+003140 2540-COMPARE-DEFAULT.
+003150     IF COL-DEFAULT-VALUE OF FD-CURR-SNAPSHOT-REC
+003160              (SS-COL-IDX OF FD-CURR-SNAPSHOT-REC) NOT =
+003170        COL-DEFAULT-VALUE OF FD-PRIOR-SNAPSHOT-REC
+003180              (WS-FOUND-COLUMN-INDEX)
+003190         MOVE SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+003200             TO DR-TABLE-NAME
+003210         SET DR-COLUMN-CHANGED TO TRUE
+003220         MOVE WS-COMPARE-NAME TO DR-FIELD-NAME
+003230         MOVE 'DEFAULT' TO DR-ATTRIBUTE
+003240         MOVE COL-DEFAULT-VALUE OF FD-PRIOR-SNAPSHOT-REC
+003250                  (WS-FOUND-COLUMN-INDEX) TO DR-OLD-VALUE
+003260         MOVE COL-DEFAULT-VALUE OF FD-CURR-SNAPSHOT-REC
+003270                  (SS-COL-IDX OF FD-CURR-SNAPSHOT-REC)
+003280             TO DR-NEW-VALUE
+003290         PERFORM 2900-WRITE-DIFF-RECORD THRU 2900-EXIT
+003300     END-IF.
+003310 2540-EXIT.
+003320     EXIT.
+
+003330*---------------------------------------------------------------
+003340* 2600-REPORT-COLUMN-ADDED - current column has no prior match
+003350*---------------------------------------------------------------
+003360 2600-REPORT-COLUMN-ADDED.
+003370     MOVE SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC TO DR-TABLE-NAME
+003380     SET DR-COLUMN-ADDED TO TRUE
+003390     MOVE COL-FIELD-NAME OF FD-CURR-SNAPSHOT-REC
+003391              (WS-UNMATCHED-CURR-COL-IDX (UC2-IDX))
+003392         TO DR-FIELD-NAME
+003400     MOVE SPACES TO DR-ATTRIBUTE
+003410     MOVE SPACES TO DR-OLD-VALUE
+003420     MOVE COL-FIELD-TYPE OF FD-CURR-SNAPSHOT-REC
+003430              (WS-UNMATCHED-CURR-COL-IDX (UC2-IDX))
+003431         TO DR-NEW-VALUE
+003440     PERFORM 2900-WRITE-DIFF-RECORD THRU 2900-EXIT.
+003450 2600-EXIT.
+003460     EXIT.
+
+003461*---------------------------------------------------------------
+003462* 2750-REPORT-REMAINING-ADDS - added columns no rename claimed
+003463*---------------------------------------------------------------
+003464 2750-REPORT-REMAINING-ADDS.
+003465     IF NOT WS-UNMATCHED-CURR-IS-CLAIMED (UC2-IDX)
+003466         PERFORM 2600-REPORT-COLUMN-ADDED THRU 2600-EXIT
+003467     END-IF.
+003468 2750-EXIT.
+003469     EXIT.
+
+003470*---------------------------------------------------------------
+003471* 2710-CORRELATE-ONE-PRIOR-ENTRY - try to pair a missing prior
+003472*                 column with an unmatched current column of the
+003473*                 same data type (a rename) before giving up on it
+003474*---------------------------------------------------------------
+003475 2710-CORRELATE-ONE-PRIOR-ENTRY.
+003476     SET WS-ENTRY-NOT-FOUND TO TRUE
+003477     IF WS-UNMATCHED-CURR-COUNT > 0
+003478         PERFORM 2720-SCAN-UNMATCHED-CURR-FOR-MATCH THRU 2720-EXIT
+003479             VARYING UC2-IDX FROM 1 BY 1
+003480             UNTIL UC2-IDX > WS-UNMATCHED-CURR-COUNT
+003481                OR WS-ENTRY-FOUND
+003482     END-IF
+003483     IF WS-ENTRY-FOUND
+003483        MOVE 0 TO WS-AMBIGUOUS-MATCH-COUNT
+003483        PERFORM 2721-COUNT-AMBIGUOUS-MATCH THRU 2721-EXIT
+003483            VARYING UC2-IDX FROM 1 BY 1
+003483            UNTIL UC2-IDX > WS-UNMATCHED-CURR-COUNT
+003484         PERFORM 2725-REPORT-COLUMN-RENAMED THRU 2725-EXIT
+003484     ELSE
+003485         PERFORM 2730-REPORT-COLUMN-REMOVED THRU 2730-EXIT
+003486     END-IF.
+003487 2710-EXIT.
+003488     EXIT.
+
+003489*---------------------------------------------------------------
+003490* 2720-SCAN-UNMATCHED-CURR-FOR-MATCH - test one unclaimed current
+003491*                 column as a rename candidate for this prior one
+003492*---------------------------------------------------------------
+003493 2720-SCAN-UNMATCHED-CURR-FOR-MATCH.
+003494     IF NOT WS-UNMATCHED-CURR-IS-CLAIMED (UC2-IDX)
+003495          AND COL-FIELD-TYPE OF FD-CURR-SNAPSHOT-REC
+003496                   (WS-UNMATCHED-CURR-COL-IDX (UC2-IDX)) =
+003497               COL-FIELD-TYPE OF FD-PRIOR-SNAPSHOT-REC
+003498                   (WS-UNMATCHED-PRIOR-COL-IDX (UP-IDX))
+003499         SET WS-ENTRY-FOUND TO TRUE
+003500         SET WS-UNMATCHED-CURR-IS-CLAIMED (UC2-IDX) TO TRUE
+003501         MOVE UC2-IDX TO WS-RENAME-MATCH-CURR-IDX
+003502     END-IF.
+003503 2720-EXIT.
+003504     EXIT.
+
+003504*---------------------------------------------------------------
+003504* 2721-COUNT-AMBIGUOUS-MATCH - is there MORE THAN ONE unclaimed
+003504*                 current column of this prior column's type, i.e.
+003504*                 was 2720's first-match-wins pick a guess
+003504*---------------------------------------------------------------
+003504 2721-COUNT-AMBIGUOUS-MATCH.
+003504     IF NOT WS-UNMATCHED-CURR-IS-CLAIMED (UC2-IDX)
+003504          AND COL-FIELD-TYPE OF FD-CURR-SNAPSHOT-REC
+003504                   (WS-UNMATCHED-CURR-COL-IDX (UC2-IDX)) =
+003504               COL-FIELD-TYPE OF FD-PRIOR-SNAPSHOT-REC
+003504                   (WS-UNMATCHED-PRIOR-COL-IDX (UP-IDX))
+003504         ADD 1 TO WS-AMBIGUOUS-MATCH-COUNT
+003504     END-IF.
+003504 2721-EXIT.
+003504     EXIT.
+
+003505*---------------------------------------------------------------
+003506* 2725-REPORT-COLUMN-RENAMED - same type, different name, one fact
+003507*---------------------------------------------------------------
+003508 2725-REPORT-COLUMN-RENAMED.
+003509     MOVE SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC TO DR-TABLE-NAME
+003510     SET DR-COLUMN-RENAMED TO TRUE
+003511     MOVE COL-FIELD-NAME OF FD-PRIOR-SNAPSHOT-REC
+003512              (WS-UNMATCHED-PRIOR-COL-IDX (UP-IDX))
+003512        TO DR-FIELD-NAME
+003513     IF WS-AMBIGUOUS-MATCH-COUNT > 0
+003513         MOVE 'AMBIGUOUS' TO DR-ATTRIBUTE
+003513     ELSE
+003513         MOVE SPACES TO DR-ATTRIBUTE
+003513     END-IF
+003514     MOVE COL-FIELD-NAME OF FD-PRIOR-SNAPSHOT-REC
+003515              (WS-UNMATCHED-PRIOR-COL-IDX (UP-IDX))
+003515        TO DR-OLD-VALUE
+003516     MOVE COL-FIELD-NAME OF FD-CURR-SNAPSHOT-REC
+003517              (WS-UNMATCHED-CURR-COL-IDX
+003517              (WS-RENAME-MATCH-CURR-IDX))
+003518         TO DR-NEW-VALUE
+003519     PERFORM 2900-WRITE-DIFF-RECORD THRU 2900-EXIT.
+003520 2725-EXIT.
+003521     EXIT.
+
+003522*---------------------------------------------------------------
+003523* 2730-REPORT-COLUMN-REMOVED - no rename candidate, a true drop
+003524*---------------------------------------------------------------
+003525 2730-REPORT-COLUMN-REMOVED.
+003526     MOVE SS-TABLE-NAME OF FD-PRIOR-SNAPSHOT-REC TO DR-TABLE-NAME
+003527     SET DR-COLUMN-REMOVED TO TRUE
+003528     MOVE COL-FIELD-NAME OF FD-PRIOR-SNAPSHOT-REC
+003529              (WS-UNMATCHED-PRIOR-COL-IDX (UP-IDX))
+003529        TO DR-FIELD-NAME
+003530     MOVE SPACES TO DR-ATTRIBUTE
+003531     MOVE COL-FIELD-TYPE OF FD-PRIOR-SNAPSHOT-REC
+003532              (WS-UNMATCHED-PRIOR-COL-IDX (UP-IDX))
+003532        TO DR-OLD-VALUE
+003533     MOVE SPACES TO DR-NEW-VALUE
+003534     PERFORM 2900-WRITE-DIFF-RECORD THRU 2900-EXIT.
+003535 2730-EXIT.
+003536     EXIT.
+
+003537*---------------------------------------------------------------
+003538* 2770-COMPARE-IDENT-FIELDS - identifier-field list differences
+003539*---------------------------------------------------------------
+003540 2770-COMPARE-IDENT-FIELDS.
+003541     IF SS-IDENT-FIELD-COUNT OF FD-CURR-SNAPSHOT-REC > 0
+003542         PERFORM 2780-CHECK-ONE-CURR-IDENT THRU 2780-EXIT
+003543             VARYING SS-IDENT-IDX OF FD-CURR-SNAPSHOT-REC
+003544                 FROM 1 BY 1
+003545             UNTIL SS-IDENT-IDX OF FD-CURR-SNAPSHOT-REC
+003546                             > SS-IDENT-FIELD-COUNT
+003547                                   OF FD-CURR-SNAPSHOT-REC
+003548     END-IF
+003549     IF SS-IDENT-FIELD-COUNT OF FD-PRIOR-SNAPSHOT-REC > 0
+003550         PERFORM 2790-CHECK-ONE-PRIOR-IDENT THRU 2790-EXIT
+003551             VARYING SS-IDENT-IDX OF FD-PRIOR-SNAPSHOT-REC
+003552                 FROM 1 BY 1
+003553             UNTIL SS-IDENT-IDX OF FD-PRIOR-SNAPSHOT-REC
+003554                            > SS-IDENT-FIELD-COUNT
+003555                                  OF FD-PRIOR-SNAPSHOT-REC
+003556     END-IF.
+003557 2770-EXIT.
+003558     EXIT.
+
+003559*---------------------------------------------------------------
+003560* 2780-CHECK-ONE-CURR-IDENT - current identifier field missing
+003561*                             from the prior identifier list
+003562*---------------------------------------------------------------
+003563 2780-CHECK-ONE-CURR-IDENT.
+003564     MOVE SS-IDENT-FIELD OF FD-CURR-SNAPSHOT-REC
+003565              (SS-IDENT-IDX OF FD-CURR-SNAPSHOT-REC)
+003566         TO WS-COMPARE-NAME
+003567     SET WS-ENTRY-NOT-FOUND TO TRUE
+003568     IF SS-IDENT-FIELD-COUNT OF FD-PRIOR-SNAPSHOT-REC > 0
+003569         PERFORM 2785-SCAN-PRIOR-IDENT-STEP THRU 2785-EXIT
+003570             VARYING SS-IDENT-IDX OF FD-PRIOR-SNAPSHOT-REC
+003571                 FROM 1 BY 1
+003572             UNTIL SS-IDENT-IDX OF FD-PRIOR-SNAPSHOT-REC
+003573                            > SS-IDENT-FIELD-COUNT
+003574                                  OF FD-PRIOR-SNAPSHOT-REC
+003575                OR WS-ENTRY-FOUND
+003576     END-IF
+003577     IF WS-ENTRY-NOT-FOUND
+003578         MOVE SS-TABLE-NAME OF FD-CURR-SNAPSHOT-REC
+003578            TO DR-TABLE-NAME
+003578        SET DR-IDENT-ADDED TO TRUE
+003579         MOVE WS-COMPARE-NAME TO DR-FIELD-NAME
+003580         MOVE SPACES TO DR-ATTRIBUTE
+003581         MOVE SPACES TO DR-OLD-VALUE
+003582         MOVE WS-COMPARE-NAME TO DR-NEW-VALUE
+003583         PERFORM 2900-WRITE-DIFF-RECORD THRU 2900-EXIT
+003584     END-IF.
+003585 2780-EXIT.
+003586     EXIT.
+
+003587*---------------------------------------------------------------
+003588* 2785-SCAN-PRIOR-IDENT-STEP - test one prior identifier field
+003589*---------------------------------------------------------------
+003590 2785-SCAN-PRIOR-IDENT-STEP.
+003591     IF SS-IDENT-FIELD OF FD-PRIOR-SNAPSHOT-REC
+003592              (SS-IDENT-IDX OF FD-PRIOR-SNAPSHOT-REC)
+003593              = WS-COMPARE-NAME
+003594         SET WS-ENTRY-FOUND TO TRUE
+003595     END-IF.
+003596 2785-EXIT.
+003597     EXIT.
+
+003598*---------------------------------------------------------------
+003599* 2790-CHECK-ONE-PRIOR-IDENT - prior identifier field missing
+003600*                              from the current identifier list
+003601*---------------------------------------------------------------
+003602 2790-CHECK-ONE-PRIOR-IDENT.
+003603     MOVE SS-IDENT-FIELD OF FD-PRIOR-SNAPSHOT-REC
+003604              (SS-IDENT-IDX OF FD-PRIOR-SNAPSHOT-REC)
+003605         TO WS-COMPARE-NAME
+003606     SET WS-ENTRY-NOT-FOUND TO TRUE
+003607     IF SS-IDENT-FIELD-COUNT OF FD-CURR-SNAPSHOT-REC > 0
+003608         PERFORM 2795-SCAN-CURR-IDENT-STEP THRU 2795-EXIT
+003609             VARYING SS-IDENT-IDX OF FD-CURR-SNAPSHOT-REC
+003610                 FROM 1 BY 1
+003611             UNTIL SS-IDENT-IDX OF FD-CURR-SNAPSHOT-REC
+003612                            > SS-IDENT-FIELD-COUNT
+003613                                  OF FD-CURR-SNAPSHOT-REC
+003614                OR WS-ENTRY-FOUND
+003615     END-IF
+003616     IF WS-ENTRY-NOT-FOUND
+003617         MOVE SS-TABLE-NAME OF FD-PRIOR-SNAPSHOT-REC
+003617            TO DR-TABLE-NAME
+003618         SET DR-IDENT-REMOVED TO TRUE
+003619         MOVE WS-COMPARE-NAME TO DR-FIELD-NAME
+003620         MOVE SPACES TO DR-ATTRIBUTE
+003621         MOVE WS-COMPARE-NAME TO DR-OLD-VALUE
+003622         MOVE SPACES TO DR-NEW-VALUE
+003623         PERFORM 2900-WRITE-DIFF-RECORD THRU 2900-EXIT
+003624     END-IF.
+003625 2790-EXIT.
+003626     EXIT.
+
+003627*---------------------------------------------------------------
+003628* 2795-SCAN-CURR-IDENT-STEP - test one current identifier field
+003629*---------------------------------------------------------------
+003630 2795-SCAN-CURR-IDENT-STEP.
+003631     IF SS-IDENT-FIELD OF FD-CURR-SNAPSHOT-REC
+003632              (SS-IDENT-IDX OF FD-CURR-SNAPSHOT-REC)
+003633              = WS-COMPARE-NAME
+003634         SET WS-ENTRY-FOUND TO TRUE
+003635     END-IF.
+003636 2795-EXIT.
+003637     EXIT.
+
+003470*---------------------------------------------------------------
+003480* 2310-CHECK-ONE-PRIOR-COLUMN - prior column missing from current
+003490*---------------------------------------------------------------
+003500 2310-CHECK-ONE-PRIOR-COLUMN.
+003510     MOVE COL-FIELD-NAME OF FD-PRIOR-SNAPSHOT-REC
+003520              (SS-COL-IDX OF FD-PRIOR-SNAPSHOT-REC)
+003530         TO WS-COMPARE-NAME
+003540     SET WS-ENTRY-NOT-FOUND TO TRUE
+003550     IF SS-COLUMN-COUNT OF FD-CURR-SNAPSHOT-REC > 0
+003560         PERFORM 2320-FIND-IN-CURR-STEP THRU 2320-EXIT
+003570             VARYING SS-COL-IDX OF FD-CURR-SNAPSHOT-REC
+003580                 FROM 1 BY 1
+003590             UNTIL SS-COL-IDX OF FD-CURR-SNAPSHOT-REC
+003600                             > SS-COLUMN-COUNT
+003610                                   OF FD-CURR-SNAPSHOT-REC
+003620                OR WS-ENTRY-FOUND
+003630     END-IF
+003640     IF WS-ENTRY-NOT-FOUND
+003650         PERFORM 2315-REMEMBER-UNMATCHED-PRIOR THRU 2315-EXIT
+003750     END-IF.
+003760 2310-EXIT.
+003770     EXIT.
+
+003780*---------------------------------------------------------------
+003790* 2320-FIND-IN-CURR-STEP - test one current column for a match
+003800*---------------------------------------------------------------
+003810 2320-FIND-IN-CURR-STEP.
+003820     IF COL-FIELD-NAME OF FD-CURR-SNAPSHOT-REC
+003830              (SS-COL-IDX OF FD-CURR-SNAPSHOT-REC)
+003840              = WS-COMPARE-NAME
+003850         SET WS-ENTRY-FOUND TO TRUE
+003860     END-IF.
+003870 2320-EXIT.
+003880     EXIT.
+
+003881*---------------------------------------------------------------
+003882* 2315-REMEMBER-UNMATCHED-PRIOR - stage a candidate removed column
+003883*---------------------------------------------------------------
+003884 2315-REMEMBER-UNMATCHED-PRIOR.
+003885     IF WS-UNMATCHED-PRIOR-COUNT < 200
+003886         ADD 1 TO WS-UNMATCHED-PRIOR-COUNT
+003887         MOVE SS-COL-IDX OF FD-PRIOR-SNAPSHOT-REC
+003888             TO WS-UNMATCHED-PRIOR-COL-IDX
+003888                (WS-UNMATCHED-PRIOR-COUNT)
+003889     END-IF.
+003890 2315-EXIT.
+003891     EXIT.
+
+003890*---------------------------------------------------------------
+003900* 2900-WRITE-DIFF-RECORD - append one fact to SCHEMA-DIFF-RPT.DAT
+003910*---------------------------------------------------------------
+003920 2900-WRITE-DIFF-RECORD.
+003930     MOVE WS-RUN-TIMESTAMP TO DR-RUN-TIMESTAMP
+003940     WRITE SCHEMA-DIFF-RECORD
+003950     ADD 1 TO WS-DIFFS-WRITTEN-COUNT.
+003960 2900-EXIT.
+003970     EXIT.
+
+003980*---------------------------------------------------------------
+003990* 3000-FIND-DROPPED-TABLES - tables in prior but not in current
+004000*---------------------------------------------------------------
+004010 3000-FIND-DROPPED-TABLES.
+004020     CLOSE SCHEMA-PRIOR-FILE
+004030     OPEN INPUT SCHEMA-PRIOR-FILE
+004040     PERFORM 3010-READ-PRIOR-NEXT THRU 3010-EXIT
+004050     PERFORM 3020-CHECK-ONE-DROPPED-TABLE THRU 3020-EXIT
+004060         UNTIL WS-PRIOR-EOF.
+004070 3000-EXIT.
+004080     EXIT.
+
+004090*---------------------------------------------------------------
+004100* 3010-READ-PRIOR-NEXT - bring in the next prior-schema table
+004110*---------------------------------------------------------------
+004120 3010-READ-PRIOR-NEXT.
+004130     READ SCHEMA-PRIOR-FILE NEXT RECORD
+004140         AT END
+004150             SET WS-PRIOR-EOF TO TRUE
+004160     END-READ.
+004170 3010-EXIT.
+004180     EXIT.
+
+004190*---------------------------------------------------------------
+004200* 3020-CHECK-ONE-DROPPED-TABLE - was this table in the current run
+004210*---------------------------------------------------------------
+004220 3020-CHECK-ONE-DROPPED-TABLE.
+004230     SET WS-ENTRY-NOT-FOUND TO TRUE
+004240     IF WS-CUR-TABLE-COUNT > 0
+004250         PERFORM 3030-CHECK-ONE-CUR-ENTRY THRU 3030-EXIT
+004260             VARYING CT-IDX FROM 1 BY 1
+004270             UNTIL CT-IDX > WS-CUR-TABLE-COUNT
+004280                OR WS-ENTRY-FOUND
+004290     END-IF
+004300     IF WS-ENTRY-NOT-FOUND
+004310         MOVE SS-TABLE-NAME OF FD-PRIOR-SNAPSHOT-REC
+004320             TO DR-TABLE-NAME
+004330         SET DR-TABLE-REMOVED TO TRUE
+004340         MOVE SPACES TO DR-FIELD-NAME
+004350         MOVE SPACES TO DR-ATTRIBUTE
+004360         MOVE SPACES TO DR-OLD-VALUE
+004370         MOVE SPACES TO DR-NEW-VALUE
+004380         PERFORM 2900-WRITE-DIFF-RECORD THRU 2900-EXIT
+004390     END-IF
+004400     PERFORM 3010-READ-PRIOR-NEXT THRU 3010-EXIT.
+004410 3020-EXIT.
+004420     EXIT.
+
+004430*---------------------------------------------------------------
+004440* 3030-CHECK-ONE-CUR-ENTRY - compare one remembered current table
+004450*---------------------------------------------------------------
+004460 3030-CHECK-ONE-CUR-ENTRY.
+004470     IF WS-CUR-TABLE-NAME (CT-IDX)
+004480              = SS-TABLE-NAME OF FD-PRIOR-SNAPSHOT-REC
+004490         SET WS-ENTRY-FOUND TO TRUE
+004500     END-IF.
+004510 3030-EXIT.
+004520     EXIT.
+
+004530*---------------------------------------------------------------
+004540* 9000-TERMINATE - close files and display the comparison totals
+004550*---------------------------------------------------------------
+004560 9000-TERMINATE.
+004570     CLOSE SCHEMA-SNAPSHOT-FILE
+004580     CLOSE SCHEMA-PRIOR-FILE
+004590     CLOSE SCHEMA-DIFF-RPT-FILE
+004600     MOVE WS-DIFFS-WRITTEN-COUNT TO WS-DIFF-COUNT-DISPLAY
+004610     DISPLAY 'SCHEMA-DIFF-RPT COMPLETE - TABLES COMPARED: '
+004620         WS-TABLES-COMPARED-COUNT
+004630         '  DIFFERENCES WRITTEN: ' WS-DIFF-COUNT-DISPLAY.
+004640 9000-EXIT.
+004650     EXIT.
+
