@@ -0,0 +1,17 @@
+000010******************************************************************
+000020* ICEBERG-SHOP-CONFIG.cpy
+000030*
+000040* Installation-wide defaults for the Iceberg schema-maintenance
+000050* suite (UPDATE-SCHEMA, SCHEMAUPD, SCHEMA-DIFF-RPT).  Changing a
+000060* value here changes the default for every table; an individual
+000070* schema-change run can still override it for its own session
+000080* (see CASE-SENSITIVE).
+000090*
+000100* Maintenance history
+000110*   2026-08-09 JKH  Original, added for the CASE-SENSITIVE
+000120*                   name-matching work.
+000130******************************************************************
+000140 01  SHOP-CONFIG-VALUES.
+000150     05  SHOP-CASE-SENSITIVE-DEFAULT     PIC X(01) VALUE 'N'.
+000160         88  SHOP-DEFAULT-CASE-SENSITIVE VALUE 'Y'.
+000170         88  SHOP-DEFAULT-CASE-BLIND     VALUE 'N'.
