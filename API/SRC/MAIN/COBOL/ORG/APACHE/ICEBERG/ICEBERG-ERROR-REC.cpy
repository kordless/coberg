@@ -0,0 +1,18 @@
+000010******************************************************************
+000020* ICEBERG-ERROR-REC.cpy
+000030*
+000040* One row of SCHEMA-ERROR-LOG.  A table whose commit fails writes
+000050* one of these and returns a non-zero RETURN-CODE instead of
+000060* stopping the run, so a multi-table sweep (see SCHEMAUPD) can
+000070* skip to the next table and the log reviewed the next morning.
+000080*
+000090* Maintenance history
+000100*   2026-08-09 JKH  Original, replaces the unconditional
+000110*                   STOP RUN in ERROR-ROUTINE.
+000120******************************************************************
+000130 01  SCHEMA-ERROR-RECORD.
+000140     05  SE-TABLE-NAME                   PIC X(30).
+000150     05  SE-PARAGRAPH-NAME               PIC X(30).
+000160     05  SE-EXCEPTION-TEXT               PIC X(80).
+000170     05  SE-TIMESTAMP                    PIC X(26).
+000180     05  SE-RETURN-CODE                  PIC 9(04).
